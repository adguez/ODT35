@@ -14,6 +14,36 @@
       *    MARCA      AUTOR    FECHA   DESCRIPCION                     *
       * -----------  -------  -------  ------------------------------- *
       * FS-0.0.0-00  XXXXXXX  DDMMMAA  XXXXXXXXXXXXXXXXXXXXXXXXXXXXXXX *
+      * FS-0.0.1-00  RGV      09AGO26  SE AGREGA RAZON Y JUSTIFICACION *
+      *                                DE CANCELACION (NRP1-MRAZO/     *
+      *                                NRP1-MJUST), LIGADAS A ZM606-   *
+      *                                ICODRAZ/ZM606-DCOMENT           *
+      * FS-0.0.2-00  RGV      09AGO26  AL TECLEAR NRP1-MCONTR, EL      *
+      *                                PROGRAMA DEBE CARGAR CT-IEMPR/  *
+      *                                CT-ICUENTA, PERFORM 9130-LEE-  *
+      *                                NOMBRE-CUENTA (ZMWSC019/CT-REG  *
+      *                                DE ZMWSC018) Y MOVER CT-NABREV  *
+      *                                A NRP1-MNOMBR, EN LUGAR DE      *
+      *                                CAPTURARLO A MANO               *
+      * FS-0.0.3-00  RGV      09AGO26  SE AGREGA NRP1-MPAG PARA        *
+      *                                PAGINAR MAS DE 10 RENGLONES     *
+      *                                CON PF7/PF8 (ZMWSC020/ZMWSC021) *
+      * FS-0.0.4-00  RGV      09AGO26  SE AGREGA NRP1-MDOCSC PARA      *
+      *                                CAPTURAR EL FOLIO DEL DOCUMENTO *
+      *                                DIGITALIZADO DE LA CARTA,       *
+      *                                LIGADO A ZM606-IDOCSCAN         *
+      * FS-0.0.5-00  RGV      09AGO26  SE AGREGA NRP1-MCONTR2 (CUENTA  *
+      *                                COMPLEMENTARIA) PARA CARTAS QUE *
+      *                                MUEVEN VALORES ENTRE DOS        *
+      *                                CUENTAS, LIGADA A ZM606-        *
+      *                                ICUENTA2. OPCIONAL; SE VALIDA   *
+      *                                CON 9130-LEE-NOMBRE-CUENTA      *
+      *                                (ZMWSC019) IGUAL QUE NRP1-MCONTR*
+      * FS-0.0.6-00  RGV      09AGO26  SE AMPLIA NRP1-MJUST DE X(40) A *
+      *                                X(120) PARA QUE LA JUSTIFICA-  *
+      *                                CION CAPTURADA EN PANTALLA NO  *
+      *                                SE TRUNQUE AL MOVERSE A         *
+      *                                ZM606-DCOMENT (CHAR(120))       *
       *----------------------------------------------------------------*
       *----------------------------------------------------------------*
       *
@@ -34,6 +64,28 @@
           05 NRP1-MINSTRL                PIC S9(04)    COMP.
           05 NRP1-MINSTRA                PIC  X(01).
           05 NRP1-MINSTR                 PIC  X(08).
+      *
+      *    FOLIO DEL DOCUMENTO DIGITALIZADO (SISTEMA DE IMAGENES) QUE
+      *    RESPALDA LA CARTA; LIGADO A ZM606-IDOCSCAN. NO ES
+      *    OBLIGATORIO, PUEDE QUEDAR EN BLANCOS HASTA DIGITALIZARSE.
+          05 NRP1-MDOCSCL                PIC S9(04)    COMP.
+          05 NRP1-MDOCSCA                PIC  X(01).
+          05 NRP1-MDOCSC                 PIC  X(20).
+      *
+      *    CUENTA COMPLEMENTARIA, PARA CARTAS QUE MUEVEN VALORES ENTRE
+      *    DOS CUENTAS; LIGADA A ZM606-ICUENTA2. OPCIONAL - EN BLANCOS
+      *    CUANDO LA CARTA SOLO AFECTA A NRP1-MCONTRA.
+          05 NRP1-MCONTR2L               PIC S9(04)    COMP.
+          05 NRP1-MCONTR2A               PIC  X(01).
+          05 NRP1-MCONTR2                PIC  X(07).
+      *
+      *    PAGINACION: CUANDO HAY MAS DE 10 RENGLONES POR CAPTURAR,
+      *    NRP1-MPAG MUESTRA LA PAGINA ACTUAL Y SE AVANZA/RETROCEDE
+      *    CON PF7/PF8 (VEA ZMWSC020/NRP-REG-PAGINA Y ZMWSC021,
+      *    9140/9141-GUARDA/LEE-PAGINA-CARTA).
+          05 NRP1-MPAGL                  PIC S9(04)    COMP.
+          05 NRP1-MPAGA                  PIC  X(01).
+          05 NRP1-MPAG                   PIC  9(02).
       *
           05 LINEA                       OCCURS 10     TIMES.
              10 NRP1-MSELECL             PIC S9(4)     COMP.
@@ -296,6 +348,13 @@
       *   05 NRP1-MSERI10L               PIC S9(04)    COMP.
       *   05 NRP1-MSERI10A               PIC  X(01).
       *   05 NRP1-MSERI10                PIC  X(08).
+      *
+          05 NRP1-MRAZOL                 PIC S9(04)    COMP.
+          05 NRP1-MRAZOA                 PIC  X(01).
+          05 NRP1-MRAZO                  PIC  X(04).
+          05 NRP1-MJUSTL                 PIC S9(04)    COMP.
+          05 NRP1-MJUSTA                 PIC  X(01).
+          05 NRP1-MJUST                  PIC  X(120).
       *
           05 NRP1-MCOML                  PIC S9(04)    COMP.
           05 NRP1-MCOMA                  PIC  X(01).
