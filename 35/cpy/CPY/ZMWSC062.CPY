@@ -0,0 +1,26 @@
+      *-----------------------------------------------------------------
+      *  ZMWSC062 : VARIABLES PARA RASTREAR EL ENVIO ELECTRONICO DE UN
+      *             DOCUMENTO DE LA CUENTA (TABLA ZMDT626, VEA
+      *             DCLZMDT626). ED-ESTADO INDICA AL ENTRAR A
+      *             9129-ACTUALIZA-ENVIO-DOC SI SE ESTA REGISTRANDO EL
+      *             ENVIO O LA CONFIRMACION DE RECEPCION.
+      *
+      *  EJEMPLO  : MOVE WC-IEMPR          TO ED-IEMPR
+      *             MOVE ICUENTA            TO ED-ICUENTA
+      *             MOVE IENVDOC            TO ED-IENVDOC
+      *             MOVE NA-DCORREO         TO ED-DDESTINO
+      *             PERFORM 9128-REGISTRA-ENVIO-DOC
+      *             ...
+      *             SET ED-ENVIADO          TO TRUE
+      *             PERFORM 9129-ACTUALIZA-ENVIO-DOC
+      *-----------------------------------------------------------------
+       01  ED-REG.
+           05 ED-IEMPR                      PIC X(03).
+           05 ED-ICUENTA                    PIC S9(07)    COMP-3.
+           05 ED-ISECUEN                    PIC S9(05)    COMP-3.
+           05 ED-IENVDOC                    PIC S9(02)    COMP-3.
+           05 ED-DDESTINO                   PIC X(60).
+           05 ED-ESTADO                     PIC X(01).
+               88 ED-ENVIADO                VALUE 'E'.
+               88 ED-CONFIRMADO             VALUE 'C'.
+      *-----------------------------------------------------------------
