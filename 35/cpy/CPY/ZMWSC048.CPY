@@ -0,0 +1,20 @@
+      *-----------------------------------------------------------------
+      *  ZMWSC048 : VARIABLES PARA GRABAR LA HISTORIA COMPLETA DE
+      *             OPERACIONES POR USUARIO (TABLA ZMDT620, VEA
+      *             DCLZMDT620), A PARTIR DE LOS DATOS DE UO-REG
+      *             (ZMWSR468) YA AUTORIZADOS.
+      *
+      *  EJEMPLO  : MOVE UO-USUARIO        TO HO-USUARIO
+      *             MOVE UO-IOPERA         TO HO-IOPERA
+      *             MOVE UO-FOPERA         TO HO-FOPERA
+      *             MOVE UO-HOPERA         TO HO-HOPERA
+      *             MOVE UO-WCODRET        TO HO-WCODRET
+      *             PERFORM 9215-REGISTRA-HISTORIA-OPERACION
+      *-----------------------------------------------------------------
+       01  HO-REG.
+           05 HO-USUARIO                    PIC X(08).
+           05 HO-IOPERA                     PIC S9(5)     COMP-3.
+           05 HO-FOPERA                     PIC X(10).
+           05 HO-HOPERA                     PIC X(08).
+           05 HO-WCODRET                    PIC S9(9)     COMP-3.
+      *-----------------------------------------------------------------
