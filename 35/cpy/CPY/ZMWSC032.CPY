@@ -0,0 +1,32 @@
+      *-----------------------------------------------------------------
+      *  ZMWSC032 : VARIABLES PARA CONSULTAR LA COMISION ESCALONADA POR
+      *             VOLUMEN (TABLA ZMDT613, VEA DCLZMDT613), EN LUGAR
+      *             DE LOS 4 ESCALONES FIJOS PCOMCTA1-PCOMCTA4
+      *             (DCLCUENTA). TC-MVOLUMEN ENTRA CON EL VOLUMEN
+      *             OPERADO Y TC-PCOMISION SALE CON LA COMISION DEL
+      *             ESCALON QUE LE CORRESPONDE.
+      *
+      *             TC-ICUENTA ES OPCIONAL: EN CERO CONSULTA DIRECTO EL
+      *             ESCALONADO GENERAL DEL TIPO DE CUENTA; CON UN NUMERO
+      *             DE CUENTA, 9196-LEE-COMISION-TIER BUSCA PRIMERO LOS
+      *             ESCALONES PROPIOS DE ESA CUENTA Y, SI NO EXISTEN,
+      *             CAE AL ESCALONADO GENERAL DEL TIPO DE CUENTA.
+      *
+      *  EJEMPLO  : MOVE WC-IEMPR          TO TC-IEMPR
+      *             MOVE ITIPOCTA OF DCLCUENTA TO TC-ITIPOCTA
+      *             MOVE ICUENTA OF DCLCUENTA TO TC-ICUENTA
+      *             MOVE MVOLUMEN-OPERADO  TO TC-MVOLUMEN
+      *             PERFORM 9196-LEE-COMISION-TIER
+      *             IF TC-ENCONTRADO
+      *                ...
+      *-----------------------------------------------------------------
+       01  TC-REG.
+           05 TC-IEMPR                      PIC X(03).
+           05 TC-ITIPOCTA                   PIC X(01).
+           05 TC-ICUENTA                    PIC S9(7)V    COMP-3.
+           05 TC-MVOLUMEN                   PIC S9(13)V99 COMP-3.
+           05 TC-PCOMISION                  PIC S9V9999   COMP-3.
+           05 TC-ESTADO                     PIC X(01).
+               88 TC-ENCONTRADO             VALUE '1'.
+               88 TC-NO-ENCONTRADO          VALUE '0'.
+      *-----------------------------------------------------------------
