@@ -0,0 +1,8 @@
+      *----
+      * ZMWSC045 : LAYOUT DE REFERENCIA PARA REGISTRAR LA NAVEGACION A
+      *            TRAVES DE 9900-TRANSFIERE (ZMWSC009), TABLA ZMDT618
+      *            (VEASE 9138-REGISTRA-NAVEGACION).
+      *-----------------------------------------------------------
+       01  NV-REG.
+           05 NV-ISECUEN               PIC S9(09) COMP-3.
+      *-----------------------------------------------------------
