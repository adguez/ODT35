@@ -0,0 +1,25 @@
+      *-----------------------------------------------------------------
+      *  ZMWSC030 : UN RENGLON DEL LOTE DE EXPORTACION FATCA/CRS, TODAS
+      *             LAS CUENTAS VIGENTES QUE YA TIENEN CLASIFICACION
+      *             (DCLCUENTA, ICLAFATCA/ICLACRS/IPAISRES/ITINEXT).
+      *
+      *  EJEMPLO  : PERFORM 9194-ABRE-RPT-FATCACRS
+      *             PERFORM 9195-LEE-RPT-FATCACRS
+      *                 VARYING FC-I FROM 1 BY 1
+      *                   UNTIL FC-FIN-DATOS
+      *             (DESPUES DE CADA 9195, ESCRIBIR EL RENGLON DE
+      *              FC-REG SI NO ES FC-FIN-DATOS)
+      *-----------------------------------------------------------------
+       01  FC-REG.
+           05 FC-IEMPR                      PIC X(03).
+           05 FC-ICUENTA                    PIC S9(07)  COMP-3.
+           05 FC-IRFC                       PIC X(13).
+           05 FC-ICLAFATCA                  PIC X(01).
+           05 FC-ICLACRS                    PIC X(01).
+           05 FC-IPAISRES                   PIC X(03).
+           05 FC-ITINEXT                    PIC X(20).
+           05 FC-I                          PIC S9(08)  COMP.
+           05 FC-ESTADO                     PIC X(01).
+               88 FC-HAY-DATOS              VALUE '1'.
+               88 FC-FIN-DATOS              VALUE '0'.
+      *-----------------------------------------------------------------
