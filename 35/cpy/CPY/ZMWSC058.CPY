@@ -0,0 +1,49 @@
+      *----
+      * ZMWSC058 : VARIABLES PARA EL ESQUEMA SOLICITANTE/AUTORIZADOR DE
+      *            CANCELACION DE UNA CARTA DE INSTRUCCION (TABLA
+      *            ZMDT623, VEA DCLZMDT623). RZ-IESTADO REFLEJA EL
+      *            ESTADO DE LA SOLICITUD; RZ-IUSRAUT NO DEBE SER
+      *            IGUAL A RZ-IUSRSOL (EL AUTORIZADOR NO PUEDE SER
+      *            QUIEN SOLICITO LA CANCELACION).
+      *
+      * EJEMPLO SOLICITUD  : MOVE WC-IEMPR         TO RZ-IEMPR
+      *                       MOVE ICUENTA          TO RZ-ICUENTA
+      *                       MOVE ICONCEPT         TO RZ-ICONCEPT
+      *                       MOVE NA-WUSUARIO      TO RZ-IUSRSOL
+      *                       MOVE NRP1-MRAZO        TO RZ-ICODRAZ
+      *                       MOVE NRP1-MJUST        TO RZ-DCOMENT
+      *                       PERFORM 9164-SOLICITA-CANCELACION-CARTA
+      *
+      * EJEMPLO AUTORIZACION : MOVE WC-IEMPR         TO RZ-IEMPR
+      *                        MOVE ICUENTA          TO RZ-ICUENTA
+      *                        MOVE ICONCEPT         TO RZ-ICONCEPT
+      *                        MOVE RZ-ISECUEN-SEL   TO RZ-ISECUEN
+      *                        MOVE NA-WUSUARIO      TO RZ-IUSRAUT
+      *                        MOVE 'A'              TO RZ-IESTADO
+      *                        MOVE 'E'              TO RZ-TDESTINO
+      *                        MOVE CORREOCTE        TO RZ-DESTINO
+      *                        PERFORM 9165-AUTORIZA-CANCELACION-CARTA
+      *-----------------------------------------------------------
+      *  RZ-TDESTINO/RZ-DESTINO LOS FIJA EL AUTORIZADOR CON LA
+      *  PREFERENCIA DE NOTIFICACION VIGENTE DE LA CUENTA (CORREO O
+      *  SMS); 9165-AUTORIZA-CANCELACION-CARTA SOLO LOS TRANSFIERE A
+      *  NT-REG (ZMWSC056) AL NOTIFICAR LA CANCELACION.
+      *-----------------------------------------------------------
+       01  RZ-REG.
+           05 RZ-IEMPR                      PIC X(03).
+           05 RZ-ICUENTA                    PIC S9(07)  COMP-3.
+           05 RZ-ICONCEPT                   PIC S9(05)  COMP-3.
+           05 RZ-ISECUEN                    PIC S9(05)  COMP-3.
+           05 RZ-IUSRSOL                    PIC X(08).
+           05 RZ-ICODRAZ                    PIC X(04).
+           05 RZ-DCOMENT                    PIC X(120).
+           05 RZ-IUSRAUT                    PIC X(08).
+           05 RZ-IESTADO                    PIC X(01).
+               88 RZ-PENDIENTE              VALUE 'P'.
+               88 RZ-APROBADA               VALUE 'A'.
+               88 RZ-RECHAZADA              VALUE 'R'.
+           05 RZ-TDESTINO                   PIC X(01).
+               88 RZ-DESTINO-CORREO         VALUE 'E'.
+               88 RZ-DESTINO-SMS            VALUE 'S'.
+           05 RZ-DESTINO                    PIC X(60).
+      *-----------------------------------------------------------
