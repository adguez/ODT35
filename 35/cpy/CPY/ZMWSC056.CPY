@@ -0,0 +1,22 @@
+      *-----------------------------------------------------------------
+      *  ZMWSC056 : VARIABLES PARA GRABAR LA NOTIFICACION PENDIENTE DE
+      *             ENVIO CUANDO SE CANCELA UNA CARTA DE INSTRUCCION
+      *             (ZMDT606) EN ZMDT622 (VEA DCLZMDT622).
+      *
+      *  EJEMPLO  : MOVE WC-IEMPR       TO NT-IEMPR
+      *             MOVE ICUENTA        TO NT-ICUENTA
+      *             MOVE ICONCEPT       TO NT-ICONCEPT
+      *             MOVE 'E'            TO NT-TDESTINO
+      *             MOVE CORREOCTE      TO NT-DESTINO
+      *             PERFORM 9139-NOTIFICA-CANCELACION-CARTA
+      *-----------------------------------------------------------------
+       01  NT-REG.
+           05 NT-IEMPR                      PIC X(03).
+           05 NT-ICUENTA                    PIC S9(07)  COMP-3.
+           05 NT-ICONCEPT                   PIC S9(05)  COMP-3.
+           05 NT-ISECUEN                    PIC S9(05)  COMP-3.
+           05 NT-TDESTINO                   PIC X(01).
+               88 NT-DESTINO-CORREO         VALUE 'E'.
+               88 NT-DESTINO-SMS            VALUE 'S'.
+           05 NT-DESTINO                    PIC X(60).
+      *-----------------------------------------------------------------
