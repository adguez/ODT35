@@ -0,0 +1,25 @@
+      *----
+      * ZMWSC042 : VARIABLES PARA EL BARRIDO BATCH DE QUEUES DE TS
+      *            HUERFANAS (QUEUE CUYA TERMINAL YA NO ESTA ACTIVA Y
+      *            QUE POR UN ABEND NUNCA PASO POR 9900-BORRA-QUEUES).
+      *            REUTILIZA ZM-QUEUE/ZM-TERMID/ZM-TRANSID/ZM-CONSEC
+      *            (ZMWSC010) PARA EL NOMBRE DE LA QUEUE.
+      *
+      * EJEMPLO  : MOVE 'ZM9'             TO BQ-TRANSID-PREF
+      *            PERFORM 9210-BARRE-QUEUES-HUERFANAS
+      *            DISPLAY 'QUEUES BORRADAS: ' BQ-NUMBORRA
+      *-----------------------------------------------------------
+       01  BQ-REG.
+           05 BQ-TRANSID-PREF              PIC X(03).
+           05 BQ-NUMLEIDAS                 PIC S9(09) COMP VALUE 0.
+           05 BQ-NUMBORRA                  PIC S9(09) COMP VALUE 0.
+           05 BQ-TERMID-VER                PIC X(04).
+           05 BQ-LONG-LEIDA                PIC S9(04) COMP VALUE 0.
+           05 BQ-ESTADO                    PIC X(01).
+              88 BQ-HAY-DATOS                 VALUE '1'.
+              88 BQ-FIN-DATOS                 VALUE '0'.
+      *
+      *          AREA DE DESCARTE PARA LA LECTURA DE BROWSE - NO SE
+      *          INTERPRETA EL CONTENIDO DE LA QUEUE, SOLO SU NOMBRE.
+       01  BQ-DESCARTA                     PIC X(2000).
+      *-----------------------------------------------------------
