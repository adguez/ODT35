@@ -0,0 +1,33 @@
+      *----
+      * ZMWSC024 : VARIABLES PARA EL ESQUEMA SOLICITANTE/AUTORIZADOR DE
+      *            DESBLOQUEO DE CUENTAS CON SCANDADO = '1' (TABLA
+      *            ZMDT610, VEA DCLZMDT610). UL-IESTADO REFLEJA EL
+      *            ESTADO DE LA SOLICITUD; UL-IUSRAUT NO DEBE SER IGUAL
+      *            A UL-IUSRSOL (EL AUTORIZADOR NO PUEDE SER QUIEN
+      *            SOLICITO EL DESBLOQUEO).
+      *
+      * EJEMPLO SOLICITUD  : MOVE WC-IEMPR        TO UL-IEMPR
+      *                       MOVE ICUENTA         TO UL-ICUENTA
+      *                       MOVE NA-WUSUARIO     TO UL-IUSRSOL
+      *                       MOVE NRP1-MJUST       TO UL-DMOTIVO
+      *                       PERFORM 9160-SOLICITA-DESBLOQUEO
+      *
+      * EJEMPLO AUTORIZACION : MOVE WC-IEMPR        TO UL-IEMPR
+      *                        MOVE ICUENTA         TO UL-ICUENTA
+      *                        MOVE UL-ISECUEN-SEL  TO UL-ISECUEN
+      *                        MOVE NA-WUSUARIO     TO UL-IUSRAUT
+      *                        MOVE 'A'             TO UL-IESTADO
+      *                        PERFORM 9161-AUTORIZA-DESBLOQUEO
+      *-----------------------------------------------------------
+       01  UL-REG.
+           05 UL-IEMPR                      PIC X(03).
+           05 UL-ICUENTA                    PIC S9(07)  COMP-3.
+           05 UL-ISECUEN                    PIC S9(05)  COMP-3.
+           05 UL-IUSRSOL                    PIC X(08).
+           05 UL-DMOTIVO                    PIC X(60).
+           05 UL-IUSRAUT                    PIC X(08).
+           05 UL-IESTADO                    PIC X(01).
+               88 UL-PENDIENTE              VALUE 'P'.
+               88 UL-APROBADA               VALUE 'A'.
+               88 UL-RECHAZADA              VALUE 'R'.
+      *-----------------------------------------------------------
