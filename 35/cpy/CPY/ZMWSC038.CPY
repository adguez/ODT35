@@ -0,0 +1,33 @@
+      *----
+      * ZMWSC038 : VARIABLES PARA EL ESQUEMA SOLICITANTE/AUTORIZADOR DE
+      *            EXCEPCIONES DE CUENTA (CEXINDEV), TABLA ZMDT616
+      *            (VEA DCLZMDT616), IGUAL AL DE ZMWSC024 PARA
+      *            DESBLOQUEO DE SCANDADO.
+      *
+      * EJEMPLO SOLICITUD   : MOVE WC-IEMPR        TO EC-IEMPR
+      *                       MOVE ICUENTA          TO EC-ICUENTA
+      *                       MOVE CODEXCEP-NUEVO   TO EC-ICODEXCEP
+      *                       MOVE NA-WUSUARIO      TO EC-IUSRSOL
+      *                       MOVE DMOTIVO-EXCEPCION TO EC-DMOTIVO
+      *                       PERFORM 9162-SOLICITA-EXCEPCION
+      *
+      * EJEMPLO AUTORIZACION : MOVE WC-IEMPR        TO EC-IEMPR
+      *                        MOVE ICUENTA          TO EC-ICUENTA
+      *                        MOVE EC-ISECUEN-SEL   TO EC-ISECUEN
+      *                        MOVE NA-WUSUARIO      TO EC-IUSRAUT
+      *                        MOVE 'A'              TO EC-IESTADO
+      *                        PERFORM 9163-AUTORIZA-EXCEPCION
+      *-----------------------------------------------------------
+       01  EC-REG.
+           05 EC-IEMPR                      PIC X(03).
+           05 EC-ICUENTA                    PIC S9(07)  COMP-3.
+           05 EC-ISECUEN                    PIC S9(05)  COMP-3.
+           05 EC-ICODEXCEP                  PIC X(09).
+           05 EC-DMOTIVO                    PIC X(60).
+           05 EC-IUSRSOL                    PIC X(08).
+           05 EC-IUSRAUT                    PIC X(08).
+           05 EC-IESTADO                    PIC X(01).
+               88 EC-PENDIENTE              VALUE 'P'.
+               88 EC-APROBADA               VALUE 'A'.
+               88 EC-RECHAZADA              VALUE 'R'.
+      *-----------------------------------------------------------
