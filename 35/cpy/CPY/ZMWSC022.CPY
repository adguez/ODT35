@@ -0,0 +1,26 @@
+      *----
+      * ZMWSC022 : VARIABLES PARA REGISTRAR EL HISTORICO ANTES/DESPUES
+      *            DE UN CAMBIO A UN CAMPO CRITICO DE CUENTA (TABLA
+      *            ZMDT608, VEA DCLZMDT608). CH-ICAMPO LLEVA EL NOMBRE
+      *            DEL CAMPO DE DCLCUENTA QUE CAMBIO (P.EJ. 'SCANDADO').
+      *
+      * EJEMPLO  : MOVE WC-IEMPR       TO CH-IEMPR
+      *            MOVE ICUENTA        TO CH-ICUENTA
+      *            MOVE 'SCANDADO'     TO CH-ICAMPO
+      *            MOVE SCANDADO       TO CH-DVALANT
+      *            MOVE '1'            TO SCANDADO
+      *            MOVE SCANDADO       TO CH-DVALNVO
+      *            MOVE W000-PROG      TO CH-IPROGRAM
+      *            MOVE NA-WUSUARIO    TO CH-IUSUARIO
+      *            PERFORM 9150-REGISTRA-HIST-CUENTA
+      *-----------------------------------------------------------
+       01  CH-REG.
+           05 CH-IEMPR                      PIC X(03).
+           05 CH-ICUENTA                    PIC S9(07)  COMP-3.
+           05 CH-ISECUEN                    PIC S9(05)  COMP-3.
+           05 CH-ICAMPO                     PIC X(10).
+           05 CH-DVALANT                    PIC X(30).
+           05 CH-DVALNVO                    PIC X(30).
+           05 CH-IUSUARIO                   PIC X(08).
+           05 CH-IPROGRAM                   PIC X(08).
+      *-----------------------------------------------------------
