@@ -0,0 +1,21 @@
+      *----
+      * ZMWSC040 : VARIABLES PARA LA PURGA POR RETENCION DE CARTAS DE
+      *            INSTRUCCION CANCELADAS (ZMDT606/ZMDT607). VEA
+      *            ZMWSC041, 9199-ABRE-PURGA-CARTAS.
+      *
+      * EJEMPLO : MOVE '2023-08-09'         TO PG-FCORTE
+      *           PERFORM 9199-ABRE-PURGA-CARTAS
+      *           PERFORM 9200-LEE-PURGA-CARTAS
+      *           PERFORM 9201-PURGA-CARTA
+      *              UNTIL PG-FIN-DATOS
+      *-----------------------------------------------------------
+       01  PG-REG.
+           05 PG-IEMPR                      PIC X(03).
+           05 PG-ICUENTA                    PIC S9(07)  COMP-3.
+           05 PG-ICONCEPT                   PIC S9(05)  COMP-3.
+           05 PG-FCORTE                     PIC X(10).
+           05 PG-NUMBORRA                   PIC S9(07)  COMP-3.
+           05 PG-ESTADO                     PIC X(01).
+               88 PG-HAY-DATOS              VALUE '1'.
+               88 PG-FIN-DATOS              VALUE '0'.
+      *-----------------------------------------------------------
