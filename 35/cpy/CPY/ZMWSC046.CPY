@@ -0,0 +1,21 @@
+      *-----------------------------------------------------------------
+      *  ZMWSC046 : VARIABLES PARA CONSULTAR LA MATRIZ DE PERMISOS POR
+      *             PERFIL Y FUNCION (TABLA ZMDT619, VEA DCLZMDT619),
+      *             EN LUGAR DEL NIVEL UNICO NA-NIVEL-AUTOR (ZMWSR489).
+      *             PF-NNIVEL SALE CON EL NIVEL DE AUTORIDAD QUE TIENE
+      *             EL PERFIL PARA LA FUNCION SOLICITADA.
+      *
+      *  EJEMPLO  : MOVE WC-IPERFIL         TO PF-IPERFIL
+      *             MOVE 'CANCELA'          TO PF-CFUNCION
+      *             PERFORM 9214-LEE-NIVEL-PERFIL
+      *             IF PF-ENCONTRADO
+      *                ...
+      *-----------------------------------------------------------------
+       01  PF-REG.
+           05 PF-IPERFIL                    PIC X(08).
+           05 PF-CFUNCION                   PIC X(08).
+           05 PF-NNIVEL                     PIC S9(1)     COMP-3.
+           05 PF-ESTADO                     PIC X(01).
+               88 PF-ENCONTRADO             VALUE '1'.
+               88 PF-NO-ENCONTRADO          VALUE '0'.
+      *-----------------------------------------------------------------
