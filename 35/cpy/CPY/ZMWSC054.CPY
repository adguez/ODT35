@@ -0,0 +1,37 @@
+      *-----------------------------------------------------------------
+      *  ZMWSC054 : UN RENGLON DEL REPORTE DE ACTIVIDAD DE UN PROMOTOR
+      *             PARA SUPERVISION, CRUZANDO TODAS LAS EMPRESAS
+      *             (ZMDT606, VEA DCLZMDT606). PR-PROMOT/PR-FDESDE/
+      *             PR-FHASTA SE CAPTURAN COMO FILTRO DE BUSQUEDA; EL
+      *             RESTO DEL GRUPO SE DEVUELVE POR CARTA ENCONTRADA
+      *             DENTRO DEL RANGO.
+      *
+      *  EJEMPLO  : MOVE IPROMOTOR  TO PR-PROMOT
+      *             MOVE FDESDE     TO PR-FDESDE
+      *             MOVE FHASTA     TO PR-FHASTA
+      *             PERFORM 9204-ABRE-RPT-ACTPROM
+      *             PERFORM 9205-LEE-RPT-ACTPROM
+      *                 VARYING PR-I FROM 1 BY 1
+      *                   UNTIL PR-FIN-DATOS
+      *             (DESPUES DE CADA 9205, USAR PR-REG SI NO ES
+      *              PR-FIN-DATOS)
+      *-----------------------------------------------------------------
+       01  PR-REG.
+           05 PR-PROMOT                     PIC S9(04)  COMP-3.
+           05 PR-FDESDE                     PIC X(10).
+           05 PR-FHASTA                     PIC X(10).
+           05 PR-IEMPR                      PIC X(03).
+           05 PR-ICUENTA                    PIC S9(07)  COMP-3.
+           05 PR-ICONCEPT                   PIC S9(05)  COMP-3.
+           05 PR-IEMISORA                   PIC X(07).
+           05 PR-ISERIE                     PIC X(08).
+           05 PR-INSTRUMENTO                PIC X(08).
+           05 PR-FCANC                      PIC X(26).
+           05 PR-IUSUARIO                   PIC X(08).
+           05 PR-ICODRAZ                    PIC X(04).
+           05 PR-DCOMENT                    PIC X(120).
+           05 PR-I                          PIC S9(08)  COMP.
+           05 PR-ESTADO                     PIC X(01).
+               88 PR-HAY-DATOS              VALUE '1'.
+               88 PR-FIN-DATOS              VALUE '0'.
+      *-----------------------------------------------------------------
