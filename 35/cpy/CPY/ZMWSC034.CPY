@@ -0,0 +1,31 @@
+      *-----------------------------------------------------------------
+      *  ZMWSC034 : VARIABLES PARA ARCHIVAR EL ACUMULADO MENSUAL/ANUAL
+      *             DE COMISION DE UNA CUENTA (TABLA ZMDT614, VEA
+      *             DCLZMDT614) ANTES DE QUE EL CIERRE DEL PERIODO
+      *             REINICIE LOS ACUMULADOS DE CUENTA (MABOANO/MABOMES/
+      *             MCGOANO/MCGOMES/MCARACT/MCARIMES).
+      *
+      *  EJEMPLO  : MOVE WC-IEMPR          TO AR-IEMPR
+      *             MOVE ICUENTA            TO AR-ICUENTA
+      *             MOVE WC-ANIO            TO AR-IANIO
+      *             MOVE WC-MES             TO AR-IMES
+      *             MOVE MABOANO            TO AR-MABOANO
+      *             MOVE MABOMES            TO AR-MABOMES
+      *             MOVE MCGOANO            TO AR-MCGOANO
+      *             MOVE MCGOMES            TO AR-MCGOMES
+      *             MOVE MCARACT            TO AR-MCARACT
+      *             MOVE MCARIMES           TO AR-MCARIMES
+      *             PERFORM 9151-ARCHIVA-COMIS-CUENTA
+      *-----------------------------------------------------------------
+       01  AR-REG.
+           05 AR-IEMPR                      PIC X(03).
+           05 AR-ICUENTA                    PIC S9(07)      COMP-3.
+           05 AR-IANIO                      PIC S9(04)      COMP-3.
+           05 AR-IMES                       PIC S9(02)      COMP-3.
+           05 AR-MABOANO                    PIC S9(13)V99   COMP-3.
+           05 AR-MABOMES                    PIC S9(13)V99   COMP-3.
+           05 AR-MCGOANO                    PIC S9(13)V99   COMP-3.
+           05 AR-MCGOMES                    PIC S9(13)V99   COMP-3.
+           05 AR-MCARACT                    PIC S9(13)V99   COMP-3.
+           05 AR-MCARIMES                   PIC S9(13)V99   COMP-3.
+      *-----------------------------------------------------------------
