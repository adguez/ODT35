@@ -0,0 +1,23 @@
+      *-----------------------------------------------------------------
+      *  ZMWSC028 : UN RENGLON DEL REPORTE NOCTURNO DE EXCEPCIONES DE
+      *             CUENTAS VIGENTES SIN TARJETA DE FIRMAS (STARFIR) O
+      *             SIN PODERES (SPODERES) REGISTRADOS (VEA DCLCUENTA).
+      *
+      *  EJEMPLO  : PERFORM 9192-ABRE-RPT-EXCEPCION
+      *             PERFORM 9193-LEE-RPT-EXCEPCION
+      *                 VARYING EX-I FROM 1 BY 1
+      *                   UNTIL EX-FIN-DATOS
+      *             (DESPUES DE CADA 9193, IMPRIMIR EL RENGLON DE
+      *              EX-REG SI NO ES EX-FIN-DATOS)
+      *-----------------------------------------------------------------
+       01  EX-REG.
+           05 EX-IEMPR                      PIC X(03).
+           05 EX-ICUENTA                    PIC S9(07)  COMP-3.
+           05 EX-NABREV                     PIC X(25).
+           05 EX-STARFIR                    PIC X(01).
+           05 EX-SPODERES                   PIC X(01).
+           05 EX-I                          PIC S9(08)  COMP.
+           05 EX-ESTADO                     PIC X(01).
+               88 EX-HAY-DATOS              VALUE '1'.
+               88 EX-FIN-DATOS              VALUE '0'.
+      *-----------------------------------------------------------------
