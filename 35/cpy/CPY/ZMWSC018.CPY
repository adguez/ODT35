@@ -0,0 +1,21 @@
+      *----
+      * ZMWSC018 : VARIABLES PARA OBTENER EL NOMBRE DEL TITULAR DE LA
+      *            CUENTA (CT-NABREV), A PARTIR DE IEMPR/ICUENTA, PARA
+      *            AUTOCOMPLETAR NRP1-MNOMBR EN CUANTO SE TECLEA EL
+      *            CONTRATO EN LA CARTA DE INSTRUCCION (ZMWMW79).
+      *
+      * EJEMPLO  : MOVE WC-IEMPR     TO CT-IEMPR
+      *            MOVE NRP1-MCONTR  TO CT-ICUENTA
+      *            PERFORM 9130-LEE-NOMBRE-CUENTA
+      *            IF CT-ENCONTRADA
+      *               MOVE CT-NABREV TO NRP1-MNOMBR (LINEA-I)
+      *            END-IF
+      *-----------------------------------------------------------
+       01  CT-REG.
+           05 CT-IEMPR                      PIC X(03).
+           05 CT-ICUENTA                    PIC S9(07)  COMP-3.
+           05 CT-NABREV                     PIC X(25).
+           05 CT-ESTADO                     PIC X(01).
+               88 CT-ENCONTRADA             VALUE '1'.
+               88 CT-NO-ENCONTRADA          VALUE '0'.
+      *-----------------------------------------------------------
