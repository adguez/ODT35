@@ -0,0 +1,40 @@
+      *----
+      * ZMWSC064 : VARIABLES PARA GRABAR EL DETALLE POR RENGLON DE UNA
+      *            CARTA DE INSTRUCCION CANCELADA (TABLA ZMDT607, VEA
+      *            DCLZMDT607). EL LLAMADOR CARGA GD-NUMLIN RENGLONES
+      *            DESDE LA PANTALLA DE CAPTURA (ZMWMW79/NRP1-LINEA) -
+      *            NRP1-MCONTR(I) A GD-ICONTR(I), NRP1-MSELEC(I) A
+      *            GD-SESTADO(I) - Y LUEGO HACE PERFORM
+      *            9206-GRABA-DETALLE-CARTA, QUE INSERTA UN RENGLON EN
+      *            ZMDT607 POR CADA GD-SELECCIONADO(I). GD-RENGLON
+      *            LLEGA A 90 (9 PANTALLAS DE 10 RENGLONES, VEA
+      *            NRP-REG-PAGINA EN ZMWSC020) PARA CUBRIR EL MAXIMO
+      *            DE LINEAS QUE LA PAGINACION PERMITE SELECCIONAR.
+      *
+      * EJEMPLO  : MOVE WC-IEMPR              TO GD-IEMPR
+      *            MOVE ICUENTA                TO GD-ICUENTA
+      *            MOVE ICONCEPT               TO GD-ICONCEPT
+      *            MOVE NA-WUSUARIO            TO GD-IUSUARIO
+      *            MOVE W000-PROG              TO GD-IPROGRAM
+      *            MOVE NRP-NUMSEL             TO GD-NUMLIN
+      *            MOVE NRP1-MCONTR(1)         TO GD-ICONTR(1)
+      *            MOVE NRP1-MSELEC(1)         TO GD-SESTADO(1)
+      *            ...
+      *            PERFORM 9206-GRABA-DETALLE-CARTA
+      *-----------------------------------------------------------
+       01  GD-REG.
+           05 GD-IEMPR                      PIC X(03).
+           05 GD-ICUENTA                    PIC S9(07)  COMP-3.
+           05 GD-ICONCEPT                   PIC S9(05)  COMP-3.
+           05 GD-IUSUARIO                   PIC X(08).
+           05 GD-IPROGRAM                   PIC X(08).
+           05 GD-NUMLIN                     PIC S9(04)  COMP.
+           05 GD-I                          PIC S9(04)  COMP.
+           05 GD-RENGLONES.
+              10 GD-RENGLON                 OCCURS 1 TO 90 TIMES
+                                             DEPENDING ON GD-NUMLIN
+                                             INDEXED BY GD-IL.
+                 15 GD-ICONTR                PIC S9(07) COMP-3.
+                 15 GD-SESTADO               PIC X(01).
+                    88 GD-SELECCIONADO       VALUE 'S'.
+      *-----------------------------------------------------------
