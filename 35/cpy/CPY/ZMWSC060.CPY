@@ -0,0 +1,36 @@
+      *-----------------------------------------------------------------
+      *  ZMWSC060 : VARIABLES PARA CONCILIAR EL PORCENTAJE DE CUSTODIA
+      *             DE LA CUENTA (PCUSTOD, DCLCUENTA) CONTRA EL
+      *             PORCENTAJE RECIBIDO DEL CUSTODIO EXTERNO (TABLA
+      *             ZMDT624, VEA DCLZMDT624). LA INTERFAZ QUE RECIBE EL
+      *             ARCHIVO DEL CUSTODIO INSERTA LOS RENGLONES
+      *             PENDIENTES EN ZMDT624 (ZM624_SPROCESO = '0');
+      *             9125-CONCILIA-CUSTODIA-FEED (ZMWSC061) LOS COMPARA,
+      *             REGISTRA LAS DIFERENCIAS EN ZMDT625 Y LOS MARCA
+      *             PROCESADOS. UNA DIFERENCIA QUE NO REBASA RC-PTOLER
+      *             SE AJUSTA AUTOMATICAMENTE EN CUENTA.PCUSTOD;
+      *             CUANDO LA REBASA, SOLO QUEDA REGISTRADA PARA
+      *             REVISION MANUAL Y CUENTA.PCUSTOD NO SE TOCA.
+      *
+      *  EJEMPLO  : MOVE PV-DATOSPAR(1:6)  TO RC-PTOLER
+      *             PERFORM 9125-CONCILIA-CUSTODIA-FEED
+      *             DISPLAY RC-NUMRENGLONES
+      *-----------------------------------------------------------------
+       01  RC-REG.
+           05 RC-IEMPR                      PIC X(03).
+           05 RC-ICUENTA                    PIC S9(07)    COMP-3.
+           05 RC-ISECUEN                    PIC S9(05)    COMP-3.
+           05 RC-ISECALR                    PIC S9(05)    COMP-3.
+           05 RC-PCUSTOD                    PIC S9V9999   COMP-3.
+           05 RC-PCUSTFEED                  PIC S9V9999   COMP-3.
+           05 RC-PDIFER                     PIC S9V9999   COMP-3.
+           05 RC-PTOLER                     PIC S9V9999   COMP-3.
+           05 RC-NUMRENGLONES               PIC S9(9)     COMP  VALUE 0.
+           05 RC-I                          PIC S9(9)     COMP  VALUE 0.
+           05 RC-ESTADO                     PIC X(01).
+               88 RC-HAY-DIFERENCIA         VALUE '1'.
+               88 RC-SIN-DIFERENCIA         VALUE '0'.
+           05 RC-SFINDATOS                  PIC X(01).
+               88 RC-HAY-DATOS              VALUE '1'.
+               88 RC-FIN-DATOS              VALUE '0'.
+      *-----------------------------------------------------------------
