@@ -0,0 +1,23 @@
+      *-----------------------------------------------------------------
+      *  ZMWSC050 : VARIABLES PARA PASAR A VXT006 EL CALENDARIO DE
+      *             LIQUIDACION RECIBIDO DE LA BMV (TABLA ZMDT621, VEA
+      *             DCLZMDT621). LA INTERFAZ QUE RECIBE EL ARCHIVO DE
+      *             LA BOLSA INSERTA LOS RENGLONES PENDIENTES EN
+      *             ZMDT621 (ZM621_SPROCESO = '0'); 9123-MERGE-VXT006-
+      *             BMV (ZMWSC051) LOS PASA A VXT006 Y LOS MARCA
+      *             PROCESADOS.
+      *
+      *  EJEMPLO  : PERFORM 9123-MERGE-VXT006-BMV
+      *             DISPLAY BF-NUMRENGLONES
+      *-----------------------------------------------------------------
+       01  BF-REG.
+           05 BF-IANIO                      PIC S9(4)     COMP-3.
+           05 BF-TFERIADO                   PIC X(10).
+           05 BF-DESCRIP                    PIC X(30).
+           05 BF-ISECUEN                    PIC S9(3)     COMP-3.
+           05 BF-NUMRENGLONES               PIC S9(9)     COMP  VALUE 0.
+           05 BF-I                          PIC S9(9)     COMP  VALUE 0.
+           05 BF-ESTADO                     PIC X(01).
+               88 BF-HAY-DATOS               VALUE '1'.
+               88 BF-FIN-DATOS               VALUE '0'.
+      *-----------------------------------------------------------------
