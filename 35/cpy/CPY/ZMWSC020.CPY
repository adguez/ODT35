@@ -0,0 +1,46 @@
+      *----
+      * ZMWSC020 : VARIABLES DE CONTROL DE PAGINACION PARA LA CARTA DE
+      *            INSTRUCCION (ZMWMW79), QUE SOLO CAPTURA 10 RENGLO-
+      *            NES POR PANTALLA (LINEA). CUANDO HAY MAS DE 10
+      *            SELECCIONES, CADA PANTALLA LLENA SE GUARDA EN UNA
+      *            QUEUE DE TS (VEA ZMWSC021) Y SE AVANZA/RETROCEDE
+      *            CON PF7/PF8, RECORRIENDO DE NRP-PAGACT 1 A
+      *            NRP-PAGTOT.
+      *
+      *            REUTILIZA ZM-QUEUE/ZM-IND-Q (ZMWSC010) PARA EL
+      *            NOMBRE DE LA QUEUE; ZM-CONSEC HACE LAS VECES DE
+      *            NUMERO DE PAGINA (1-9).
+      *
+      *            NRP-SCKPOINT/9142-9144 (ZMWSC021) GUARDAN EL AVANCE
+      *            DE NRP-REG-PAGINA MISMO EN LA QUEUE ZM-CONSEC = 0,
+      *            PARA QUE SI LA CAPTURA SE INTERRUMPE A MEDIA CARTA
+      *            (VARIAS PANTALLAS YA GUARDADAS CON 9140), EL USUARIO
+      *            PUEDA REANUDAR DESDE LA PANTALLA DONDE SE QUEDO EN
+      *            VEZ DE EMPEZAR LA CARTA DE NUEVO.
+      *
+      * EJEMPLO  : PF7 (PAGINA SIGUIENTE) -
+      *               IF NRP-PAGACT < NRP-PAGTOT OR NRP-PAGACT < 9
+      *                  PERFORM 9140-GUARDA-PAGINA-CARTA
+      *                  ADD 1             TO NRP-PAGACT
+      *                  IF NRP-PAGACT > NRP-PAGTOT
+      *                     MOVE NRP-PAGACT TO NRP-PAGTOT
+      *                     INITIALIZE      NRP1-ZMWMW79
+      *                  ELSE
+      *                     PERFORM 9141-LEE-PAGINA-CARTA
+      *                  END-IF
+      *               END-IF
+      *            PF8 (PAGINA ANTERIOR) -
+      *               IF NRP-PAGACT > 1
+      *                  PERFORM 9140-GUARDA-PAGINA-CARTA
+      *                  SUBTRACT 1        FROM NRP-PAGACT
+      *                  PERFORM 9141-LEE-PAGINA-CARTA
+      *               END-IF
+      *-----------------------------------------------------------
+       01  NRP-REG-PAGINA.
+           05 NRP-PAGACT                    PIC S9(04)  COMP VALUE 1.
+           05 NRP-PAGTOT                    PIC S9(04)  COMP VALUE 1.
+           05 NRP-NUMSEL                    PIC S9(04)  COMP VALUE 0.
+           05 NRP-SCKPOINT                  PIC X(01)   VALUE '0'.
+               88 NRP-HAY-CHECKPOINT        VALUE '1'.
+               88 NRP-SIN-CHECKPOINT        VALUE '0'.
+      *-----------------------------------------------------------
