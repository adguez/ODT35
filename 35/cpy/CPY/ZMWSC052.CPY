@@ -0,0 +1,34 @@
+      *-----------------------------------------------------------------
+      *  ZMWSC052 : UN RENGLON DE LA CONSULTA DE CARTAS DE INSTRUCCION
+      *             CANCELADAS POR EMISORA/SERIE (ZMDT606, VEA
+      *             DCLZMDT606). IC-IEMISORA/IC-ISERIE SE CAPTURAN COMO
+      *             FILTRO DE BUSQUEDA (IC-ISERIE EN BLANCOS = TODAS
+      *             LAS SERIES DE LA EMISORA); EL RESTO DEL GRUPO SE
+      *             DEVUELVE POR RENGLON ENCONTRADO.
+      *
+      *  EJEMPLO  : MOVE 'EMISORA' TO IC-IEMISORA
+      *             MOVE SPACES    TO IC-ISERIE
+      *             PERFORM 9202-ABRE-CONS-EMISERIE
+      *             PERFORM 9203-LEE-CONS-EMISERIE
+      *                 VARYING IC-I FROM 1 BY 1
+      *                   UNTIL IC-FIN-DATOS
+      *             (DESPUES DE CADA 9203, USAR IC-REG SI NO ES
+      *              IC-FIN-DATOS)
+      *-----------------------------------------------------------------
+       01  IC-REG.
+           05 IC-IEMISORA                   PIC X(07).
+           05 IC-ISERIE                     PIC X(08).
+           05 IC-IEMPR                      PIC X(03).
+           05 IC-ICUENTA                    PIC S9(07)  COMP-3.
+           05 IC-ICONCEPT                   PIC S9(05)  COMP-3.
+           05 IC-PROMOT                     PIC S9(04)  COMP-3.
+           05 IC-INSTRUMENTO                PIC X(08).
+           05 IC-FCANC                      PIC X(26).
+           05 IC-IUSUARIO                   PIC X(08).
+           05 IC-ICODRAZ                    PIC X(04).
+           05 IC-DCOMENT                    PIC X(120).
+           05 IC-I                          PIC S9(08)  COMP.
+           05 IC-ESTADO                     PIC X(01).
+               88 IC-HAY-DATOS              VALUE '1'.
+               88 IC-FIN-DATOS              VALUE '0'.
+      *-----------------------------------------------------------------
