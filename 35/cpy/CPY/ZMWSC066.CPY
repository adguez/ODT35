@@ -0,0 +1,42 @@
+      *----
+      * ZMWSC066 : VARIABLES PARA ARCHIVAR UNA CARTA DE INSTRUCCION Y SU
+      *            DETALLE (ZMDT606/ZMDT607) EN ZMDT627/ZMDT628 ANTES DE
+      *            QUE 9201-PURGA-CARTA (ZMWSC041) LOS BORRE POR
+      *            RETENCION. LA LLAVE (AC-IEMPR/AC-ICUENTA/AC-ICONCEPT)
+      *            LA CARGA 9200-LEE-PURGA-CARTAS DESDE PG-REG ANTES DE
+      *            HACER PERFORM 9208-ARCHIVA-CARTA.
+      *-----------------------------------------------------------
+       01  AC-REG.
+           05 AC-IEMPR                      PIC X(03).
+           05 AC-ICUENTA                    PIC S9(07)  COMP-3.
+           05 AC-ICONCEPT                   PIC S9(05)  COMP-3.
+           05 AC-IEMISORA                   PIC X(07).
+           05 AC-ISERIE                     PIC X(08).
+           05 AC-IEMICOL                    PIC S9(05)  COMP-3.
+           05 AC-SVIGEN                     PIC X(01).
+           05 AC-IND-CARTAS                 PIC X(10).
+           05 AC-PROMOT                     PIC S9(04)  COMP-3.
+           05 AC-GRUPO                      PIC S9(01)  COMP-3.
+           05 AC-INSTRUMENTO                PIC X(08).
+           05 AC-FCANC                      PIC X(26).
+           05 AC-IUSUARIO                   PIC X(08).
+           05 AC-IPROGRAM                   PIC X(08).
+           05 AC-ITERM                      PIC X(08).
+           05 AC-FREG                       PIC X(26).
+           05 AC-ICODRAZ                    PIC X(04).
+           05 AC-DCOMENT                    PIC X(120).
+           05 AC-IDOCSCAN                   PIC X(20).
+           05 AC-ICUENTA2                   PIC S9(07)  COMP-3.
+      *
+       01  AD-REG.
+           05 AD-LINEA                      PIC S9(02)  COMP-3.
+           05 AD-ICONTR                     PIC S9(07)  COMP-3.
+           05 AD-SESTADO                    PIC X(01).
+           05 AD-FCANC                      PIC X(26).
+           05 AD-IUSUARIO                   PIC X(08).
+           05 AD-IPROGRAM                   PIC X(08).
+           05 AD-FREG                       PIC X(26).
+           05 AD-ESTADO                     PIC X(01).
+               88 AD-HAY-DATOS              VALUE '1'.
+               88 AD-FIN-DATOS              VALUE '0'.
+      *-----------------------------------------------------------
