@@ -0,0 +1,29 @@
+      *-----------------------------------------------------------------
+      *  ZMWSC036 : VARIABLES PARA DETECTAR Y ALERTAR LA UTILIZACION DE
+      *             LA LINEA DE CREDITO (MLINCRB, DCLCUENTA) CONTRA UN
+      *             UMBRAL CONFIGURABLE (CL-PUMBRAL, TOMADO DE PARAM/
+      *             ZMDT612 - VEA ZMWSC018/ZMWSC019). CADA VEZ QUE SE
+      *             ALCANZA O REBASA EL UMBRAL SE GRABA UN RENGLON EN
+      *             ZMDT615 (VEA DCLZMDT615).
+      *
+      *  EJEMPLO  : MOVE WC-IEMPR          TO CL-IEMPR
+      *             MOVE ICUENTA            TO CL-ICUENTA
+      *             MOVE MLINCRB            TO CL-MLINCRB
+      *             MOVE MUTILIZADO-CTA     TO CL-MUTILIZADO
+      *             MOVE PV-DATOSPAR(1:5)   TO CL-PUMBRAL
+      *             PERFORM 9197-VALIDA-UTILIZ-LINEA
+      *             IF CL-HAY-ALERTA
+      *                ...
+      *-----------------------------------------------------------------
+       01  CL-REG.
+           05 CL-IEMPR                      PIC X(03).
+           05 CL-ICUENTA                    PIC S9(07)      COMP-3.
+           05 CL-ISECUEN                    PIC S9(05)      COMP-3.
+           05 CL-MLINCRB                    PIC S9(13)V99   COMP-3.
+           05 CL-MUTILIZADO                 PIC S9(13)V99   COMP-3.
+           05 CL-PUTILIZ                    PIC S9(3)V99    COMP-3.
+           05 CL-PUMBRAL                    PIC S9(3)V99    COMP-3.
+           05 CL-ESTADO                     PIC X(01).
+               88 CL-HAY-ALERTA             VALUE '1'.
+               88 CL-NO-ALERTA              VALUE '0'.
+      *-----------------------------------------------------------------
