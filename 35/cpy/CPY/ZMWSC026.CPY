@@ -0,0 +1,32 @@
+      *-----------------------------------------------------------------
+      *  ZMWSC026 : UN RENGLON DEL REPORTE CONSOLIDADO DE CARTAS DE
+      *             INSTRUCCION CANCELADAS, CRUZANDO TODAS LAS EMPRESAS
+      *             (ZMDT606/ZMDT607, VEA DCLZMDT606/DCLZMDT607). RC-
+      *             NUMLIN ES EL NUMERO DE RENGLONES CANCELADOS DE ESA
+      *             CARTA EN ZMDT607.
+      *
+      *  EJEMPLO  : PERFORM 9190-ABRE-RPT-CARTAS
+      *             PERFORM 9191-LEE-RPT-CARTAS
+      *                 VARYING RC-I FROM 1 BY 1
+      *                   UNTIL RC-FIN-DATOS
+      *             (DESPUES DE CADA 9191, IMPRIMIR EL RENGLON DE
+      *              RC-REG SI NO ES RC-FIN-DATOS)
+      *-----------------------------------------------------------------
+       01  RC-REG.
+           05 RC-IEMPR                      PIC X(03).
+           05 RC-ICUENTA                    PIC S9(07)  COMP-3.
+           05 RC-ICONCEPT                   PIC S9(05)  COMP-3.
+           05 RC-IEMISORA                   PIC X(07).
+           05 RC-ISERIE                     PIC X(08).
+           05 RC-PROMOT                     PIC S9(04)  COMP-3.
+           05 RC-INSTRUMENTO                PIC X(08).
+           05 RC-FCANC                      PIC X(26).
+           05 RC-IUSUARIO                   PIC X(08).
+           05 RC-ICODRAZ                    PIC X(04).
+           05 RC-DCOMENT                    PIC X(120).
+           05 RC-NUMLIN                     PIC S9(04)  COMP-3.
+           05 RC-I                          PIC S9(08)  COMP.
+           05 RC-ESTADO                     PIC X(01).
+               88 RC-HAY-DATOS              VALUE '1'.
+               88 RC-FIN-DATOS              VALUE '0'.
+      *-----------------------------------------------------------------
