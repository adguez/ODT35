@@ -0,0 +1,28 @@
+      *----
+      * ZMWSC044 : TABLA EN MEMORIA DE TECLAS DE MENU (DCLZMDT617),
+      *            CARGADA UNA SOLA VEZ POR TAREA POR 9135-CARGA-
+      *            MENUTECLA Y CRUZADA POR 9136-BUSCA-MENUTECLA
+      *            (35/ZMWSC009, 9900-TRANSFIERE) PARA TRADUCIR EIBAID
+      *            A MM-WPFK SIN LA LISTA FIJA DE EVALUATE QUE HABIA
+      *            ANTES.
+      *-----------------------------------------------------------
+       01  MK-TABLA-MENUTECLA.
+           05 MK-NUMTECLAS             PIC S9(04) COMP VALUE 0.
+           05 MK-CARGADA               PIC X(01) VALUE 'N'.
+              88 MK-YA-CARGADA            VALUE 'S'.
+           05 MK-SW-FINDATOS           PIC X(01).
+              88 MK-HAY-DATOS             VALUE '1'.
+              88 MK-FIN-DATOS             VALUE '0'.
+           05 MK-DETALLE               OCCURS 100 TIMES
+                                       INDEXED BY MK-I.
+              10 MK-IPROGRAMA          PIC X(08).
+              10 MK-ITECLA             PIC X(01).
+              10 MK-IPFK               PIC S9(03) USAGE COMP-3.
+      *
+       01  REG-ZMDT617.
+           05 MK-BUSCA-IPROGRAMA       PIC X(08).
+           05 MK-BUSCA-ITECLA          PIC X(01).
+           05 MK-SW-ENCONTRADA         PIC X(01) VALUE 'N'.
+              88 MK-ENCONTRADA            VALUE 'S'.
+              88 MK-NO-ENCONTRADA         VALUE 'N'.
+      *-----------------------------------------------------------
