@@ -1,42 +1,69 @@
-      *----                                                                     
-      * ZMWSC011 : VARIABLES PARA OBTENER LA VXT001                             
-      *            OBTIENE FECHAS VALOR HOY,NORMAL, 24, 48, 72 Y 96 HRS.        
-      *                                                                         
-      * EJEMPLO  : PERFORM A 9300-OBTENER-FECHAS-VXT                            
-      *            MOVE WX-TFECHOY   TO FEVENTO  OF DCLCTLPROC                  
-      *-----------------------------------------------------------              
-       01  WX-ITEM-1                   PIC S9(04) COMP  VALUE 0.                
-      *                                                                         
-       01  WX-REG.                                                              
-           05 WX-TESTATUS                   PIC X(01).                          
-           05 WX-TFECHOY                    PIC X(10).                          
-           05 WX-TFECVN                     PIC X(10).                          
-           05 WX-TDIASVN                    PIC 9(09)  COMP.                    
-           05 WX-TFEC48                     PIC X(10).                          
-           05 WX-TDIAS48                    PIC 9(09)  COMP.                    
-           05 WX-TFEC72                     PIC X(10).                          
-           05 WX-TDIAS72                    PIC 9(09)  COMP.                    
-           05 WX-TFEC96                     PIC X(10).                          
-           05 WX-TDIAS96                    PIC 9(09)  COMP.                    
-           05 WX-TRENDIS4                   PIC 9(09)  COMP.                    
-           05 WX-TRENDIS5                   PIC 9(09)  COMP.                    
-           05 WX-TMAXREN2                   PIC 9(09)  COMP.                    
-           05 WX-TMAXREN3                   PIC 9(09)  COMP.                    
-           05 WX-TMAXREN4                   PIC 9(09)  COMP.                    
-           05 WX-TMAXREN5                   PIC 9(09)  COMP.                    
-           05 WX-TMAXREN6                   PIC 9(09)  COMP.                    
-           05 WX-TMAXREN7                   PIC 9(09)  COMP.                    
-           05 WX-TMAXREN8                   PIC 9(09)  COMP.                    
-           05 WX-TMAXREN9                   PIC 9(09)  COMP.                    
-           05 WX-TMAXREN11                  PIC 9(09)  COMP.                    
-      *-----------------------------------------------------------              
-      *          VARIABLES PARA VXT006.                                         
-      *-----------------------------------------------------------              
-       01  WC-ITEM-2                   PIC S9(04) COMP  VALUE 0.        00390000
-      *                                                                 00391005
-       01  WX-TABLA-VXT006.                                             00400005
-           05 WX6-DIASFER              PIC X(10) OCCURS 200 TIMES.      00410006
-      *                                                                         
-       01  REG-VXT006.                                                          
-           05 WX6-TFERIADO             PIC X(10).                               
-      *-----------------------------------------------------------              
+      *----
+      * ZMWSC011 : VARIABLES PARA OBTENER LA VXT001
+      *            OBTIENE FECHAS VALOR HOY,NORMAL, 24, 48, 72, 96,
+      *            120 Y 144 HRS.
+      *
+      *            A PARTIR DE LA MIGRACION DE VXT001/VXT006 A DB2
+      *            (VEA DCLVXT001/DCLVXT006), WX-IEMPR DEBE CARGARSE
+      *            ANTES DE INVOCAR LA RUTINA.
+      *
+      * EJEMPLO  : MOVE WC-IEMPR     TO WX-IEMPR
+      *            PERFORM A 9100-OBTENER-FECHAS-VXT
+      *            MOVE WX-TFECHOY   TO FEVENTO  OF DCLCTLPROC
+      *-----------------------------------------------------------
+       01  WX-ITEM-1                   PIC S9(04) COMP  VALUE 0.
+      *
+       01  WX-REG.
+           05 WX-IEMPR                      PIC X(03).
+           05 WX-TESTATUS                   PIC X(01).
+           05 WX-TFECHOY                    PIC X(10).
+           05 WX-TFECVN                     PIC X(10).
+           05 WX-TDIASVN                    PIC 9(09)  COMP.
+           05 WX-TFEC48                     PIC X(10).
+           05 WX-TDIAS48                    PIC 9(09)  COMP.
+           05 WX-TFEC72                     PIC X(10).
+           05 WX-TDIAS72                    PIC 9(09)  COMP.
+           05 WX-TFEC96                     PIC X(10).
+           05 WX-TDIAS96                    PIC 9(09)  COMP.
+           05 WX-TFEC120                    PIC X(10).
+           05 WX-TDIAS120                   PIC 9(09)  COMP.
+           05 WX-TFEC144                    PIC X(10).
+           05 WX-TDIAS144                   PIC 9(09)  COMP.
+           05 WX-TRENDIS4                   PIC 9(09)  COMP.
+           05 WX-TRENDIS5                   PIC 9(09)  COMP.
+           05 WX-TMAXREN2                   PIC 9(09)  COMP.
+           05 WX-TMAXREN3                   PIC 9(09)  COMP.
+           05 WX-TMAXREN4                   PIC 9(09)  COMP.
+           05 WX-TMAXREN5                   PIC 9(09)  COMP.
+           05 WX-TMAXREN6                   PIC 9(09)  COMP.
+           05 WX-TMAXREN7                   PIC 9(09)  COMP.
+           05 WX-TMAXREN8                   PIC 9(09)  COMP.
+           05 WX-TMAXREN9                   PIC 9(09)  COMP.
+           05 WX-TMAXREN11                  PIC 9(09)  COMP.
+      *-----------------------------------------------------------
+      *          VARIABLES PARA VXT006.
+      *          (TABLA EN MEMORIA CARGADA DESDE DCLVXT006 - DB2).
+      *          CAPACIDAD PARA VARIOS A#OS DE DIAS INHABILES, CADA
+      *          RENGLON LIGADO A SU A#O (WX6-IANIO). 9120-CARGA-VXT006
+      *          (ZMWSCOM1) ACEPTA UN RANGO WX6-ANIO/WX6-ANIOFIN PARA
+      *          PRECARGAR VARIOS A#OS EN UNA SOLA LLAMADA (P.EJ. EL
+      *          A#O EN CURSO Y EL SIGUIENTE, PARA CRUCES DE FIN DE
+      *          A#O EN 9130-VALIDA-FERIADO-VF).
+      *-----------------------------------------------------------
+       01  WC-ITEM-2                   PIC S9(04) COMP  VALUE 0.
+      *
+       01  WX-TABLA-VXT006.
+           05 WX6-NUMDIAS              PIC S9(09) COMP  VALUE 0.
+           05 WX6-DETALLE              OCCURS 2000 TIMES
+                                       INDEXED BY WX6-I.
+              10 WX6-IANIO             PIC S9(04) USAGE COMP-3.
+              10 WX6-DIASFER           PIC X(10).
+      *
+       01  REG-VXT006.
+           05 WX6-ANIO                 PIC S9(04) USAGE COMP-3.
+           05 WX6-ANIOFIN              PIC S9(04) USAGE COMP-3.
+           05 WX6-TFERIADO             PIC X(10).
+           05 WX6-ESTADO               PIC X(01).
+              88 WX6-HAY-DATOS            VALUE '1'.
+              88 WX6-FIN-DATOS            VALUE '0'.
+      *-----------------------------------------------------------
