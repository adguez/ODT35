@@ -0,0 +1,44 @@
+      *----
+      * ZMWSC031 : CURSOR DEL LOTE DE EXPORTACION FATCA/CRS, TODAS LAS
+      *            EMPRESAS, DE CUENTAS VIGENTES YA CLASIFICADAS
+      *            (DCLCUENTA). LAYOUT DE REFERENCIA ZMWSC030 (FC-REG).
+      *----
+       9194-ABRE-RPT-FATCACRS.
+      *----
+           EXEC SQL
+                DECLARE CRPTFACR CURSOR FOR
+                   SELECT IEMPR, ICUENTA, IRFC, ICLAFATCA, ICLACRS,
+                          IPAISRES, ITINEXT
+                     FROM CUENTA
+                    WHERE SVIGEN     = '1'
+                      AND ICLAFATCA IS NOT NULL
+                      AND ICLACRS   IS NOT NULL
+                 ORDER BY IEMPR, ICUENTA
+           END-EXEC
+
+           EXEC SQL
+                OPEN CRPTFACR
+           END-EXEC
+           PERFORM 9600-VALIDA-SQL.
+      *----
+       9195-LEE-RPT-FATCACRS.
+      *----
+           EXEC SQL
+                FETCH CRPTFACR
+                 INTO :FC-IEMPR,     :FC-ICUENTA,  :FC-IRFC,
+                      :FC-ICLAFATCA, :FC-ICLACRS,  :FC-IPAISRES,
+                      :FC-ITINEXT
+           END-EXEC
+
+           IF SQLCODE EQUAL 0
+              SET FC-HAY-DATOS             TO TRUE
+           ELSE
+              SET FC-FIN-DATOS             TO TRUE
+              IF SQLCODE NOT = 100
+                 PERFORM 9600-VALIDA-SQL
+              END-IF
+              EXEC SQL
+                   CLOSE CRPTFACR
+              END-EXEC
+           END-IF.
+      *----
