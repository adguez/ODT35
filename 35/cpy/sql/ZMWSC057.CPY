@@ -0,0 +1,35 @@
+      *----
+      * ZMWSC057 : GRABA EN ZMDT622 UNA NOTIFICACION PENDIENTE DE
+      *            ENVIAR, PARA QUE EL PROCESO DE ENTREGA AVISE AL
+      *            CLIENTE/PROMOTOR DE LA CANCELACION DE SU CARTA DE
+      *            INSTRUCCION. PERFORM DESDE EL PROGRAMA QUE CANCELA
+      *            LA CARTA, JUSTO DESPUES DEL UPDATE QUE FIJA
+      *            ZM606_FCANC. LAYOUT DE REFERENCIA ZMWSC056 (NT-REG).
+      *----
+       9139-NOTIFICA-CANCELACION-CARTA.
+      *----
+           MOVE 0                          TO NT-ISECUEN
+
+           EXEC SQL
+                SELECT COALESCE(MAX(ZM622_ISECUEN), 0)
+                  INTO :NT-ISECUEN
+                  FROM ZMDT622
+                 WHERE ZM622_IEMPR    = :NT-IEMPR
+                   AND ZM622_ICUENTA  = :NT-ICUENTA
+                   AND ZM622_ICONCEPT = :NT-ICONCEPT
+           END-EXEC
+           PERFORM 9600-VALIDA-SQL
+
+           ADD 1                          TO NT-ISECUEN
+
+           EXEC SQL
+                INSERT INTO ZMDT622
+                     ( ZM622_IEMPR,    ZM622_ICUENTA,  ZM622_ICONCEPT,
+                       ZM622_ISECUEN,  ZM622_TDESTINO, ZM622_DESTINO,
+                       ZM622_SENVIADO, ZM622_FALTA,    ZM622_FENVIADO )
+                VALUES ( :NT-IEMPR,    :NT-ICUENTA,    :NT-ICONCEPT,
+                         :NT-ISECUEN,  :NT-TDESTINO,   :NT-DESTINO,
+                         '0',          CURRENT TIMESTAMP, NULL )
+           END-EXEC
+           PERFORM 9600-VALIDA-SQL.
+      *----
