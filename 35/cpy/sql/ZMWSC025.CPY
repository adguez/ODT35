@@ -0,0 +1,77 @@
+      *----
+      * ZMWSC025 : ESQUEMA SOLICITANTE/AUTORIZADOR PARA DESBLOQUEAR UNA
+      *            CUENTA CON SCANDADO = '1' (TABLA ZMDT610, VEA
+      *            ZMWSC024/UL-REG). EL QUE AUTORIZA NO PUEDE SER EL
+      *            MISMO QUE SOLICITO EL DESBLOQUEO; EL CAMBIO A
+      *            CUENTA.SCANDADO SOLO OCURRE AL AUTORIZAR. EL
+      *            LLAMADOR DEBE ENVOLVER 9161-AUTORIZA-DESBLOQUEO CON
+      *            ZMWSC022/ZMWSC023 (CH-REG, 9150-REGISTRA-HIST-
+      *            CUENTA) PARA DEJAR EL ANTES/DESPUES DE SCANDADO EN
+      *            EL HISTORICO.
+      *----
+       9160-SOLICITA-DESBLOQUEO.
+      *----
+           MOVE 0                          TO UL-ISECUEN
+
+           EXEC SQL
+                SELECT COALESCE(MAX(ZM610_ISECUEN), 0)
+                  INTO :UL-ISECUEN
+                  FROM ZMDT610
+                 WHERE ZM610_IEMPR   = :UL-IEMPR
+                   AND ZM610_ICUENTA = :UL-ICUENTA
+           END-EXEC
+           PERFORM 9600-VALIDA-SQL
+
+           ADD 1                           TO UL-ISECUEN
+
+           SET UL-PENDIENTE                TO TRUE
+
+           EXEC SQL
+                INSERT INTO ZMDT610
+                     ( ZM610_IEMPR,   ZM610_ICUENTA, ZM610_ISECUEN,
+                       ZM610_IUSRSOL, ZM610_DMOTIVO, ZM610_FSOLICIT,
+                       ZM610_IESTADO )
+                VALUES ( :UL-IEMPR,   :UL-ICUENTA,   :UL-ISECUEN,
+                         :UL-IUSRSOL, :UL-DMOTIVO,   CURRENT TIMESTAMP,
+                         :UL-IESTADO )
+           END-EXEC
+           PERFORM 9600-VALIDA-SQL.
+      *----
+      * ZMWSC025 : RESUELVE UNA SOLICITUD DE DESBLOQUEO. UL-IESTADO
+      *            TRAE 'A' (APROBADA) O 'R' (RECHAZADA) AL ENTRAR;
+      *            SI LA SOLICITUD YA NO ESTA PENDIENTE, O SI
+      *            UL-IUSRAUT ES IGUAL AL SOLICITANTE ORIGINAL, LA
+      *            AUTORIZACION NO SE APLICA Y UL-IESTADO REGRESA EN
+      *            'P' PARA QUE EL LLAMADOR LO DETECTE.
+      *----
+       9161-AUTORIZA-DESBLOQUEO.
+      *----
+           EXEC SQL
+                UPDATE ZMDT610
+                   SET ZM610_IESTADO  = :UL-IESTADO,
+                       ZM610_IUSRAUT  = :UL-IUSRAUT,
+                       ZM610_FAUTORIZ = CURRENT TIMESTAMP
+                 WHERE ZM610_IEMPR   = :UL-IEMPR
+                   AND ZM610_ICUENTA = :UL-ICUENTA
+                   AND ZM610_ISECUEN = :UL-ISECUEN
+                   AND ZM610_IESTADO = 'P'
+                   AND ZM610_IUSRSOL <> :UL-IUSRAUT
+           END-EXEC
+
+           IF SQLCODE EQUAL 0
+              IF UL-APROBADA
+                 EXEC SQL
+                      UPDATE CUENTA
+                         SET SCANDADO   = '0'
+                       WHERE IEMPR      = :UL-IEMPR
+                         AND ICUENTA    = :UL-ICUENTA
+                 END-EXEC
+                 PERFORM 9600-VALIDA-SQL
+              END-IF
+           ELSE
+              IF SQLCODE NOT = 100
+                 PERFORM 9600-VALIDA-SQL
+              END-IF
+              SET UL-PENDIENTE             TO TRUE
+           END-IF.
+      *----
