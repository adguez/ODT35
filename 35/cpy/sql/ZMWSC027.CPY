@@ -0,0 +1,58 @@
+      *----
+      * ZMWSC027 : CURSOR CONSOLIDADO, TODAS LAS EMPRESAS, DE CARTAS DE
+      *            INSTRUCCION CANCELADAS (ZMDT606) CON EL NUMERO DE
+      *            RENGLONES CANCELADOS DE CADA UNA (ZMDT607). LAYOUT
+      *            DE REFERENCIA ZMWSC026 (RC-REG).
+      *----
+       9190-ABRE-RPT-CARTAS.
+      *----
+           EXEC SQL
+                DECLARE CRPTCART CURSOR FOR
+                   SELECT A.ZM606_IEMPR,       A.ZM606_ICUENTA,
+                          A.ZM606_ICONCEPT,     A.ZM606_IEMISORA,
+                          A.ZM606_ISERIE,       A.ZM606_PROMOT,
+                          A.ZM606_INSTRUMENTO,  A.ZM606_FCANC,
+                          A.ZM606_IUSUARIO,     A.ZM606_ICODRAZ,
+                          A.ZM606_DCOMENT,      COUNT(B.ZM607_LINEA)
+                     FROM ZMDT606 A LEFT JOIN ZMDT607 B
+                       ON B.ZM607_IEMPR    = A.ZM606_IEMPR
+                      AND B.ZM607_ICUENTA  = A.ZM606_ICUENTA
+                      AND B.ZM607_ICONCEPT = A.ZM606_ICONCEPT
+                 GROUP BY A.ZM606_IEMPR,      A.ZM606_ICUENTA,
+                          A.ZM606_ICONCEPT,    A.ZM606_IEMISORA,
+                          A.ZM606_ISERIE,      A.ZM606_PROMOT,
+                          A.ZM606_INSTRUMENTO, A.ZM606_FCANC,
+                          A.ZM606_IUSUARIO,    A.ZM606_ICODRAZ,
+                          A.ZM606_DCOMENT
+                 ORDER BY A.ZM606_IEMPR, A.ZM606_FCANC
+           END-EXEC
+
+           EXEC SQL
+                OPEN CRPTCART
+           END-EXEC
+           PERFORM 9600-VALIDA-SQL.
+      *----
+       9191-LEE-RPT-CARTAS.
+      *----
+           EXEC SQL
+                FETCH CRPTCART
+                 INTO :RC-IEMPR,      :RC-ICUENTA,
+                      :RC-ICONCEPT,   :RC-IEMISORA,
+                      :RC-ISERIE,     :RC-PROMOT,
+                      :RC-INSTRUMENTO,:RC-FCANC,
+                      :RC-IUSUARIO,   :RC-ICODRAZ,
+                      :RC-DCOMENT,    :RC-NUMLIN
+           END-EXEC
+
+           IF SQLCODE EQUAL 0
+              SET RC-HAY-DATOS             TO TRUE
+           ELSE
+              SET RC-FIN-DATOS             TO TRUE
+              IF SQLCODE NOT = 100
+                 PERFORM 9600-VALIDA-SQL
+              END-IF
+              EXEC SQL
+                   CLOSE CRPTCART
+              END-EXEC
+           END-IF.
+      *----
