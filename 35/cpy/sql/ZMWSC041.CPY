@@ -0,0 +1,76 @@
+      *----
+      * ZMWSC041 : PURGA POR RETENCION DE CARTAS DE INSTRUCCION
+      *            CANCELADAS (ZMDT606) Y SU DETALLE (ZMDT607), TODAS
+      *            LAS EMPRESAS, CON FECHA DE CANCELACION ANTERIOR A
+      *            PG-FCORTE. LAYOUT DE REFERENCIA ZMWSC040 (PG-REG).
+      *            ANTES DE BORRAR, 9201-PURGA-CARTA ARCHIVA LA CARTA Y
+      *            SU DETALLE EN ZMDT627/ZMDT628 (VEA ZMWSC066/ZMWSC067,
+      *            AC-REG/AD-REG) PARA NO PERDER EL HISTORICO.
+      *----
+       9199-ABRE-PURGA-CARTAS.
+      *----
+           MOVE 0                           TO PG-NUMBORRA
+
+           EXEC SQL
+                DECLARE CPURCART CURSOR FOR
+                   SELECT ZM606_IEMPR, ZM606_ICUENTA, ZM606_ICONCEPT
+                     FROM ZMDT606
+                    WHERE ZM606_FCANC < :PG-FCORTE
+                 ORDER BY ZM606_IEMPR, ZM606_ICUENTA, ZM606_ICONCEPT
+           END-EXEC
+
+           EXEC SQL
+                OPEN CPURCART
+           END-EXEC
+           PERFORM 9600-VALIDA-SQL.
+      *----
+       9200-LEE-PURGA-CARTAS.
+      *----
+           EXEC SQL
+                FETCH CPURCART
+                 INTO :PG-IEMPR, :PG-ICUENTA, :PG-ICONCEPT
+           END-EXEC
+
+           IF SQLCODE EQUAL 0
+              SET PG-HAY-DATOS             TO TRUE
+           ELSE
+              SET PG-FIN-DATOS             TO TRUE
+              IF SQLCODE NOT = 100
+                 PERFORM 9600-VALIDA-SQL
+              END-IF
+              EXEC SQL
+                   CLOSE CPURCART
+              END-EXEC
+           END-IF.
+      *----
+       9201-PURGA-CARTA.
+      *----
+           MOVE PG-IEMPR                    TO AC-IEMPR
+           MOVE PG-ICUENTA                  TO AC-ICUENTA
+           MOVE PG-ICONCEPT                 TO AC-ICONCEPT
+           PERFORM 9208-ARCHIVA-CARTA
+
+           PERFORM 9209-ABRE-ARCHIVA-DETALLE
+           PERFORM 9213-LEE-ARCHIVA-DETALLE
+              UNTIL AD-FIN-DATOS
+
+           EXEC SQL
+                DELETE FROM ZMDT607
+                      WHERE ZM607_IEMPR    = :PG-IEMPR
+                        AND ZM607_ICUENTA  = :PG-ICUENTA
+                        AND ZM607_ICONCEPT = :PG-ICONCEPT
+           END-EXEC
+           PERFORM 9600-VALIDA-SQL
+
+           EXEC SQL
+                DELETE FROM ZMDT606
+                      WHERE ZM606_IEMPR    = :PG-IEMPR
+                        AND ZM606_ICUENTA  = :PG-ICUENTA
+                        AND ZM606_ICONCEPT = :PG-ICONCEPT
+           END-EXEC
+           PERFORM 9600-VALIDA-SQL
+
+           ADD 1                            TO PG-NUMBORRA
+
+           PERFORM 9200-LEE-PURGA-CARTAS.
+      *----
