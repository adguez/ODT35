@@ -0,0 +1,75 @@
+      *----
+      * ZMWSC051 : PASA A VXT006 LOS RENGLONES PENDIENTES DEL
+      *            CALENDARIO DE LIQUIDACION DE LA BMV (ZMDT621,
+      *            ZM621_SPROCESO = '0'), ASIGNANDO EL SIGUIENTE
+      *            VX6_ISECUEN DISPONIBLE POR A#O, Y LOS MARCA
+      *            PROCESADOS. LAYOUT DE REFERENCIA ZMWSC050 (BF-REG).
+      *----
+       9123-MERGE-VXT006-BMV.
+      *----
+           MOVE 0                          TO BF-NUMRENGLONES
+
+           EXEC SQL
+                DECLARE CBMV CURSOR FOR
+                   SELECT ZM621_IANIO, ZM621_TFERIADO, ZM621_DESCRIP
+                     FROM ZMDT621
+                    WHERE ZM621_SPROCESO = '0'
+                 ORDER BY ZM621_IANIO, ZM621_TFERIADO
+           END-EXEC
+
+           EXEC SQL
+                OPEN CBMV
+           END-EXEC
+           PERFORM 9600-VALIDA-SQL
+
+           PERFORM 9124-LEE-CBMV
+               VARYING BF-I FROM 1 BY 1
+                 UNTIL BF-FIN-DATOS
+
+           EXEC SQL
+                CLOSE CBMV
+           END-EXEC.
+      *----
+       9124-LEE-CBMV.
+      *----
+           EXEC SQL
+                FETCH CBMV
+                 INTO :BF-IANIO, :BF-TFERIADO, :BF-DESCRIP
+           END-EXEC
+
+           IF SQLCODE EQUAL 0
+              SET BF-HAY-DATOS              TO TRUE
+
+              EXEC SQL
+                   SELECT COALESCE(MAX(VX6_ISECUEN), 0) + 1
+                     INTO :BF-ISECUEN
+                     FROM VXT006
+                    WHERE VX6_IANIO = :BF-IANIO
+              END-EXEC
+              PERFORM 9600-VALIDA-SQL
+
+              EXEC SQL
+                   INSERT INTO VXT006
+                        ( VX6_IANIO, VX6_ISECUEN, VX6_TFERIADO,
+                          VX6_DESCRIP )
+                   VALUES ( :BF-IANIO, :BF-ISECUEN, :BF-TFERIADO,
+                            :BF-DESCRIP )
+              END-EXEC
+              PERFORM 9600-VALIDA-SQL
+
+              EXEC SQL
+                   UPDATE ZMDT621
+                      SET ZM621_SPROCESO = '1'
+                    WHERE ZM621_IANIO    = :BF-IANIO
+                      AND ZM621_TFERIADO = :BF-TFERIADO
+              END-EXEC
+              PERFORM 9600-VALIDA-SQL
+
+              ADD 1                        TO BF-NUMRENGLONES
+           ELSE
+              SET BF-FIN-DATOS              TO TRUE
+              IF SQLCODE NOT = 100
+                 PERFORM 9600-VALIDA-SQL
+              END-IF
+           END-IF.
+      *----
