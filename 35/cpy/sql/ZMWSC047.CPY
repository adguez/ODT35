@@ -0,0 +1,25 @@
+      *----
+      * ZMWSC047 : CONSULTA EL NIVEL DE AUTORIDAD QUE TIENE UN PERFIL
+      *            PARA UNA FUNCION DADA (TABLA ZMDT619). LAYOUT DE
+      *            REFERENCIA ZMWSC046 (PF-REG).
+      *----
+       9214-LEE-NIVEL-PERFIL.
+      *----
+           SET PF-NO-ENCONTRADO              TO TRUE
+
+           EXEC SQL
+                SELECT ZM619_NNIVEL
+                  INTO :PF-NNIVEL
+                  FROM ZMDT619
+                 WHERE ZM619_IPERFIL     = :PF-IPERFIL
+                   AND ZM619_CFUNCION    = :PF-CFUNCION
+           END-EXEC
+
+           IF SQLCODE EQUAL 0
+              SET PF-ENCONTRADO               TO TRUE
+           ELSE
+              IF SQLCODE NOT = 100
+                 PERFORM 9600-VALIDA-SQL
+              END-IF
+           END-IF.
+      *----
