@@ -0,0 +1,84 @@
+      *----
+      * ZMWSC033 : CONSULTA EL ESCALON DE COMISION VIGENTE PARA EL
+      *            VOLUMEN OPERADO (TABLA ZMDT613). LAYOUT DE
+      *            REFERENCIA ZMWSC032 (TC-REG). SI TC-ICUENTA TRAE UN
+      *            NUMERO DE CUENTA, PRIMERO SE BUSCA EL ESCALONADO
+      *            PROPIO DE ESA CUENTA (9216-LEE-COMISION-CUENTA); DE
+      *            NO HABER ESCALONES PARTICULARES PARA LA CUENTA, SE
+      *            CAE AL ESCALONADO GENERAL DEL TIPO DE CUENTA
+      *            (9217-LEE-COMISION-TIPOCTA, ZM613_ICUENTA = 0).
+      *----
+       9196-LEE-COMISION-TIER.
+      *----
+           SET TC-NO-ENCONTRADO             TO TRUE
+
+           IF TC-ICUENTA                    NOT = 0
+              PERFORM 9216-LEE-COMISION-CUENTA
+           END-IF
+
+           IF NOT TC-ENCONTRADO
+              PERFORM 9217-LEE-COMISION-TIPOCTA
+           END-IF.
+      *----
+      * ZMWSC033 : BUSCA EL ESCALON DE COMISION PROPIO DE LA CUENTA
+      *            (ZM613_ICUENTA = TC-ICUENTA), PARA CLIENTES GRANDES
+      *            CON UNA TABLA DE COMISION NEGOCIADA APARTE DE LA DE
+      *            SU TIPO DE CUENTA.
+      *----
+       9216-LEE-COMISION-CUENTA.
+      *----
+           EXEC SQL
+                SELECT ZM613_PCOMISION
+                  INTO :TC-PCOMISION
+                  FROM ZMDT613
+                 WHERE ZM613_IEMPR      = :TC-IEMPR
+                   AND ZM613_ITIPOCTA   = :TC-ITIPOCTA
+                   AND ZM613_ICUENTA    = :TC-ICUENTA
+                   AND ZM613_MVOLDESDE  =
+                         ( SELECT MAX(ZM613_MVOLDESDE)
+                             FROM ZMDT613
+                            WHERE ZM613_IEMPR     = :TC-IEMPR
+                              AND ZM613_ITIPOCTA  = :TC-ITIPOCTA
+                              AND ZM613_ICUENTA   = :TC-ICUENTA
+                              AND ZM613_MVOLDESDE <= :TC-MVOLUMEN )
+           END-EXEC
+
+           IF SQLCODE EQUAL 0
+              SET TC-ENCONTRADO             TO TRUE
+           ELSE
+              IF SQLCODE NOT = 100
+                 PERFORM 9600-VALIDA-SQL
+              END-IF
+           END-IF.
+      *----
+      * ZMWSC033 : BUSCA EL ESCALON DE COMISION GENERAL DEL TIPO DE
+      *            CUENTA (ZM613_ICUENTA = 0). ES EL ESCALONADO QUE
+      *            APLICA A TODAS LAS CUENTAS DEL TIPO QUE NO TIENEN
+      *            UN ESCALONADO PROPIO EN ZMDT613.
+      *----
+       9217-LEE-COMISION-TIPOCTA.
+      *----
+           EXEC SQL
+                SELECT ZM613_PCOMISION
+                  INTO :TC-PCOMISION
+                  FROM ZMDT613
+                 WHERE ZM613_IEMPR      = :TC-IEMPR
+                   AND ZM613_ITIPOCTA   = :TC-ITIPOCTA
+                   AND ZM613_ICUENTA    = 0
+                   AND ZM613_MVOLDESDE  =
+                         ( SELECT MAX(ZM613_MVOLDESDE)
+                             FROM ZMDT613
+                            WHERE ZM613_IEMPR     = :TC-IEMPR
+                              AND ZM613_ITIPOCTA  = :TC-ITIPOCTA
+                              AND ZM613_ICUENTA   = 0
+                              AND ZM613_MVOLDESDE <= :TC-MVOLUMEN )
+           END-EXEC
+
+           IF SQLCODE EQUAL 0
+              SET TC-ENCONTRADO             TO TRUE
+           ELSE
+              IF SQLCODE NOT = 100
+                 PERFORM 9600-VALIDA-SQL
+              END-IF
+           END-IF.
+      *----
