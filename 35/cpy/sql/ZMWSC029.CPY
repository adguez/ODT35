@@ -0,0 +1,43 @@
+      *----
+      * ZMWSC029 : CURSOR NOCTURNO DE EXCEPCIONES, TODAS LAS EMPRESAS,
+      *            DE CUENTAS VIGENTES SIN TARJETA DE FIRMAS O SIN
+      *            PODERES (DCLCUENTA). LAYOUT DE REFERENCIA ZMWSC028
+      *            (EX-REG).
+      *----
+       9192-ABRE-RPT-EXCEPCION.
+      *----
+           EXEC SQL
+                DECLARE CRPTEXCP CURSOR FOR
+                   SELECT IEMPR, ICUENTA, NABREV, STARFIR, SPODERES
+                     FROM CUENTA
+                    WHERE SVIGEN   = '1'
+                      AND ( STARFIR  NOT = '1'
+                         OR SPODERES NOT = '1' )
+                 ORDER BY IEMPR, ICUENTA
+           END-EXEC
+
+           EXEC SQL
+                OPEN CRPTEXCP
+           END-EXEC
+           PERFORM 9600-VALIDA-SQL.
+      *----
+       9193-LEE-RPT-EXCEPCION.
+      *----
+           EXEC SQL
+                FETCH CRPTEXCP
+                 INTO :EX-IEMPR,   :EX-ICUENTA, :EX-NABREV,
+                      :EX-STARFIR, :EX-SPODERES
+           END-EXEC
+
+           IF SQLCODE EQUAL 0
+              SET EX-HAY-DATOS             TO TRUE
+           ELSE
+              SET EX-FIN-DATOS             TO TRUE
+              IF SQLCODE NOT = 100
+                 PERFORM 9600-VALIDA-SQL
+              END-IF
+              EXEC SQL
+                   CLOSE CRPTEXCP
+              END-EXEC
+           END-IF.
+      *----
