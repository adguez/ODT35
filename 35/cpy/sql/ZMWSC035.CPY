@@ -0,0 +1,21 @@
+      *----
+      * ZMWSC035 : GRABA EN ZMDT614 EL ACUMULADO MENSUAL/ANUAL DE
+      *            COMISION DE UNA CUENTA, ANTES DEL CIERRE DE PERIODO
+      *            QUE REINICIA LOS ACUMULADOS EN CUENTA. LAYOUT DE
+      *            REFERENCIA ZMWSC034 (AR-REG).
+      *----
+       9151-ARCHIVA-COMIS-CUENTA.
+      *----
+           EXEC SQL
+                INSERT INTO ZMDT614
+                     ( ZM614_IEMPR,    ZM614_ICUENTA,  ZM614_IANIO,
+                       ZM614_IMES,     ZM614_MABOANO,  ZM614_MABOMES,
+                       ZM614_MCGOANO,  ZM614_MCGOMES,  ZM614_MCARACT,
+                       ZM614_MCARIMES, ZM614_FARCHIVO )
+                VALUES ( :AR-IEMPR,    :AR-ICUENTA,    :AR-IANIO,
+                         :AR-IMES,     :AR-MABOANO,    :AR-MABOMES,
+                         :AR-MCGOANO,  :AR-MCGOMES,    :AR-MCARACT,
+                         :AR-MCARIMES, CURRENT TIMESTAMP )
+           END-EXEC
+           PERFORM 9600-VALIDA-SQL.
+      *----
