@@ -0,0 +1,64 @@
+      *----
+      * ZMWSC063 : REGISTRA Y DA SEGUIMIENTO AL ENVIO ELECTRONICO DE UN
+      *            DOCUMENTO DE LA CUENTA (ZMDT626). LAYOUT DE
+      *            REFERENCIA ZMWSC062 (ED-REG).
+      *----
+       9128-REGISTRA-ENVIO-DOC.
+      *----
+           MOVE 0                          TO ED-ISECUEN
+
+           EXEC SQL
+                SELECT COALESCE(MAX(ZM626_ISECUEN), 0)
+                  INTO :ED-ISECUEN
+                  FROM ZMDT626
+                 WHERE ZM626_IEMPR   = :ED-IEMPR
+                   AND ZM626_ICUENTA = :ED-ICUENTA
+           END-EXEC
+           PERFORM 9600-VALIDA-SQL
+
+           ADD 1                           TO ED-ISECUEN
+
+           EXEC SQL
+                INSERT INTO ZMDT626
+                     ( ZM626_IEMPR,    ZM626_ICUENTA,  ZM626_ISECUEN,
+                       ZM626_IENVDOC,  ZM626_DDESTINO, ZM626_SENVIADO,
+                       ZM626_SCONFIRMA,ZM626_FGENERA,  ZM626_FENVIADO,
+                       ZM626_FCONFIRMA )
+                VALUES ( :ED-IEMPR,    :ED-ICUENTA,    :ED-ISECUEN,
+                         :ED-IENVDOC,  :ED-DDESTINO,   '0',
+                         '0',          CURRENT TIMESTAMP, NULL,
+                         NULL )
+           END-EXEC
+           PERFORM 9600-VALIDA-SQL.
+      *----
+      * ZMWSC063 : ED-ISECUEN YA TRAE EL RENGLON A ACTUALIZAR (EL QUE
+      *            DEJO 9128-REGISTRA-ENVIO-DOC). ED-ENVIADO FIJA LA
+      *            FECHA DE ENVIO; ED-CONFIRMADO FIJA LA FECHA DE
+      *            CONFIRMACION DEL DESTINATARIO.
+      *----
+       9129-ACTUALIZA-ENVIO-DOC.
+      *----
+           IF ED-ENVIADO
+              EXEC SQL
+                   UPDATE ZMDT626
+                      SET ZM626_SENVIADO = '1',
+                          ZM626_FENVIADO = CURRENT TIMESTAMP
+                    WHERE ZM626_IEMPR    = :ED-IEMPR
+                      AND ZM626_ICUENTA  = :ED-ICUENTA
+                      AND ZM626_ISECUEN  = :ED-ISECUEN
+              END-EXEC
+              PERFORM 9600-VALIDA-SQL
+           ELSE
+              IF ED-CONFIRMADO
+                 EXEC SQL
+                      UPDATE ZMDT626
+                         SET ZM626_SCONFIRMA  = '1',
+                             ZM626_FCONFIRMA  = CURRENT TIMESTAMP
+                       WHERE ZM626_IEMPR      = :ED-IEMPR
+                         AND ZM626_ICUENTA    = :ED-ICUENTA
+                         AND ZM626_ISECUEN    = :ED-ISECUEN
+                 END-EXEC
+                 PERFORM 9600-VALIDA-SQL
+              END-IF
+           END-IF.
+      *----
