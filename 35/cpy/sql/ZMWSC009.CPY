@@ -8,19 +8,22 @@
       *                  PERFORM 9900-TRANSFIERE                                
       *                  MOVE MM-CODIGO     TO MAPA-ERROR                       
       *----                                                                     
-       9900-TRANSFIERE.                                                         
-      *----                                                                     
-           EVALUATE EIBAID                                                      
-           WHEN DFHENTER                                                        
-              MOVE 2                   TO MM-WPFK                               
-           WHEN DFHPF2                                                          
-              MOVE 2                   TO MM-WPFK                               
-           WHEN DFHPF3                                                          
-              MOVE 3                   TO MM-WPFK                               
-           WHEN DFHPF5                                                          
-              MOVE 5                   TO MM-WPFK                               
-           END-EVALUATE                                                         
-           MOVE 0                      TO MM-WCODRET                            
+       9900-TRANSFIERE.
+      *----
+           IF NOT MK-YA-CARGADA
+              PERFORM 9135-CARGA-MENUTECLA
+           END-IF
+
+           MOVE W000-PROG              TO MK-BUSCA-IPROGRAMA
+           MOVE EIBAID                 TO MK-BUSCA-ITECLA
+           SET MK-NO-ENCONTRADA        TO TRUE
+
+           PERFORM 9136-BUSCA-MENUTECLA
+               VARYING MK-I FROM 1 BY 1
+                 UNTIL MK-ENCONTRADA
+                    OR MK-I > MK-NUMTECLAS
+
+           MOVE 0                      TO MM-WCODRET
            EXEC CICS                                                            
               LINK                                                              
               PROGRAM          (wsc-ZM9CR432)
@@ -62,16 +65,122 @@
                  PERFORM 9500-VALIDA-CICS                                       
               END-IF                                                            
                                                                                 
-              PERFORM 9900-BORRA-QUEUES                                         
-                                                                                
-              PERFORM 9400-RETURN                                               
-                                                                                
-           END-IF                                                               
+              PERFORM 9138-REGISTRA-NAVEGACION
+
+              PERFORM 9900-BORRA-QUEUES
+
+              PERFORM 9400-RETURN
+
+           END-IF
                                                                                 
            MOVE MM-WCODRET             TO MM-CODIGO                             
                                           WM-CODIGO.                            
-      *----                                                                     
-      * ZMWSC009 : BORRAR TODAS LAS QUEUE'S DE UNA FUNCION APLICA-              
+      *----
+      * ZMWSC009 : CARGA EN MEMORIA, UNA SOLA VEZ POR TAREA, LA TABLA
+      *            DE TECLAS DE MENU (DCLZMDT617) QUE 9900-TRANSFIERE
+      *            USA PARA TRADUCIR EIBAID A MM-WPFK.
+      *----
+       9135-CARGA-MENUTECLA.
+      *----
+           MOVE 0                          TO MK-NUMTECLAS
+
+           EXEC SQL
+                DECLARE CMENUTECLA CURSOR FOR
+                   SELECT ZM617_IPROGRAMA, ZM617_ITECLA, ZM617_IPFK
+                     FROM ZMDT617
+                 ORDER BY ZM617_IPROGRAMA, ZM617_ITECLA
+           END-EXEC
+
+           EXEC SQL
+                OPEN CMENUTECLA
+           END-EXEC
+           PERFORM 9600-VALIDA-SQL
+
+           SET MK-HAY-DATOS                 TO TRUE
+           PERFORM 9137-LEE-CMENUTECLA
+               VARYING MK-I FROM 1 BY 1
+                 UNTIL MK-FIN-DATOS
+                    OR MK-I > 100
+
+           EXEC SQL
+                CLOSE CMENUTECLA
+           END-EXEC
+
+           SET MK-YA-CARGADA               TO TRUE.
+      *----
+       9137-LEE-CMENUTECLA.
+      *----
+           EXEC SQL
+                FETCH CMENUTECLA
+                 INTO :ZM617-IPROGRAMA, :ZM617-ITECLA, :ZM617-IPFK
+           END-EXEC
+           IF SQLCODE EQUAL 0
+              SET MK-HAY-DATOS             TO TRUE
+              MOVE ZM617-IPROGRAMA         TO MK-IPROGRAMA (MK-I)
+              MOVE ZM617-ITECLA            TO MK-ITECLA (MK-I)
+              MOVE ZM617-IPFK              TO MK-IPFK (MK-I)
+              MOVE MK-I                    TO MK-NUMTECLAS
+           ELSE
+              SET MK-FIN-DATOS             TO TRUE
+              IF SQLCODE NOT = 100
+                 PERFORM 9600-VALIDA-SQL
+              END-IF
+           END-IF.
+      *----
+      * ZMWSC009 : CRUZA EL PROGRAMA/TECLA ACTUALES (MK-BUSCA-
+      *            IPROGRAMA/MK-BUSCA-ITECLA) CONTRA LA TABLA CARGADA
+      *            POR 9135-CARGA-MENUTECLA; SI HAY COINCIDENCIA,
+      *            MUEVE LA OPCION DE MENU A MM-WPFK.
+      *----
+       9136-BUSCA-MENUTECLA.
+      *----
+           IF MK-IPROGRAMA (MK-I)       EQUAL MK-BUSCA-IPROGRAMA
+              AND MK-ITECLA (MK-I)      EQUAL MK-BUSCA-ITECLA
+              MOVE MK-IPFK (MK-I)          TO MM-WPFK
+              SET MK-ENCONTRADA            TO TRUE
+           END-IF.
+      *----
+      * ZMWSC009 : REGISTRA EN ZMDT618 CADA NAVEGACION EXITOSA A
+      *            TRAVES DE 9900-TRANSFIERE - DE QUE PROGRAMA/
+      *            TERMINAL/TAREA SALIO EL USUARIO Y A QUE TRANSACCION/
+      *            OPCION DE MENU LLEGO. SE GRABA ANTES DEL START,
+      *            DENTRO DE LA MISMA UNIDAD DE TRABAJO.
+      *----
+       9138-REGISTRA-NAVEGACION.
+      *----
+           MOVE 0                          TO NV-ISECUEN
+
+           EXEC SQL
+                SELECT COALESCE(MAX(ZM618_ISECUEN), 0)
+                  INTO :NV-ISECUEN
+                  FROM ZMDT618
+           END-EXEC
+           PERFORM 9600-VALIDA-SQL
+
+           ADD 1                           TO NV-ISECUEN
+
+           MOVE NV-ISECUEN                 TO ZM618-ISECUEN
+           MOVE EIBTRMID                   TO ZM618-ITERM
+           MOVE EIBTASKN                   TO ZM618-ITASK
+           MOVE W000-PROG                  TO ZM618-IPROGORI
+           MOVE MM-WTCICS                  TO ZM618-ITRANSDES
+           MOVE MM-WPFK                    TO ZM618-IPFK
+
+           EXEC SQL
+                INSERT INTO ZMDT618
+                     ( ZM618_ISECUEN,   ZM618_ITERM,
+                       ZM618_ITASK,     ZM618_IPROGORI,
+                       ZM618_ITRANSDES, ZM618_IPFK,
+                       ZM618_FNAVEGA )
+                VALUES
+                     ( :ZM618-ISECUEN, :ZM618-ITERM,
+                       :ZM618-ITASK,   :ZM618-IPROGORI,
+                       :ZM618-ITRANSDES, :ZM618-IPFK,
+                       CURRENT TIMESTAMP )
+           END-EXEC
+           PERFORM 9600-VALIDA-SQL.
+      *----
+      * ZMWSC009 : BORRAR TODAS LAS QUEUE'S DE UNA FUNCION APLICA-
       *            TIVA CON PAGINACION PRINCIPALMENTE.                          
       *                                                                         
       *            SI WC-NUM-QUEUES ES MAYOR A CEROS BORRAR QUEUES.             
