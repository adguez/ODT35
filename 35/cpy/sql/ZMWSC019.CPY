@@ -0,0 +1,28 @@
+      *----
+      * ZMWSC019 : OBTIENE EL NOMBRE ABREVIADO (CUENTA.NABREV) DEL
+      *            TITULAR DE UN CONTRATO, PARA AUTOCOMPLETAR EL
+      *            NOMBRE EN LA CARTA DE INSTRUCCION EN CUANTO SE
+      *            TECLEA EL CONTRATO. LAYOUT DE REFERENCIA ZMWSC018
+      *            (CT-REG).
+      *----
+       9130-LEE-NOMBRE-CUENTA.
+      *----
+           MOVE '0'                        TO CT-ESTADO
+           MOVE SPACES                     TO CT-NABREV
+
+           EXEC SQL
+                SELECT NABREV
+                  INTO :CT-NABREV
+                  FROM CUENTA
+                 WHERE IEMPR   = :CT-IEMPR
+                   AND ICUENTA = :CT-ICUENTA
+           END-EXEC
+
+           IF SQLCODE EQUAL 0
+              MOVE '1'                     TO CT-ESTADO
+           ELSE
+              IF SQLCODE NOT = 100
+                 PERFORM 9600-VALIDA-SQL
+              END-IF
+           END-IF.
+      *----
