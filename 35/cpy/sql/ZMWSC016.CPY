@@ -9,14 +9,22 @@
       *     W9350-ENTEROS   (DE 0 A 18. SI ES CERO, ACEPTARA HASTA              
       *                      18 - LOS DECIMALES).                               
       *     W9350-DECIMALES (CANTIDAD DE DECIMALES. DE 0 A 17).                 
-      *     W9350-REDONDEO  (' ' = ESPACIO. ASUME EXACTO.             )         
-      *                     ('E' = EXACTO. NO PERMITE EXCEDER DECIM.  )         
-      *                     ('T' = TRUNCA DECIMALES EXCEDENTES        )         
-      *                     ('R' = REDONDEA HASTA EL DECIMAL PERMITIDO)         
-      *                     SI EL NUMERO DE DECIMALES DIGITADOS ES              
-      *                     MENOR AL INDICADO EN W9350-DECIMALES,               
-      *                     RELLENARA EL FALTANTE CON CEROS.                    
-      *----------------------------------------------------------------         
+      *     W9350-REDONDEO  (' ' = ESPACIO. ASUME EXACTO.             )
+      *                     ('E' = EXACTO. NO PERMITE EXCEDER DECIM.  )
+      *                     ('T' = TRUNCA DECIMALES EXCEDENTES        )
+      *                     ('R' = REDONDEA HASTA EL DECIMAL PERMITIDO)
+      *                     SI EL NUMERO DE DECIMALES DIGITADOS ES
+      *                     MENOR AL INDICADO EN W9350-DECIMALES,
+      *                     RELLENARA EL FALTANTE CON CEROS.
+      *     W9350-SW-VALIDA-RANGO (OPCIONAL. 'S' = VALIDA QUE EL
+      *                     RESULTADO CAIGA ENTRE W9350-VALMIN Y
+      *                     W9350-VALMAX. 'N' = NO VALIDA RANGO, QUE
+      *                     ES EL VALOR POR DEFECTO.)
+      *     W9350-VALMIN    MINIMO DE REGLA DE NEGOCIO PERMITIDO (SOLO
+      *                     SE USA SI W9350-VALIDA-RANGO).
+      *     W9350-VALMAX    MAXIMO DE REGLA DE NEGOCIO PERMITIDO (SOLO
+      *                     SE USA SI W9350-VALIDA-RANGO).
+      *----------------------------------------------------------------
       *  VARIABLES DE SALIDA:                                                   
       *                                                                         
       *     W9350-IMP-00DEC Y SUS REDEFINICIONES PARA DIFERENTES                
@@ -43,10 +51,13 @@
       *        W9350-DECIMALES, SE RELLENARAN LOS FALTANTES CON CEROS.          
       *     6. NO SE ACEPTARAN CARACTERES DIFERENTES A NUMEROS,                 
       *        COMAS, PUNTO, SIGNO, Y ESPACIOS INTERMEDIOS.                     
-      *     7. SI HAY ERROR DEBIDO A QUE LA CANTIDAD ESTA FUERA DEL             
-      *        RANGO DE LOS PARAMETROS DADOS, ENVIARA EL MENSAJE                
-      *        DE ERROR CORRESPONDIENTE EN W9350-MSGERROR.                      
-      *----------------------------------------------------------------         
+      *     7. SI HAY ERROR DEBIDO A QUE LA CANTIDAD ESTA FUERA DEL
+      *        RANGO DE LOS PARAMETROS DADOS, ENVIARA EL MENSAJE
+      *        DE ERROR CORRESPONDIENTE EN W9350-MSGERROR.
+      *     8. SI W9350-VALIDA-RANGO ESTA ACTIVO Y EL RESULTADO QUEDA
+      *        FUERA DE W9350-VALMIN/W9350-VALMAX, TAMBIEN SE ENVIA
+      *        EL ERROR CORRESPONDIENTE EN W9350-MSGERROR.
+      *----------------------------------------------------------------
       *  UTILIZACION:                                                           
       *                                                                         
       *  EN LA WORKING STORAGE PONER EL COPY DE LA RUTINA:                      
@@ -58,8 +69,11 @@
       *      MOVE M1CANT                 TO W9350-IMP-ALFA                      
       *      MOVE 05                     TO W9350-ENTEROS                       
       *      MOVE 07                     TO W9350-DECIMALES                     
-      *      MOVE 'E'                    TO W9350-REDONDEO                      
-      *      PERFORM 9350-VALIDA-CANTIDAD                                       
+      *      MOVE 'E'                    TO W9350-REDONDEO
+      *      MOVE 'S'                    TO W9350-SW-VALIDA-RANGO
+      *      MOVE 0                      TO W9350-VALMIN
+      *      MOVE 99999999               TO W9350-VALMAX
+      *      PERFORM 9350-VALIDA-CANTIDAD
       *      IF NOT W9350-MSGERROR = SPACES                                     
       *         MOVE 9350-CODIGO  TO WM-CODIGO                                  
       *         PERFORM 8500-RECICLA-PANTALLA                                   
@@ -75,35 +89,39 @@
                           W9350-PUNTO                                           
                           W9350-COMA                                            
            MOVE ZEROS  TO W9350-IMPOR                                           
-           MOVE 'X'    TO W9350-ESPACIO                                         
-                                                                                
-           IF W9350-DECIMALES > 17                                              
-              MOVE 'SOLO SE ACEPTAN HASTA 17 DECIMALES'                         
-                   TO W9350-MSGERROR                                            
-              MOVE 17 TO W9350-DECIMALES                                        
-              MOVE 1  TO W9350-ENTEROS                                          
-           END-IF                                                               
-                                                                                
-           IF W9350-ENTEROS > 18                                                
-              MOVE 'SOLO SE ACEPTAN HASTA 18 ENTEROS'                           
-                   TO W9350-MSGERROR                                            
-              MOVE 18 TO W9350-ENTEROS                                          
-              MOVE 0  TO W9350-DECIMALES                                        
-           END-IF                                                               
-                                                                                
-           IF (W9350-ENTEROS + W9350-DECIMALES) > 18                            
-              MOVE 'SOLO SE ACEPTAN HASTA 18 DIGITOS'                           
-                   TO W9350-MSGERROR                                            
-              COMPUTE W9350-DECIMALES = 18 - W9350-ENTEROS                      
-           END-IF                                                               
-                                                                                
-           IF NOT W9350-OPCRED-VALID                                            
-              MOVE 'ERROR EN OPCION DE REDONDEO'                                
-                   TO W9350-MSGERROR                                            
-              MOVE ' '  TO  W9350-REDONDEO                                      
-           END-IF                                                               
-                                                                                
-           COMPUTE W9350-J = 18 - W9350-DECIMALES                               
+           MOVE 'X'    TO W9350-ESPACIO
+
+           IF NOT W9350-SIN-MONEDA
+              PERFORM 9351-FIJA-DECIMALES-MONEDA
+           END-IF
+
+           IF W9350-DECIMALES > 17
+              MOVE 'SOLO SE ACEPTAN HASTA 17 DECIMALES'
+                   TO W9350-MSGERROR
+              MOVE 17 TO W9350-DECIMALES
+              MOVE 1  TO W9350-ENTEROS
+           END-IF
+
+           IF W9350-ENTEROS > 18
+              MOVE 'SOLO SE ACEPTAN HASTA 18 ENTEROS'
+                   TO W9350-MSGERROR
+              MOVE 18 TO W9350-ENTEROS
+              MOVE 0  TO W9350-DECIMALES
+           END-IF
+
+           IF (W9350-ENTEROS + W9350-DECIMALES) > 18
+              MOVE 'SOLO SE ACEPTAN HASTA 18 DIGITOS'
+                   TO W9350-MSGERROR
+              COMPUTE W9350-DECIMALES = 18 - W9350-ENTEROS
+           END-IF
+
+           IF NOT W9350-OPCRED-VALID
+              MOVE 'ERROR EN OPCION DE REDONDEO'
+                   TO W9350-MSGERROR
+              MOVE ' '  TO  W9350-REDONDEO
+           END-IF
+
+           COMPUTE W9350-J = 18 - W9350-DECIMALES
            IF W9350-ENTEROS = 0                                                 
               MOVE W9350-J TO W9350-ENTEROS                                     
            END-IF                                                               
@@ -227,9 +245,40 @@
               END-IF                                                            
            END-PERFORM                                                          
                                                                                 
-           IF W9350-SIGNO = '-'                                                 
-              COMPUTE W9350-IMP-00DEC = W9350-IMPORN * -1                       
-           ELSE                                                                 
-              COMPUTE W9350-IMP-00DEC = W9350-IMPORN * +1                       
-           END-IF.                                                              
-                                                                                
+           IF W9350-SIGNO = '-'
+              COMPUTE W9350-IMP-00DEC = W9350-IMPORN * -1
+           ELSE
+              COMPUTE W9350-IMP-00DEC = W9350-IMPORN * +1
+           END-IF
+
+           IF W9350-VALIDA-RANGO
+              IF W9350-IMP-00DEC < W9350-VALMIN
+                 MOVE 'CANTIDAD MENOR AL MINIMO PERMITIDO'
+                      TO W9350-MSGERROR
+              END-IF
+              IF W9350-IMP-00DEC > W9350-VALMAX
+                 MOVE 'CANTIDAD MAYOR AL MAXIMO PERMITIDO'
+                      TO W9350-MSGERROR
+              END-IF
+           END-IF.
+      *----------------------------------------------------------------
+      *  9351-FIJA-DECIMALES-MONEDA AJUSTA W9350-DECIMALES AL NUMERO
+      *  DE DECIMALES PROPIO DE LA MONEDA CAPTURADA EN W9350-MONEDA,
+      *  CUANDO ESTA ES UNA DE LAS CATALOGADAS AQUI. MONEDAS NO
+      *  CATALOGADAS DEJAN INTACTO EL VALOR DIGITADO POR EL LLAMADOR.
+      *----------------------------------------------------------------
+       9351-FIJA-DECIMALES-MONEDA.
+      *----------------------------------------------------------------
+           EVALUATE W9350-MONEDA
+              WHEN 'JPY'
+                 MOVE 0 TO W9350-DECIMALES
+              WHEN 'MXN'
+              WHEN 'USD'
+              WHEN 'EUR'
+              WHEN 'CAD'
+              WHEN 'GBP'
+                 MOVE 2 TO W9350-DECIMALES
+              WHEN OTHER
+                 CONTINUE
+           END-EVALUATE.
+
