@@ -0,0 +1,77 @@
+      *----
+      * ZMWSC043 : BARRIDO BATCH (TRANSACCION PERIODICA) DE QUEUES DE
+      *            TS HUERFANAS - QUEUES QUE QUEDARON SIN BORRAR PORQUE
+      *            LA TAREA QUE LAS CREO TERMINO POR ABEND U OTRO
+      *            ERROR ANTES DE LLEGAR A 9900-BORRA-QUEUES. SOLO SE
+      *            EVALUAN LAS QUEUES DE LA TRANSACCION PEDIDA
+      *            (BQ-TRANSID-PREF CONTRA LOS BYTES 5-7 DEL NOMBRE,
+      *            VEA ZM-TRANSID EN ZMWSC010). DE ESAS, UNA QUEUE SE
+      *            CONSIDERA HUERFANA CUANDO LA TERMINAL QUE LA
+      *            ESCRIBIO (PRIMEROS 4 BYTES DEL NOMBRE, VEA ZM-QUEUE
+      *            EN ZMWSC010) YA NO ESTA ACTIVA EN LA REGION. LAYOUT
+      *            DE REFERENCIA ZMWSC042 (BQ-REG).
+      *----
+       9210-BARRE-QUEUES-HUERFANAS.
+      *----
+           MOVE 0                          TO BQ-NUMLEIDAS
+           MOVE 0                          TO BQ-NUMBORRA
+           SET BQ-HAY-DATOS                TO TRUE
+
+           EXEC CICS
+                STARTBR TS
+                QUEUE     (ZM-QUEUE)
+                GENERIC
+                LENGTH    (0)
+                RESP      (W000-RESP)
+           END-EXEC
+
+           IF W000-RESP             NOT = DFHRESP(NORMAL)
+              SET BQ-FIN-DATOS          TO TRUE
+           END-IF
+
+           PERFORM 9211-LEE-QUEUE-HUERFANA
+               VARYING WI-LENGTH FROM 1 BY 1
+                 UNTIL BQ-FIN-DATOS
+
+           EXEC CICS
+                ENDBR TS
+                QUEUE     (ZM-QUEUE)
+           END-EXEC.
+      *----
+       9211-LEE-QUEUE-HUERFANA.
+      *----
+           EXEC CICS
+                READNEXT TS
+                QUEUE     (ZM-QUEUE)
+                INTO      (BQ-DESCARTA)
+                LENGTH    (BQ-LONG-LEIDA)
+                ITEM      (ZM-IND-Q)
+                RESP      (W000-RESP)
+           END-EXEC
+
+           IF W000-RESP             EQUAL DFHRESP(NORMAL)
+              ADD 1                     TO BQ-NUMLEIDAS
+              PERFORM 9212-VALIDA-QUEUE-HUERFANA
+           ELSE
+              SET BQ-FIN-DATOS          TO TRUE
+           END-IF.
+      *----
+       9212-VALIDA-QUEUE-HUERFANA.
+      *----
+           IF ZM-QUEUE (5:3)            EQUAL BQ-TRANSID-PREF
+              MOVE ZM-QUEUE (1:4)          TO BQ-TERMID-VER
+
+              EXEC CICS
+                   INQUIRE TERMINAL(BQ-TERMID-VER)
+                   RESP      (W000-RESP)
+              END-EXEC
+
+              IF W000-RESP             NOT = DFHRESP(NORMAL)
+                 EXEC CICS
+                      DELETEQ TS
+                      QUEUE     (ZM-QUEUE)
+                 END-EXEC
+                 ADD 1                     TO BQ-NUMBORRA
+              END-IF
+           END-IF.
+      *----
