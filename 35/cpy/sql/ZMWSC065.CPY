@@ -0,0 +1,31 @@
+      *----
+      * ZMWSC065 : GRABA EN ZMDT607 EL DETALLE POR RENGLON DE UNA CARTA
+      *            DE INSTRUCCION AL CANCELARSE. LAYOUT DE REFERENCIA
+      *            ZMWSC064 (GD-REG) - GD-RENGLON YA DEBE TRAER LOS
+      *            GD-NUMLIN RENGLONES CAPTURADOS. SOLO SE INSERTA UN
+      *            REGISTRO POR CADA RENGLON MARCADO GD-SELECCIONADO.
+      *----
+       9206-GRABA-DETALLE-CARTA.
+      *----
+           PERFORM 9207-INSERTA-RENGLON-CARTA
+               VARYING GD-I FROM 1 BY 1 UNTIL GD-I > GD-NUMLIN.
+      *----
+       9207-INSERTA-RENGLON-CARTA.
+      *----
+           IF GD-SELECCIONADO(GD-I)
+              EXEC SQL
+                   INSERT INTO ZMDT607
+                        ( ZM607_IEMPR,    ZM607_ICUENTA,
+                          ZM607_ICONCEPT, ZM607_LINEA,
+                          ZM607_ICONTR,   ZM607_SESTADO,
+                          ZM607_FCANC,    ZM607_IUSUARIO,
+                          ZM607_IPROGRAM, ZM607_FREG )
+                   VALUES ( :GD-IEMPR,    :GD-ICUENTA,
+                            :GD-ICONCEPT, :GD-I,
+                            :GD-ICONTR(GD-I), :GD-SESTADO(GD-I),
+                            CURRENT TIMESTAMP, :GD-IUSUARIO,
+                            :GD-IPROGRAM, CURRENT TIMESTAMP )
+              END-EXEC
+              PERFORM 9600-VALIDA-SQL
+           END-IF.
+      *----
