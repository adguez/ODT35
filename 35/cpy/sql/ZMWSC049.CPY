@@ -0,0 +1,20 @@
+      *----
+      * ZMWSC049 : GRABA EN ZMDT620 UN RENGLON PERMANENTE CON LOS DATOS
+      *            DE LA OPERACION YA AUTORIZADA (HO-REG, VEA ZMWSC048),
+      *            PARA CONSTRUIR LA HISTORIA COMPLETA DE OPERACIONES
+      *            DEL USUARIO.
+      *----
+       9215-REGISTRA-HISTORIA-OPERACION.
+      *----
+           EXEC SQL
+                INSERT INTO ZMDT620
+                     ( ZM620_FREGISTRO, ZM620_IUSUARIO, ZM620_IOPERA,
+                       ZM620_FOPERA,    ZM620_HOPERA,   ZM620_WCODRET )
+                VALUES ( CURRENT TIMESTAMP, :HO-USUARIO, :HO-IOPERA,
+                         :HO-FOPERA,        :HO-HOPERA,  :HO-WCODRET )
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+              PERFORM 9600-VALIDA-SQL
+           END-IF.
+      *----
