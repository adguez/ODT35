@@ -0,0 +1,47 @@
+      *----
+      * ZMWSC037 : CALCULA EL PORCENTAJE DE UTILIZACION DE LA LINEA DE
+      *            CREDITO Y, SI ALCANZA O REBASA CL-PUMBRAL, GRABA LA
+      *            ALERTA EN ZMDT615. LAYOUT DE REFERENCIA ZMWSC036
+      *            (CL-REG).
+      *----
+       9197-VALIDA-UTILIZ-LINEA.
+      *----
+           SET CL-NO-ALERTA                 TO TRUE
+           MOVE 0                           TO CL-PUTILIZ
+
+           IF CL-MLINCRB                    GREATER THAN 0
+              COMPUTE CL-PUTILIZ ROUNDED =
+                      CL-MUTILIZADO * 100 / CL-MLINCRB
+
+              IF CL-PUTILIZ                 NOT LESS THAN CL-PUMBRAL
+                 PERFORM 9198-GRABA-ALERTA-LINEA
+                 SET CL-HAY-ALERTA          TO TRUE
+              END-IF
+           END-IF.
+      *----
+       9198-GRABA-ALERTA-LINEA.
+      *----
+           MOVE 0                           TO CL-ISECUEN
+
+           EXEC SQL
+                SELECT COALESCE(MAX(ZM615_ISECUEN), 0)
+                  INTO :CL-ISECUEN
+                  FROM ZMDT615
+                 WHERE ZM615_IEMPR   = :CL-IEMPR
+                   AND ZM615_ICUENTA = :CL-ICUENTA
+           END-EXEC
+           PERFORM 9600-VALIDA-SQL
+
+           ADD 1                            TO CL-ISECUEN
+
+           EXEC SQL
+                INSERT INTO ZMDT615
+                     ( ZM615_IEMPR,   ZM615_ICUENTA,   ZM615_ISECUEN,
+                       ZM615_MLINCRB, ZM615_MUTILIZADO,ZM615_PUTILIZ,
+                       ZM615_FALERTA )
+                VALUES ( :CL-IEMPR,   :CL-ICUENTA,     :CL-ISECUEN,
+                         :CL-MLINCRB, :CL-MUTILIZADO,  :CL-PUTILIZ,
+                         CURRENT TIMESTAMP )
+           END-EXEC
+           PERFORM 9600-VALIDA-SQL.
+      *----
