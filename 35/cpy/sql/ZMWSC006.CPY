@@ -1,17 +1,41 @@
-      *----                                                                     
-      * ZMWSC006 : PROCESOS LOGICOS PARA REVISAR Y ABORTAR POR ERROR            
-      *            POR CODIGOS DE SQL DIFERENTES DE 0 O +100                    
-      *                                                                         
-      *----                                                                     
-       9600-VALIDA-SQL.                                                         
-      *----                                                                     
-           IF SQLCODE               EQUAL 0 OR +100                             
-                                                                                
-              CONTINUE                                                          
-                                                                                
-           ELSE                                                                 
-                                                                                
-              MOVE SQLCODE             TO AB-WCODIGO                            
+      *----
+      * ZMWSC006 : PROCESOS LOGICOS PARA REVISAR Y ABORTAR POR ERROR
+      *            POR CODIGOS DE SQL DIFERENTES DE 0 O +100
+      *
+      *            -911/-913/-904 SON TRANSITORIOS (DEADLOCK, TIMEOUT,
+      *            RECURSO NO DISPONIBLE). MIENTRAS AB-REINTENTOS NO
+      *            LLEGUE AL MAXIMO, 9600-VALIDA-SQL ENCIENDE
+      *            AB-REINTENTA Y REGRESA SIN ABORTAR, PARA QUE EL
+      *            INVOCADOR REPITA LA MISMA INSTRUCCION SQL.
+      *
+      * EJEMPLO  : MOVE 0              TO AB-REINTENTOS
+      *            SET AB-REINTENTA    TO TRUE
+      *            PERFORM 9610-CONSULTA-ALGO
+      *                VARYING AB-REINTENTOS FROM 1 BY 1
+      *                  UNTIL NOT AB-REINTENTA
+      *                     OR AB-REINTENTOS > 3
+      *
+      *            9610-CONSULTA-ALGO.
+      *               EXEC SQL ... END-EXEC
+      *               PERFORM 9600-VALIDA-SQL.
+      *----
+       9600-VALIDA-SQL.
+      *----
+           SET AB-NO-REINTENTA         TO TRUE
+
+           IF SQLCODE               EQUAL 0 OR +100
+
+              CONTINUE
+
+           ELSE
+             IF (SQLCODE = -911 OR SQLCODE = -913 OR SQLCODE = -904)
+                AND AB-REINTENTOS     LESS THAN 3
+
+                SET AB-REINTENTA         TO TRUE
+
+             ELSE
+
+              MOVE SQLCODE             TO AB-WCODIGO
               MOVE SQLERRMC            TO AB-WMENS2                             
               MOVE ' '                 TO AB-WMENS3                             
               MOVE ' '                 TO AB-WCAMPO(6)                          
@@ -44,7 +68,8 @@
               INITIALIZE AB-LOG                                                 
       *                                                                         
                                                                                 
-              PERFORM 9800-ABORTA                                               
-                                                                                
-           END-IF.                                                              
-      *----                                                                     
+              PERFORM 9800-ABORTA
+
+             END-IF
+           END-IF.
+      *----
