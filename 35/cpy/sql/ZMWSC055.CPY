@@ -0,0 +1,51 @@
+      *----
+      * ZMWSC055 : CURSOR CONSOLIDADO, TODAS LAS EMPRESAS, DE LA
+      *            ACTIVIDAD DE UN PROMOTOR (CARTAS DE INSTRUCCION
+      *            CANCELADAS, ZMDT606) DENTRO DE UN RANGO DE FECHAS,
+      *            PARA REPORTE DE SUPERVISION. LAYOUT DE REFERENCIA
+      *            ZMWSC054 (PR-REG).
+      *----
+       9204-ABRE-RPT-ACTPROM.
+      *----
+           EXEC SQL
+                DECLARE CACTPROM CURSOR FOR
+                   SELECT ZM606_IEMPR,       ZM606_ICUENTA,
+                          ZM606_ICONCEPT,    ZM606_IEMISORA,
+                          ZM606_ISERIE,      ZM606_INSTRUMENTO,
+                          ZM606_FCANC,       ZM606_IUSUARIO,
+                          ZM606_ICODRAZ,     ZM606_DCOMENT
+                     FROM ZMDT606
+                    WHERE ZM606_PROMOT = :PR-PROMOT
+                      AND ZM606_FCANC >= :PR-FDESDE
+                      AND ZM606_FCANC <  :PR-FHASTA + 1 DAY
+                 ORDER BY ZM606_IEMPR, ZM606_FCANC
+           END-EXEC
+
+           EXEC SQL
+                OPEN CACTPROM
+           END-EXEC
+           PERFORM 9600-VALIDA-SQL.
+      *----
+       9205-LEE-RPT-ACTPROM.
+      *----
+           EXEC SQL
+                FETCH CACTPROM
+                 INTO :PR-IEMPR,      :PR-ICUENTA,
+                      :PR-ICONCEPT,   :PR-IEMISORA,
+                      :PR-ISERIE,     :PR-INSTRUMENTO,
+                      :PR-FCANC,      :PR-IUSUARIO,
+                      :PR-ICODRAZ,    :PR-DCOMENT
+           END-EXEC
+
+           IF SQLCODE EQUAL 0
+              SET PR-HAY-DATOS             TO TRUE
+           ELSE
+              SET PR-FIN-DATOS             TO TRUE
+              IF SQLCODE NOT = 100
+                 PERFORM 9600-VALIDA-SQL
+              END-IF
+              EXEC SQL
+                   CLOSE CACTPROM
+              END-EXEC
+           END-IF.
+      *----
