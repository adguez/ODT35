@@ -0,0 +1,87 @@
+      *----
+      * ZMWSC059 : ESQUEMA SOLICITANTE/AUTORIZADOR PARA CANCELAR UNA
+      *            CARTA DE INSTRUCCION (TABLA ZMDT623, VEA
+      *            ZMWSC058/RZ-REG). EL QUE AUTORIZA NO PUEDE SER EL
+      *            MISMO QUE SOLICITO LA CANCELACION; EL CAMBIO A
+      *            ZMDT606 (ZM606_FCANC/ZM606_ICODRAZ/ZM606_DCOMENT)
+      *            SOLO OCURRE AL AUTORIZAR.
+      *----
+       9164-SOLICITA-CANCELACION-CARTA.
+      *----
+           MOVE 0                          TO RZ-ISECUEN
+
+           EXEC SQL
+                SELECT COALESCE(MAX(ZM623_ISECUEN), 0)
+                  INTO :RZ-ISECUEN
+                  FROM ZMDT623
+                 WHERE ZM623_IEMPR    = :RZ-IEMPR
+                   AND ZM623_ICUENTA  = :RZ-ICUENTA
+                   AND ZM623_ICONCEPT = :RZ-ICONCEPT
+           END-EXEC
+           PERFORM 9600-VALIDA-SQL
+
+           ADD 1                           TO RZ-ISECUEN
+
+           SET RZ-PENDIENTE                TO TRUE
+
+           EXEC SQL
+                INSERT INTO ZMDT623
+                     ( ZM623_IEMPR,    ZM623_ICUENTA,  ZM623_ICONCEPT,
+                       ZM623_ISECUEN,  ZM623_IUSRSOL,  ZM623_ICODRAZ,
+                       ZM623_DCOMENT,  ZM623_FSOLICIT, ZM623_IESTADO )
+                VALUES ( :RZ-IEMPR,    :RZ-ICUENTA,    :RZ-ICONCEPT,
+                         :RZ-ISECUEN,  :RZ-IUSRSOL,    :RZ-ICODRAZ,
+                         :RZ-DCOMENT,  CURRENT TIMESTAMP, :RZ-IESTADO )
+           END-EXEC
+           PERFORM 9600-VALIDA-SQL.
+      *----
+      * ZMWSC059 : RESUELVE UNA SOLICITUD DE CANCELACION. RZ-IESTADO
+      *            TRAE 'A' (APROBADA) O 'R' (RECHAZADA) AL ENTRAR; SI
+      *            LA SOLICITUD YA NO ESTA PENDIENTE, O SI RZ-IUSRAUT
+      *            ES IGUAL AL SOLICITANTE ORIGINAL, LA AUTORIZACION NO
+      *            SE APLICA Y RZ-IESTADO REGRESA EN 'P' PARA QUE EL
+      *            LLAMADOR LO DETECTE. AL APROBAR SE FIJA ZM606_FCANC
+      *            Y SE NOTIFICA LA CANCELACION (9139, ZMWSC057).
+      *----
+       9165-AUTORIZA-CANCELACION-CARTA.
+      *----
+           EXEC SQL
+                UPDATE ZMDT623
+                   SET ZM623_IESTADO  = :RZ-IESTADO,
+                       ZM623_IUSRAUT  = :RZ-IUSRAUT,
+                       ZM623_FAUTORIZ = CURRENT TIMESTAMP
+                 WHERE ZM623_IEMPR    = :RZ-IEMPR
+                   AND ZM623_ICUENTA  = :RZ-ICUENTA
+                   AND ZM623_ICONCEPT = :RZ-ICONCEPT
+                   AND ZM623_ISECUEN  = :RZ-ISECUEN
+                   AND ZM623_IESTADO  = 'P'
+                   AND ZM623_IUSRSOL <> :RZ-IUSRAUT
+           END-EXEC
+
+           IF SQLCODE EQUAL 0
+              IF RZ-APROBADA
+                 EXEC SQL
+                      UPDATE ZMDT606
+                         SET ZM606_FCANC   = CURRENT TIMESTAMP,
+                             ZM606_ICODRAZ = :RZ-ICODRAZ,
+                             ZM606_DCOMENT = :RZ-DCOMENT
+                       WHERE ZM606_IEMPR    = :RZ-IEMPR
+                         AND ZM606_ICUENTA  = :RZ-ICUENTA
+                         AND ZM606_ICONCEPT = :RZ-ICONCEPT
+                 END-EXEC
+                 PERFORM 9600-VALIDA-SQL
+
+                 MOVE RZ-IEMPR            TO NT-IEMPR
+                 MOVE RZ-ICUENTA          TO NT-ICUENTA
+                 MOVE RZ-ICONCEPT         TO NT-ICONCEPT
+                 MOVE RZ-TDESTINO         TO NT-TDESTINO
+                 MOVE RZ-DESTINO          TO NT-DESTINO
+                 PERFORM 9139-NOTIFICA-CANCELACION-CARTA
+              END-IF
+           ELSE
+              IF SQLCODE NOT = 100
+                 PERFORM 9600-VALIDA-SQL
+              END-IF
+              SET RZ-PENDIENTE             TO TRUE
+           END-IF.
+      *----
