@@ -0,0 +1,119 @@
+      *----
+      * ZMWSC067 : ARCHIVA EN ZMDT627/ZMDT628 UNA CARTA DE INSTRUCCION Y
+      *            SU DETALLE ANTES DE QUE 9201-PURGA-CARTA (ZMWSC041)
+      *            LOS BORRE POR RETENCION. LAYOUT DE REFERENCIA
+      *            ZMWSC066 (AC-REG/AD-REG).
+      *----
+       9208-ARCHIVA-CARTA.
+      *----
+           EXEC SQL
+                SELECT ZM606_IEMISORA,    ZM606_ISERIE,
+                       ZM606_IEMICOL,      ZM606_SVIGEN,
+                       ZM606_IND_CARTAS,   ZM606_PROMOT,
+                       ZM606_GRUPO,        ZM606_INSTRUMENTO,
+                       ZM606_FCANC,        ZM606_IUSUARIO,
+                       ZM606_IPROGRAM,     ZM606_ITERM,
+                       ZM606_FREG,         ZM606_ICODRAZ,
+                       ZM606_DCOMENT,      ZM606_IDOCSCAN,
+                       ZM606_ICUENTA2
+                  INTO :AC-IEMISORA,      :AC-ISERIE,
+                       :AC-IEMICOL,        :AC-SVIGEN,
+                       :AC-IND-CARTAS,     :AC-PROMOT,
+                       :AC-GRUPO,          :AC-INSTRUMENTO,
+                       :AC-FCANC,          :AC-IUSUARIO,
+                       :AC-IPROGRAM,       :AC-ITERM,
+                       :AC-FREG,           :AC-ICODRAZ,
+                       :AC-DCOMENT,        :AC-IDOCSCAN,
+                       :AC-ICUENTA2
+                  FROM ZMDT606
+                 WHERE ZM606_IEMPR    = :AC-IEMPR
+                   AND ZM606_ICUENTA  = :AC-ICUENTA
+                   AND ZM606_ICONCEPT = :AC-ICONCEPT
+           END-EXEC
+           PERFORM 9600-VALIDA-SQL
+
+           EXEC SQL
+                INSERT INTO ZMDT627
+                     ( ZM627_IEMPR,       ZM627_ICUENTA,
+                       ZM627_ICONCEPT,    ZM627_IEMISORA,
+                       ZM627_ISERIE,      ZM627_IEMICOL,
+                       ZM627_SVIGEN,      ZM627_IND_CARTAS,
+                       ZM627_PROMOT,      ZM627_GRUPO,
+                       ZM627_INSTRUMENTO, ZM627_FCANC,
+                       ZM627_IUSUARIO,    ZM627_IPROGRAM,
+                       ZM627_ITERM,       ZM627_FREG,
+                       ZM627_ICODRAZ,     ZM627_DCOMENT,
+                       ZM627_IDOCSCAN,    ZM627_ICUENTA2,
+                       ZM627_FARCHIVO )
+                VALUES ( :AC-IEMPR,       :AC-ICUENTA,
+                         :AC-ICONCEPT,    :AC-IEMISORA,
+                         :AC-ISERIE,      :AC-IEMICOL,
+                         :AC-SVIGEN,      :AC-IND-CARTAS,
+                         :AC-PROMOT,      :AC-GRUPO,
+                         :AC-INSTRUMENTO, :AC-FCANC,
+                         :AC-IUSUARIO,    :AC-IPROGRAM,
+                         :AC-ITERM,       :AC-FREG,
+                         :AC-ICODRAZ,     :AC-DCOMENT,
+                         :AC-IDOCSCAN,    :AC-ICUENTA2,
+                         CURRENT TIMESTAMP )
+           END-EXEC
+           PERFORM 9600-VALIDA-SQL.
+      *----
+       9209-ABRE-ARCHIVA-DETALLE.
+      *----
+           EXEC SQL
+                DECLARE CARCDET CURSOR FOR
+                   SELECT ZM607_LINEA,   ZM607_ICONTR,
+                          ZM607_SESTADO, ZM607_FCANC,
+                          ZM607_IUSUARIO,ZM607_IPROGRAM,
+                          ZM607_FREG
+                     FROM ZMDT607
+                    WHERE ZM607_IEMPR    = :AC-IEMPR
+                      AND ZM607_ICUENTA  = :AC-ICUENTA
+                      AND ZM607_ICONCEPT = :AC-ICONCEPT
+                 ORDER BY ZM607_LINEA
+           END-EXEC
+
+           EXEC SQL
+                OPEN CARCDET
+           END-EXEC
+           PERFORM 9600-VALIDA-SQL.
+      *----
+       9213-LEE-ARCHIVA-DETALLE.
+      *----
+           EXEC SQL
+                FETCH CARCDET
+                 INTO :AD-LINEA,    :AD-ICONTR,
+                      :AD-SESTADO,  :AD-FCANC,
+                      :AD-IUSUARIO, :AD-IPROGRAM,
+                      :AD-FREG
+           END-EXEC
+
+           IF SQLCODE EQUAL 0
+              SET AD-HAY-DATOS             TO TRUE
+              EXEC SQL
+                   INSERT INTO ZMDT628
+                        ( ZM628_IEMPR,    ZM628_ICUENTA,
+                          ZM628_ICONCEPT, ZM628_LINEA,
+                          ZM628_ICONTR,   ZM628_SESTADO,
+                          ZM628_FCANC,    ZM628_IUSUARIO,
+                          ZM628_IPROGRAM, ZM628_FREG,
+                          ZM628_FARCHIVO )
+                   VALUES ( :AC-IEMPR,    :AC-ICUENTA,
+                            :AC-ICONCEPT, :AD-LINEA,
+                            :AD-ICONTR,   :AD-SESTADO,
+                            :AD-FCANC,    :AD-IUSUARIO,
+                            :AD-IPROGRAM, :AD-FREG,
+                            CURRENT TIMESTAMP )
+              END-EXEC
+              PERFORM 9600-VALIDA-SQL
+           ELSE
+              SET AD-FIN-DATOS             TO TRUE
+              IF SQLCODE NOT = 100
+                 PERFORM 9600-VALIDA-SQL
+              END-IF
+              EXEC SQL
+                   CLOSE CARCDET
+              END-EXEC
+           END-IF.
+      *----
