@@ -0,0 +1,121 @@
+      *----
+      * ZMWSC061 : CONCILIA LOS RENGLONES PENDIENTES DEL PORCENTAJE DE
+      *            CUSTODIA RECIBIDO DEL CUSTODIO EXTERNO (ZMDT624,
+      *            ZM624_SPROCESO = '0') CONTRA CUENTA.PCUSTOD, Y LOS
+      *            MARCA PROCESADOS. LAYOUT DE REFERENCIA ZMWSC060
+      *            (RC-REG).
+      *----
+       9125-CONCILIA-CUSTODIA-FEED.
+      *----
+           MOVE 0                          TO RC-NUMRENGLONES
+
+           EXEC SQL
+                DECLARE CCUSTOD CURSOR FOR
+                   SELECT ZM624_IEMPR, ZM624_ICUENTA, ZM624_ISECUEN,
+                          ZM624_PCUSTOD
+                     FROM ZMDT624
+                    WHERE ZM624_SPROCESO = '0'
+           END-EXEC
+
+           EXEC SQL
+                OPEN CCUSTOD
+           END-EXEC
+           PERFORM 9600-VALIDA-SQL
+
+           PERFORM 9126-LEE-CCUSTOD
+               VARYING RC-I FROM 1 BY 1
+                 UNTIL RC-FIN-DATOS
+
+           EXEC SQL
+                CLOSE CCUSTOD
+           END-EXEC.
+      *----
+       9126-LEE-CCUSTOD.
+      *----
+           EXEC SQL
+                FETCH CCUSTOD
+                 INTO :RC-IEMPR, :RC-ICUENTA, :RC-ISECUEN,
+                      :RC-PCUSTFEED
+           END-EXEC
+
+           IF SQLCODE EQUAL 0
+              SET RC-HAY-DATOS              TO TRUE
+              SET RC-SIN-DIFERENCIA         TO TRUE
+
+              EXEC SQL
+                   SELECT PCUSTOD
+                     INTO :RC-PCUSTOD
+                     FROM CUENTA
+                    WHERE IEMPR   = :RC-IEMPR
+                      AND ICUENTA = :RC-ICUENTA
+              END-EXEC
+
+              IF SQLCODE EQUAL 0
+                 COMPUTE RC-PDIFER ROUNDED = RC-PCUSTFEED - RC-PCUSTOD
+                 IF RC-PDIFER                LESS THAN 0
+                    COMPUTE RC-PDIFER ROUNDED = RC-PDIFER * -1
+                 END-IF
+
+                 IF RC-PDIFER                GREATER THAN 0
+                    SET RC-HAY-DIFERENCIA    TO TRUE
+                    PERFORM 9127-GRABA-DIFER-CUSTODIA
+
+                    IF RC-PDIFER             NOT GREATER THAN RC-PTOLER
+                       EXEC SQL
+                            UPDATE CUENTA
+                               SET PCUSTOD = :RC-PCUSTFEED
+                             WHERE IEMPR   = :RC-IEMPR
+                               AND ICUENTA = :RC-ICUENTA
+                       END-EXEC
+                       PERFORM 9600-VALIDA-SQL
+                    END-IF
+                 END-IF
+              ELSE
+                 IF SQLCODE                  NOT = 100
+                    PERFORM 9600-VALIDA-SQL
+                 END-IF
+              END-IF
+
+              EXEC SQL
+                   UPDATE ZMDT624
+                      SET ZM624_SPROCESO = '1'
+                    WHERE ZM624_IEMPR    = :RC-IEMPR
+                      AND ZM624_ICUENTA  = :RC-ICUENTA
+                      AND ZM624_ISECUEN  = :RC-ISECUEN
+              END-EXEC
+              PERFORM 9600-VALIDA-SQL
+
+              ADD 1                          TO RC-NUMRENGLONES
+           ELSE
+              SET RC-FIN-DATOS               TO TRUE
+              IF SQLCODE                     NOT = 100
+                 PERFORM 9600-VALIDA-SQL
+              END-IF
+           END-IF.
+      *----
+       9127-GRABA-DIFER-CUSTODIA.
+      *----
+           MOVE 0                          TO RC-ISECALR
+
+           EXEC SQL
+                SELECT COALESCE(MAX(ZM625_ISECUEN), 0)
+                  INTO :RC-ISECALR
+                  FROM ZMDT625
+                 WHERE ZM625_IEMPR   = :RC-IEMPR
+                   AND ZM625_ICUENTA = :RC-ICUENTA
+           END-EXEC
+           PERFORM 9600-VALIDA-SQL
+
+           ADD 1                            TO RC-ISECALR
+
+           EXEC SQL
+                INSERT INTO ZMDT625
+                     ( ZM625_IEMPR,     ZM625_ICUENTA,  ZM625_ISECUEN,
+                       ZM625_PCUSTOD,   ZM625_PCUSTFEED,ZM625_PDIFER,
+                       ZM625_FALERTA )
+                VALUES ( :RC-IEMPR,     :RC-ICUENTA,    :RC-ISECALR,
+                         :RC-PCUSTOD,   :RC-PCUSTFEED,  :RC-PDIFER,
+                         CURRENT TIMESTAMP )
+           END-EXEC
+           PERFORM 9600-VALIDA-SQL.
+      *----
