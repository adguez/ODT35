@@ -0,0 +1,111 @@
+      *----
+      * ZMWSC021 : GUARDA/RECUPERA UNA PANTALLA DE LA CARTA DE
+      *            INSTRUCCION (NRP1-ZMWMW79) EN UNA QUEUE DE TS, PARA
+      *            PAGINAR MAS DE 10 RENGLONES CON PF7/PF8. LAYOUT DE
+      *            REFERENCIA ZMWSC020 (NRP-REG-PAGINA) Y ZMWSC010
+      *            (ZM-QUEUE/ZM-IND-Q).
+      *
+      *            NOMBRE DE QUEUE = EIBTRMID
+      *                             + W000-PROG(6:3)
+      *                             + NRP-PAGACT (1-9)
+      *----
+       9140-GUARDA-PAGINA-CARTA.
+      *----
+           MOVE EIBTRMID               TO ZM-TERMID
+           MOVE W000-PROG(6:3)         TO ZM-TRANSID
+           MOVE NRP-PAGACT             TO ZM-CONSEC
+
+           EXEC CICS
+                WRITEQ TS
+                QUEUE    (ZM-QUEUE)
+                FROM     (NRP1-ZMWMW79)
+                LENGTH   (LENGTH OF NRP1-ZMWMW79)
+                ITEM     (ZM-IND-Q)
+                REWRITE
+           END-EXEC
+
+           IF WC-QUEUES                < NRP-PAGACT
+              MOVE NRP-PAGACT          TO WC-QUEUES
+           END-IF.
+      *----
+       9141-LEE-PAGINA-CARTA.
+      *----
+           MOVE EIBTRMID               TO ZM-TERMID
+           MOVE W000-PROG(6:3)         TO ZM-TRANSID
+           MOVE NRP-PAGACT             TO ZM-CONSEC
+
+           EXEC CICS
+                READQ TS
+                QUEUE    (ZM-QUEUE)
+                INTO     (NRP1-ZMWMW79)
+                LENGTH   (LENGTH OF NRP1-ZMWMW79)
+                ITEM     (ZM-IND-Q)
+                RESP     (W000-RESP)
+           END-EXEC
+
+           IF W000-RESP             NOT = DFHRESP(NORMAL)
+              INITIALIZE                 NRP1-ZMWMW79
+           END-IF.
+      *----
+      * 9142-GRABA-CHECKPOINT-CARTA GUARDA NRP-REG-PAGINA EN LA QUEUE
+      * ZM-CONSEC = 0, DESPUES DE 9140, PARA QUE LA CAPTURA PUEDA
+      * REANUDARSE SI SE INTERRUMPE. 9143-RECUPERA-CHECKPOINT-CARTA SE
+      * LLAMA AL ENTRAR A LA TRANSACCION; SI ENCUENTRA UN CHECKPOINT
+      * RESTAURA NRP-PAGACT/NRP-PAGTOT/NRP-NUMSEL Y LA PANTALLA ACTUAL
+      * CON 9141. 9144-BORRA-CHECKPOINT-CARTA SE LLAMA AL GRABAR O
+      * CANCELAR LA CARTA, UNA VEZ QUE YA NO HAY NADA QUE REANUDAR.
+      *----
+       9142-GRABA-CHECKPOINT-CARTA.
+      *----
+           SET NRP-HAY-CHECKPOINT      TO TRUE
+
+           MOVE EIBTRMID               TO ZM-TERMID
+           MOVE W000-PROG(6:3)         TO ZM-TRANSID
+           MOVE 0                      TO ZM-CONSEC
+
+           EXEC CICS
+                WRITEQ TS
+                QUEUE    (ZM-QUEUE)
+                FROM     (NRP-REG-PAGINA)
+                LENGTH   (LENGTH OF NRP-REG-PAGINA)
+                ITEM     (ZM-IND-Q)
+                REWRITE
+           END-EXEC.
+      *----
+       9143-RECUPERA-CHECKPOINT-CARTA.
+      *----
+           MOVE EIBTRMID               TO ZM-TERMID
+           MOVE W000-PROG(6:3)         TO ZM-TRANSID
+           MOVE 0                      TO ZM-CONSEC
+
+           EXEC CICS
+                READQ TS
+                QUEUE    (ZM-QUEUE)
+                INTO     (NRP-REG-PAGINA)
+                LENGTH   (LENGTH OF NRP-REG-PAGINA)
+                ITEM     (ZM-IND-Q)
+                RESP     (W000-RESP)
+           END-EXEC
+
+           IF W000-RESP             NOT = DFHRESP(NORMAL)
+              INITIALIZE                 NRP-REG-PAGINA
+           ELSE
+              IF NRP-HAY-CHECKPOINT
+                 PERFORM 9141-LEE-PAGINA-CARTA
+              END-IF
+           END-IF.
+      *----
+       9144-BORRA-CHECKPOINT-CARTA.
+      *----
+           SET NRP-SIN-CHECKPOINT      TO TRUE
+
+           MOVE EIBTRMID               TO ZM-TERMID
+           MOVE W000-PROG(6:3)         TO ZM-TRANSID
+           MOVE 0                      TO ZM-CONSEC
+
+           EXEC CICS
+                DELETEQ TS
+                QUEUE    (ZM-QUEUE)
+                RESP     (W000-RESP)
+           END-EXEC.
+      *----
