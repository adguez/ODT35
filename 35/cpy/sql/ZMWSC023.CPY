@@ -0,0 +1,31 @@
+      *----
+      * ZMWSC023 : GRABA UN RENGLON DE HISTORICO ANTES/DESPUES PARA UN
+      *            CAMBIO A UN CAMPO CRITICO DE CUENTA (ZMDT608).
+      *            LAYOUT DE REFERENCIA ZMWSC022 (CH-REG).
+      *----
+       9150-REGISTRA-HIST-CUENTA.
+      *----
+           MOVE 0                          TO CH-ISECUEN
+
+           EXEC SQL
+                SELECT COALESCE(MAX(ZM608_ISECUEN), 0)
+                  INTO :CH-ISECUEN
+                  FROM ZMDT608
+                 WHERE ZM608_IEMPR   = :CH-IEMPR
+                   AND ZM608_ICUENTA = :CH-ICUENTA
+           END-EXEC
+           PERFORM 9600-VALIDA-SQL
+
+           ADD 1                           TO CH-ISECUEN
+
+           EXEC SQL
+                INSERT INTO ZMDT608
+                     ( ZM608_IEMPR,   ZM608_ICUENTA, ZM608_ISECUEN,
+                       ZM608_ICAMPO,  ZM608_DVALANT, ZM608_DVALNVO,
+                       ZM608_IUSUARIO,ZM608_IPROGRAM,ZM608_FCAMBIO )
+                VALUES ( :CH-IEMPR,   :CH-ICUENTA,   :CH-ISECUEN,
+                         :CH-ICAMPO,  :CH-DVALANT,   :CH-DVALNVO,
+                         :CH-IUSUARIO,:CH-IPROGRAM,  CURRENT TIMESTAMP )
+           END-EXEC
+           PERFORM 9600-VALIDA-SQL.
+      *----
