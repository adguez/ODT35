@@ -0,0 +1,49 @@
+      *----
+      * ZMWSC053 : CURSOR DE CARTAS DE INSTRUCCION CANCELADAS (ZMDT606)
+      *            FILTRADO POR EMISORA Y, OPCIONALMENTE, SERIE.
+      *            IC-ISERIE EN BLANCOS REGRESA TODAS LAS SERIES DE LA
+      *            EMISORA. LAYOUT DE REFERENCIA ZMWSC052 (IC-REG).
+      *----
+       9202-ABRE-CONS-EMISERIE.
+      *----
+           EXEC SQL
+                DECLARE CEMISERIE CURSOR FOR
+                   SELECT ZM606_IEMPR,       ZM606_ICUENTA,
+                          ZM606_ICONCEPT,    ZM606_ISERIE,
+                          ZM606_PROMOT,      ZM606_INSTRUMENTO,
+                          ZM606_FCANC,       ZM606_IUSUARIO,
+                          ZM606_ICODRAZ,     ZM606_DCOMENT
+                     FROM ZMDT606
+                    WHERE ZM606_IEMISORA = :IC-IEMISORA
+                      AND (:IC-ISERIE = ' ' OR ZM606_ISERIE = :IC-ISERIE)
+                 ORDER BY ZM606_ISERIE, ZM606_FCANC
+           END-EXEC
+
+           EXEC SQL
+                OPEN CEMISERIE
+           END-EXEC
+           PERFORM 9600-VALIDA-SQL.
+      *----
+       9203-LEE-CONS-EMISERIE.
+      *----
+           EXEC SQL
+                FETCH CEMISERIE
+                 INTO :IC-IEMPR,      :IC-ICUENTA,
+                      :IC-ICONCEPT,   :IC-ISERIE,
+                      :IC-PROMOT,     :IC-INSTRUMENTO,
+                      :IC-FCANC,      :IC-IUSUARIO,
+                      :IC-ICODRAZ,    :IC-DCOMENT
+           END-EXEC
+
+           IF SQLCODE EQUAL 0
+              SET IC-HAY-DATOS             TO TRUE
+           ELSE
+              SET IC-FIN-DATOS             TO TRUE
+              IF SQLCODE NOT = 100
+                 PERFORM 9600-VALIDA-SQL
+              END-IF
+              EXEC SQL
+                   CLOSE CEMISERIE
+              END-EXEC
+           END-IF.
+      *----
