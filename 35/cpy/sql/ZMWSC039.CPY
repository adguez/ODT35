@@ -0,0 +1,71 @@
+      *----
+      * ZMWSC039 : ESQUEMA SOLICITANTE/AUTORIZADOR PARA UNA EXCEPCION
+      *            DE CUENTA (CEXINDEV), TABLA ZMDT616 (VEA ZMWSC038/
+      *            EC-REG). EC-ICODEXCEP SOLO SE GRABA EN CUENTA AL
+      *            AUTORIZAR.
+      *----
+       9162-SOLICITA-EXCEPCION.
+      *----
+           MOVE 0                          TO EC-ISECUEN
+
+           EXEC SQL
+                SELECT COALESCE(MAX(ZM616_ISECUEN), 0)
+                  INTO :EC-ISECUEN
+                  FROM ZMDT616
+                 WHERE ZM616_IEMPR   = :EC-IEMPR
+                   AND ZM616_ICUENTA = :EC-ICUENTA
+           END-EXEC
+           PERFORM 9600-VALIDA-SQL
+
+           ADD 1                           TO EC-ISECUEN
+
+           SET EC-PENDIENTE                TO TRUE
+
+           EXEC SQL
+                INSERT INTO ZMDT616
+                     ( ZM616_IEMPR,     ZM616_ICUENTA, ZM616_ISECUEN,
+                       ZM616_ICODEXCEP, ZM616_DMOTIVO, ZM616_IUSRSOL,
+                       ZM616_FSOLICIT,  ZM616_IESTADO )
+                VALUES ( :EC-IEMPR,     :EC-ICUENTA,   :EC-ISECUEN,
+                         :EC-ICODEXCEP, :EC-DMOTIVO,   :EC-IUSRSOL,
+                         CURRENT TIMESTAMP, :EC-IESTADO )
+           END-EXEC
+           PERFORM 9600-VALIDA-SQL.
+      *----
+      * ZMWSC039 : RESUELVE UNA SOLICITUD DE EXCEPCION. EC-IESTADO
+      *            TRAE 'A' O 'R' AL ENTRAR; SI LA SOLICITUD YA NO
+      *            ESTA PENDIENTE, O SI EC-IUSRAUT ES IGUAL AL
+      *            SOLICITANTE ORIGINAL, LA AUTORIZACION NO SE APLICA
+      *            Y EC-IESTADO REGRESA EN 'P'.
+      *----
+       9163-AUTORIZA-EXCEPCION.
+      *----
+           EXEC SQL
+                UPDATE ZMDT616
+                   SET ZM616_IESTADO  = :EC-IESTADO,
+                       ZM616_IUSRAUT  = :EC-IUSRAUT,
+                       ZM616_FAUTORIZ = CURRENT TIMESTAMP
+                 WHERE ZM616_IEMPR   = :EC-IEMPR
+                   AND ZM616_ICUENTA = :EC-ICUENTA
+                   AND ZM616_ISECUEN = :EC-ISECUEN
+                   AND ZM616_IESTADO = 'P'
+                   AND ZM616_IUSRSOL <> :EC-IUSRAUT
+           END-EXEC
+
+           IF SQLCODE EQUAL 0
+              IF EC-APROBADA
+                 EXEC SQL
+                      UPDATE CUENTA
+                         SET CEXINDEV  = :EC-ICODEXCEP
+                       WHERE IEMPR     = :EC-IEMPR
+                         AND ICUENTA   = :EC-ICUENTA
+                 END-EXEC
+                 PERFORM 9600-VALIDA-SQL
+              END-IF
+           ELSE
+              IF SQLCODE NOT = 100
+                 PERFORM 9600-VALIDA-SQL
+              END-IF
+              SET EC-PENDIENTE             TO TRUE
+           END-IF.
+      *----
