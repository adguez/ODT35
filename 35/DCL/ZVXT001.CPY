@@ -0,0 +1,58 @@
+      ******************************************************************
+      * DCLGEN TABLE(PRODUSVP.VXT001)                                  *
+      *        LIBRARY(ZIVA.DCLGEN(ZVXT001))                           *
+      *        ACTION(REPLACE)                                         *
+      *        LANGUAGE(COBOL)                                         *
+      *        QUOTE                                                   *
+      * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *
+      ******************************************************************
+      * VXT001 SUSTITUYE AL QUEUE DE TS 'ZMVXT001'. GUARDA LAS FECHAS  *
+      * VALOR (HOY/NORMAL/24/48/72/96/120/144 HRS) POR EMPRESA, EN     *
+      * DB2, PARA QUE SOBREVIVAN UN RECYCLE DE LA REGION CICS. VEASE   *
+      * ZMWSC011 (WX-REG) Y ZMWSCOM1 (9100-OBTENER-FECHAS-VXT).        *
+      * VX1_TFEC120/VX1_TFEC144 SON LAS FECHAS VALOR A T+120 Y T+144   *
+      * HRS, PARA LIQUIDACIONES CON PLAZOS EXTENDIDOS.                 *
+      ******************************************************************
+           EXEC SQL DECLARE PRODUSVP.VXT001 TABLE
+           ( VX1_IEMPR                    CHAR(3) NOT NULL,
+             VX1_TESTATUS                 CHAR(1) NOT NULL,
+             VX1_TFECHOY                  CHAR(10) NOT NULL,
+             VX1_TFECVN                   CHAR(10) NOT NULL,
+             VX1_TDIASVN                  DECIMAL(9, 0) NOT NULL,
+             VX1_TFEC48                   CHAR(10) NOT NULL,
+             VX1_TDIAS48                  DECIMAL(9, 0) NOT NULL,
+             VX1_TFEC72                   CHAR(10) NOT NULL,
+             VX1_TDIAS72                  DECIMAL(9, 0) NOT NULL,
+             VX1_TFEC96                   CHAR(10) NOT NULL,
+             VX1_TDIAS96                  DECIMAL(9, 0) NOT NULL,
+             VX1_TFEC120                  CHAR(10) NOT NULL,
+             VX1_TDIAS120                 DECIMAL(9, 0) NOT NULL,
+             VX1_TFEC144                  CHAR(10) NOT NULL,
+             VX1_TDIAS144                 DECIMAL(9, 0) NOT NULL,
+             VX1_FULTACT                  TIMESTAMP NOT NULL,
+             VX1_IUSUARIO                 CHAR(8) NOT NULL
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE PRODUSVP.VXT001                    *
+      ******************************************************************
+       01  DCLVXT001.
+           10 VX1-IEMPR           PIC X(3).
+           10 VX1-TESTATUS        PIC X(1).
+           10 VX1-TFECHOY         PIC X(10).
+           10 VX1-TFECVN          PIC X(10).
+           10 VX1-TDIASVN         PIC S9(9) USAGE COMP-3.
+           10 VX1-TFEC48          PIC X(10).
+           10 VX1-TDIAS48         PIC S9(9) USAGE COMP-3.
+           10 VX1-TFEC72          PIC X(10).
+           10 VX1-TDIAS72         PIC S9(9) USAGE COMP-3.
+           10 VX1-TFEC96          PIC X(10).
+           10 VX1-TDIAS96         PIC S9(9) USAGE COMP-3.
+           10 VX1-TFEC120         PIC X(10).
+           10 VX1-TDIAS120        PIC S9(9) USAGE COMP-3.
+           10 VX1-TFEC144         PIC X(10).
+           10 VX1-TDIAS144        PIC S9(9) USAGE COMP-3.
+           10 VX1-FULTACT         PIC X(26).
+           10 VX1-IUSUARIO        PIC X(8).
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 17      *
+      ******************************************************************
