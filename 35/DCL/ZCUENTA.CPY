@@ -2,9 +2,26 @@
       * DCLGEN TABLE(DESARSVP.CUENTA)                                  *        
       *        LIBRARY(SIVA.SIVAC.PARMDCN(DCUENTA))                    *        
       *        QUOTE                                                   *        
-      * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *        
-      ******************************************************************        
-           EXEC SQL DECLARE CUENTA TABLE                                        
+      * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *
+      ******************************************************************
+      * ICLAFATCA/ICLACRS CLASIFICAN A LA CUENTA PARA EL REPORTE FATCA/ *
+      * CRS (CATALOGO EN PARAM); IPAISRES/ITINEXT SON EL PAIS DE        *
+      * RESIDENCIA FISCAL Y EL NUMERO DE IDENTIFICACION FISCAL          *
+      * EXTRANJERO CUANDO APLICAN. NULOS EN CUENTAS SIN CLASIFICAR      *
+      * (VEA 35/ZMWSC030, 9194-ABRE-RPT-FATCACRS PARA EL LOTE DE        *
+      * EXPORTACION).                                                  *
+      *                                                                 *
+      * ICVEMDA ES LA MONEDA EN QUE OPERA LA CUENTA (CATALOGO EN PARAM, *
+      * NULO = OPERA EN LA MONEDA BASE DE LA EMPRESA, VEA ICVEMDA EN    *
+      * EMPRESA, ZEMPRESA). IPAISMDO ES EL PAIS DEL MERCADO EXTRANJERO  *
+      * ASOCIADO A LA CUENTA CUANDO APLICA (NULO = MERCADO NACIONAL).   *
+      *                                                                 *
+      * IENVDOC ES EL METODO DE ENVIO DE DOCUMENTOS DE LA CUENTA        *
+      * (CATALOGO EN PARAM; LOS VALORES QUE IMPLICAN ENVIO ELECTRONICO  *
+      * SE RASTREAN RENGLON POR RENGLON EN ZMDT626, VEA DCLZMDT626 Y    *
+      * 35/ZMWSC062/ED-REG, 35/ZMWSC063, 9128-REGISTRA-ENVIO-DOC).      *
+      ******************************************************************
+           EXEC SQL DECLARE CUENTA TABLE
            ( SVIGEN                         CHAR(1) NOT NULL,                   
              ICTAGLO                        DECIMAL(7, 0),                      
              ICUENTA                        DECIMAL(7, 0) NOT NULL,             
@@ -91,9 +108,15 @@
              MLINCRB                        DECIMAL(15, 2) NOT NULL,            
              CEXINDEV                       CHAR(9) NOT NULL,                   
              PCUSTOD                        DECIMAL(5, 4) NOT NULL,             
-             IREPRCAS                       DECIMAL(7, 0) NOT NULL,             
-             IEMPR                          CHAR(3) NOT NULL                    
-           ) END-EXEC.                                                          
+             IREPRCAS                       DECIMAL(7, 0) NOT NULL,
+             IEMPR                          CHAR(3) NOT NULL,
+             ICLAFATCA                      CHAR(1),
+             ICLACRS                        CHAR(1),
+             IPAISRES                       CHAR(3),
+             ITINEXT                        CHAR(20),
+             ICVEMDA                        CHAR(3),
+             IPAISMDO                       CHAR(3)
+           ) END-EXEC.
       ******************************************************************        
       * COBOL DECLARATION FOR TABLE DESARSVP.CUENTA                    *        
       ******************************************************************        
@@ -185,7 +208,13 @@
            10 CEXINDEV             PIC X(9).                                    
            10 PCUSTOD              PIC S9V9999 USAGE COMP-3.                    
            10 IREPRCAS             PIC S9999999V USAGE COMP-3.                  
-           10 IEMPR                PIC X(3).                                    
-      ******************************************************************        
-      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 88      *        
+           10 IEMPR                PIC X(3).
+           10 ICLAFATCA             PIC X(1).
+           10 ICLACRS               PIC X(1).
+           10 IPAISRES              PIC X(3).
+           10 ITINEXT               PIC X(20).
+           10 ICVEMDA               PIC X(3).
+           10 IPAISMDO              PIC X(3).
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 94      *
       ******************************************************************        
