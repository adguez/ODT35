@@ -0,0 +1,30 @@
+      ******************************************************************
+      * DCLGEN TABLE(PRODUSVP.VXT006)                                  *
+      *        LIBRARY(ZIVA.DCLGEN(ZVXT006))                           *
+      *        ACTION(REPLACE)                                         *
+      *        LANGUAGE(COBOL)                                         *
+      *        QUOTE                                                   *
+      * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *
+      ******************************************************************
+      * VXT006 SUSTITUYE AL QUEUE DE TS 'ZMVXT006' (WX6-DIASFER, 200   *
+      * ENTRADAS SIN A#O). CADA DIA FERIADO QUEDA LIGADO A SU A#O      *
+      * (VX6-IANIO), POR LO QUE LA TABLA PUEDE PRECARGAR VARIOS A#OS   *
+      * SIN LIMITE FIJO DE RENGLONES. VEASE ZMWSC011 (WX-TABLA-VXT006) *
+      ******************************************************************
+           EXEC SQL DECLARE PRODUSVP.VXT006 TABLE
+           ( VX6_IANIO                    DECIMAL(4, 0) NOT NULL,
+             VX6_ISECUEN                  DECIMAL(3, 0) NOT NULL,
+             VX6_TFERIADO                 CHAR(10) NOT NULL,
+             VX6_DESCRIP                  CHAR(30) NOT NULL
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE PRODUSVP.VXT006                    *
+      ******************************************************************
+       01  DCLVXT006.
+           10 VX6-IANIO           PIC S9(4) USAGE COMP-3.
+           10 VX6-ISECUEN         PIC S9(3) USAGE COMP-3.
+           10 VX6-TFERIADO        PIC X(10).
+           10 VX6-DESCRIP         PIC X(30).
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 4       *
+      ******************************************************************
