@@ -0,0 +1,65 @@
+      ******************************************************************
+      * DCLGEN TABLE(PRODUSVP.ZMDT627)                                 *
+      *        LIBRARY(ZIVA.DCLGEN(ZZMDT627))                          *
+      *        ACTION(REPLACE)                                         *
+      *        LANGUAGE(COBOL)                                         *
+      *        QUOTE                                                   *
+      * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *
+      ******************************************************************
+      * ZMDT627 ES EL HISTORICO DE CARTAS DE INSTRUCCION CANCELADAS    *
+      * (MISMAS COLUMNAS QUE ZMDT606, VEA ZZMDT606) QUE SE GRABA ANTES *
+      * DE PURGAR UNA CARTA POR RETENCION (35/ZMWSC041,                *
+      * 9201-PURGA-CARTA), PARA NO PERDER EL HISTORICO AL BORRARLA DE  *
+      * ZMDT606.                                                       *
+      ******************************************************************
+           EXEC SQL DECLARE PRODUSVP.ZMDT627 TABLE
+           ( ZM627_IEMPR                    CHAR(3) NOT NULL,
+             ZM627_ICUENTA                  DECIMAL(7, 0) NOT NULL,
+             ZM627_ICONCEPT                 DECIMAL(5, 0) NOT NULL,
+             ZM627_IEMISORA                 CHAR(7) NOT NULL,
+             ZM627_ISERIE                   CHAR(8) NOT NULL,
+             ZM627_IEMICOL                  DECIMAL(5, 0) NOT NULL,
+             ZM627_SVIGEN                   CHAR(1) NOT NULL,
+             ZM627_IND_CARTAS               CHAR(10) NOT NULL,
+             ZM627_PROMOT                   DECIMAL(4, 0) NOT NULL,
+             ZM627_GRUPO                    DECIMAL(1, 0) NOT NULL,
+             ZM627_INSTRUMENTO              CHAR(8) NOT NULL,
+             ZM627_FCANC                    TIMESTAMP NOT NULL,
+             ZM627_IUSUARIO                 CHAR(8) NOT NULL,
+             ZM627_IPROGRAM                 CHAR(8) NOT NULL,
+             ZM627_ITERM                    CHAR(8) NOT NULL,
+             ZM627_FREG                     TIMESTAMP NOT NULL,
+             ZM627_ICODRAZ                  CHAR(4) NOT NULL,
+             ZM627_DCOMENT                  CHAR(120) NOT NULL,
+             ZM627_IDOCSCAN                 CHAR(20) NOT NULL,
+             ZM627_ICUENTA2                 DECIMAL(7, 0) NOT NULL,
+             ZM627_FARCHIVO                 TIMESTAMP NOT NULL
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE PRODUSVP.ZMDT627                   *
+      ******************************************************************
+       01  DCLZMDT627.
+           10 ZM627-IEMPR          PIC X(3).
+           10 ZM627-ICUENTA        PIC S9(7)V USAGE COMP-3.
+           10 ZM627-ICONCEPT       PIC S9(5)V USAGE COMP-3.
+           10 ZM627-IEMISORA       PIC X(7).
+           10 ZM627-ISERIE         PIC X(8).
+           10 ZM627-IEMICOL        PIC S9(5)V USAGE COMP-3.
+           10 ZM627-SVIGEN         PIC X(1).
+           10 ZM627-IND-CARTAS     PIC X(10).
+           10 ZM627-PROMOT         PIC S9(4)V USAGE COMP-3.
+           10 ZM627-GRUPO          PIC S9(1)V USAGE COMP-3.
+           10 ZM627-INSTRUMENTO    PIC X(8).
+           10 ZM627-FCANC          PIC X(26).
+           10 ZM627-IUSUARIO       PIC X(8).
+           10 ZM627-IPROGRAM       PIC X(8).
+           10 ZM627-ITERM          PIC X(8).
+           10 ZM627-FREG           PIC X(26).
+           10 ZM627-ICODRAZ        PIC X(4).
+           10 ZM627-DCOMENT        PIC X(120).
+           10 ZM627-IDOCSCAN       PIC X(20).
+           10 ZM627-ICUENTA2       PIC S9(7)V USAGE COMP-3.
+           10 ZM627-FARCHIVO       PIC X(26).
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 21      *
+      ******************************************************************
