@@ -0,0 +1,47 @@
+      ******************************************************************
+      * DCLGEN TABLE(PRODUSVP.ZMDT623)                                 *
+      *        LIBRARY(ZIVA.DCLGEN(ZZMDT623))                          *
+      *        ACTION(REPLACE)                                         *
+      *        LANGUAGE(COBOL)                                         *
+      *        QUOTE                                                   *
+      * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *
+      ******************************************************************
+      * ZMDT623 ES LA BITACORA DE SOLICITUDES DE CANCELACION DE UNA     *
+      * CARTA DE INSTRUCCION (ZMDT606, VEA DCLZMDT606). EL USUARIO QUE  *
+      * SOLICITA (IUSRSOL) NO PUEDE SER EL MISMO QUE AUTORIZA (IUSRAUT) *
+      * - MISMO ESQUEMA SOLICITANTE/AUTORIZADOR DE ZMDT610 (VEA         *
+      * ZMWSC058/RZ-REG Y ZMWSC059, 9164-SOLICITA-CANCELACION-CARTA Y   *
+      * 9165-AUTORIZA-CANCELACION-CARTA). ZM606_FCANC SOLO SE FIJA      *
+      * CUANDO SE AUTORIZA.                                            *
+      ******************************************************************
+           EXEC SQL DECLARE PRODUSVP.ZMDT623 TABLE
+           ( ZM623_IEMPR                    CHAR(3) NOT NULL,
+             ZM623_ICUENTA                  DECIMAL(7, 0) NOT NULL,
+             ZM623_ICONCEPT                 DECIMAL(5, 0) NOT NULL,
+             ZM623_ISECUEN                  DECIMAL(5, 0) NOT NULL,
+             ZM623_IUSRSOL                  CHAR(8) NOT NULL,
+             ZM623_ICODRAZ                  CHAR(4) NOT NULL,
+             ZM623_DCOMENT                  CHAR(120) NOT NULL,
+             ZM623_FSOLICIT                 TIMESTAMP NOT NULL,
+             ZM623_IESTADO                  CHAR(1) NOT NULL,
+             ZM623_IUSRAUT                  CHAR(8),
+             ZM623_FAUTORIZ                 TIMESTAMP
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE PRODUSVP.ZMDT623                   *
+      ******************************************************************
+       01  DCLZMDT623.
+           10 ZM623-IEMPR          PIC X(3).
+           10 ZM623-ICUENTA        PIC S9(7)V USAGE COMP-3.
+           10 ZM623-ICONCEPT       PIC S9(5)V USAGE COMP-3.
+           10 ZM623-ISECUEN        PIC S9(5)V USAGE COMP-3.
+           10 ZM623-IUSRSOL        PIC X(8).
+           10 ZM623-ICODRAZ        PIC X(4).
+           10 ZM623-DCOMENT        PIC X(120).
+           10 ZM623-FSOLICIT       PIC X(26).
+           10 ZM623-IESTADO        PIC X(1).
+           10 ZM623-IUSRAUT        PIC X(8).
+           10 ZM623-FAUTORIZ       PIC X(26).
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 11      *
+      ******************************************************************
