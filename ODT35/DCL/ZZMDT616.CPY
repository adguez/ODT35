@@ -0,0 +1,44 @@
+      ******************************************************************
+      * DCLGEN TABLE(PRODUSVP.ZMDT616)                                 *
+      *        LIBRARY(ZIVA.DCLGEN(ZZMDT616))                          *
+      *        ACTION(REPLACE)                                         *
+      *        LANGUAGE(COBOL)                                         *
+      *        QUOTE                                                   *
+      * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *
+      ******************************************************************
+      * ZMDT616 ES LA BITACORA ESTRUCTURADA Y APROBADA DE EXCEPCIONES   *
+      * DE CUENTA (CEXINDEV), CON EL MISMO ESQUEMA SOLICITANTE/         *
+      * AUTORIZADOR QUE ZMDT610 (VEA ZMWSC024/025). CEXINDEV EN         *
+      * CUENTA SOLO CAMBIA CUANDO SE AUTORIZA LA EXCEPCION (VEA         *
+      * 35/ZMWSC038/EC-REG Y 35/ZMWSC039, 9162-SOLICITA-EXCEPCION Y     *
+      * 9163-AUTORIZA-EXCEPCION).                                       *
+      ******************************************************************
+           EXEC SQL DECLARE PRODUSVP.ZMDT616 TABLE
+           ( ZM616_IEMPR                    CHAR(3) NOT NULL,
+             ZM616_ICUENTA                  DECIMAL(7, 0) NOT NULL,
+             ZM616_ISECUEN                  DECIMAL(5, 0) NOT NULL,
+             ZM616_ICODEXCEP                CHAR(9) NOT NULL,
+             ZM616_DMOTIVO                  CHAR(60) NOT NULL,
+             ZM616_IUSRSOL                  CHAR(8) NOT NULL,
+             ZM616_FSOLICIT                 TIMESTAMP NOT NULL,
+             ZM616_IESTADO                  CHAR(1) NOT NULL,
+             ZM616_IUSRAUT                  CHAR(8),
+             ZM616_FAUTORIZ                 TIMESTAMP
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE PRODUSVP.ZMDT616                   *
+      ******************************************************************
+       01  DCLZMDT616.
+           10 ZM616-IEMPR          PIC X(3).
+           10 ZM616-ICUENTA        PIC S9(7)V USAGE COMP-3.
+           10 ZM616-ISECUEN        PIC S9(5)V USAGE COMP-3.
+           10 ZM616-ICODEXCEP      PIC X(9).
+           10 ZM616-DMOTIVO        PIC X(60).
+           10 ZM616-IUSRSOL        PIC X(8).
+           10 ZM616-FSOLICIT       PIC X(26).
+           10 ZM616-IESTADO        PIC X(1).
+           10 ZM616-IUSRAUT        PIC X(8).
+           10 ZM616-FAUTORIZ       PIC X(26).
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 10      *
+      ******************************************************************
