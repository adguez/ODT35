@@ -4,46 +4,73 @@
       *        ACTION(REPLACE)                                         *        
       *        LANGUAGE(COBOL)                                         *        
       *        QUOTE                                                   *        
-      * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *        
-      ******************************************************************        
-           EXEC SQL DECLARE PRODUSVP.ZMDT606 TABLE                              
-           ( ZM606_IEMPR                    CHAR(3) NOT NULL,                   
-             ZM606_ICUENTA                  DECIMAL(7, 0) NOT NULL,             
-             ZM606_ICONCEPT                 DECIMAL(5, 0) NOT NULL,             
-             ZM606_IEMISORA                 CHAR(7) NOT NULL,                   
-             ZM606_ISERIE                   CHAR(8) NOT NULL,                   
-             ZM606_IEMICOL                  DECIMAL(5, 0) NOT NULL,             
-             ZM606_SVIGEN                   CHAR(1) NOT NULL,                   
-             ZM606_IND_CARTAS               CHAR(10) NOT NULL,                  
-             ZM606_PROMOT                   DECIMAL(4, 0) NOT NULL,             
-             ZM606_GRUPO                    DECIMAL(1, 0) NOT NULL,             
-             ZM606_INSTRUMENTO              CHAR(8) NOT NULL,                   
-             ZM606_FCANC                    TIMESTAMP NOT NULL,                 
-             ZM606_IUSUARIO                 CHAR(8) NOT NULL,                   
-             ZM606_IPROGRAM                 CHAR(8) NOT NULL,                   
-             ZM606_ITERM                    CHAR(8) NOT NULL,                   
-             ZM606_FREG                     TIMESTAMP NOT NULL                  
-           ) END-EXEC.                                                          
-      ******************************************************************        
-      * COBOL DECLARATION FOR TABLE PRODUSVP.ZMDT606                   *        
-      ******************************************************************        
-       01  DCLZMDT606.                                                          
-           10 ZM606-IEMPR          PIC X(3).                                    
-           10 ZM606-ICUENTA        PIC S9(7)V USAGE COMP-3.                     
-           10 ZM606-ICONCEPT       PIC S9(5)V USAGE COMP-3.                     
-           10 ZM606-IEMISORA       PIC X(7).                                    
-           10 ZM606-ISERIE         PIC X(8).                                    
-           10 ZM606-IEMICOL        PIC S9(5)V USAGE COMP-3.                     
-           10 ZM606-SVIGEN         PIC X(1).                                    
-           10 ZM606-IND-CARTAS     PIC X(10).                                   
-           10 ZM606-PROMOT         PIC S9(4)V USAGE COMP-3.                     
-           10 ZM606-GRUPO          PIC S9(1)V USAGE COMP-3.                     
-           10 ZM606-INSTRUMENTO    PIC X(8).                                    
-           10 ZM606-FCANC          PIC X(26).                                   
-           10 ZM606-IUSUARIO       PIC X(8).                                    
-           10 ZM606-IPROGRAM       PIC X(8).                                    
-           10 ZM606-ITERM          PIC X(8).                                    
-           10 ZM606-FREG           PIC X(26).                                   
-      ******************************************************************        
-      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 16      *        
-      ******************************************************************        
+      * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *
+      ******************************************************************
+      * ZM606-IND-CARTAS SE CONSERVA COMO RESUMEN (COMPATIBILIDAD).    *
+      * EL DETALLE POR RENGLON (FECHA/USUARIO/ESTADO INDIVIDUAL DE     *
+      * CADA LINEA CANCELADA) SE ENCUENTRA EN LA TABLA ZMDT607         *
+      * (VEA COPY ZZMDT607), LIGADA POR IEMPR/ICUENTA/ICONCEPT.        *
+      * ZM606-ICODRAZ/ZM606-DCOMENT SON OBLIGATORIOS AL CANCELAR Y     *
+      * CAPTURAN LA RAZON (CODIGO CATALOGADO EN PARAM) Y LA            *
+      * JUSTIFICACION LIBRE EXIGIDAS POR CUMPLIMIENTO; NULOS EN LAS    *
+      * CARTAS YA EXISTENTES DADAS DE ALTA ANTES DE ESTA COLUMNA (SIN  *
+      * DATO QUE MIGRAR).                                              *
+      * ZM606-IDOCSCAN ES EL FOLIO DEL DOCUMENTO DIGITALIZADO (SISTEMA *
+      * DE IMAGENES) QUE RESPALDA LA CARTA. SE QUEDA EN BLANCOS HASTA  *
+      * QUE SE DIGITALIZA; NO ES OBLIGATORIO PARA DAR DE ALTA LA CARTA,*
+      * POR LO QUE SE DECLARA NULO (NULO = AUN NO SE DIGITALIZA).      *
+      * ZM606-ICUENTA2 ES LA CUENTA COMPLEMENTARIA DE LA CARTA, PARA   *
+      * INSTRUCCIONES QUE MUEVEN VALORES ENTRE DOS CUENTAS (POR        *
+      * EJEMPLO, TRASPASO DE ICUENTA A ICUENTA2). NULO CUANDO LA       *
+      * CARTA SOLO AFECTA A LA CUENTA PRINCIPAL (ICUENTA), O EN LAS    *
+      * CARTAS YA EXISTENTES ANTES DE ESTA COLUMNA.                    *
+      ******************************************************************
+           EXEC SQL DECLARE PRODUSVP.ZMDT606 TABLE
+           ( ZM606_IEMPR                    CHAR(3) NOT NULL,
+             ZM606_ICUENTA                  DECIMAL(7, 0) NOT NULL,
+             ZM606_ICONCEPT                 DECIMAL(5, 0) NOT NULL,
+             ZM606_IEMISORA                 CHAR(7) NOT NULL,
+             ZM606_ISERIE                   CHAR(8) NOT NULL,
+             ZM606_IEMICOL                  DECIMAL(5, 0) NOT NULL,
+             ZM606_SVIGEN                   CHAR(1) NOT NULL,
+             ZM606_IND_CARTAS               CHAR(10) NOT NULL,
+             ZM606_PROMOT                   DECIMAL(4, 0) NOT NULL,
+             ZM606_GRUPO                    DECIMAL(1, 0) NOT NULL,
+             ZM606_INSTRUMENTO              CHAR(8) NOT NULL,
+             ZM606_FCANC                    TIMESTAMP NOT NULL,
+             ZM606_IUSUARIO                 CHAR(8) NOT NULL,
+             ZM606_IPROGRAM                 CHAR(8) NOT NULL,
+             ZM606_ITERM                    CHAR(8) NOT NULL,
+             ZM606_FREG                     TIMESTAMP NOT NULL,
+             ZM606_ICODRAZ                  CHAR(4),
+             ZM606_DCOMENT                  CHAR(120),
+             ZM606_IDOCSCAN                 CHAR(20),
+             ZM606_ICUENTA2                 DECIMAL(7, 0)
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE PRODUSVP.ZMDT606                   *
+      ******************************************************************
+       01  DCLZMDT606.
+           10 ZM606-IEMPR          PIC X(3).
+           10 ZM606-ICUENTA        PIC S9(7)V USAGE COMP-3.
+           10 ZM606-ICONCEPT       PIC S9(5)V USAGE COMP-3.
+           10 ZM606-IEMISORA       PIC X(7).
+           10 ZM606-ISERIE         PIC X(8).
+           10 ZM606-IEMICOL        PIC S9(5)V USAGE COMP-3.
+           10 ZM606-SVIGEN         PIC X(1).
+           10 ZM606-IND-CARTAS     PIC X(10).
+           10 ZM606-PROMOT         PIC S9(4)V USAGE COMP-3.
+           10 ZM606-GRUPO          PIC S9(1)V USAGE COMP-3.
+           10 ZM606-INSTRUMENTO    PIC X(8).
+           10 ZM606-FCANC          PIC X(26).
+           10 ZM606-IUSUARIO       PIC X(8).
+           10 ZM606-IPROGRAM       PIC X(8).
+           10 ZM606-ITERM          PIC X(8).
+           10 ZM606-FREG           PIC X(26).
+           10 ZM606-ICODRAZ        PIC X(4).
+           10 ZM606-DCOMENT        PIC X(120).
+           10 ZM606-IDOCSCAN       PIC X(20).
+           10 ZM606-ICUENTA2       PIC S9(7)V USAGE COMP-3.
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 20      *
+      ******************************************************************
