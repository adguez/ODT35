@@ -0,0 +1,42 @@
+      ******************************************************************
+      * DCLGEN TABLE(PRODUSVP.ZMDT607)                                 *
+      *        LIBRARY(ZIVA.DCLGEN(ZZMDT607))                          *
+      *        ACTION(REPLACE)                                         *
+      *        LANGUAGE(COBOL)                                         *
+      *        QUOTE                                                   *
+      * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *
+      ******************************************************************
+      * ZMDT607 ES EL DETALLE POR RENGLON DE ZMDT606. CADA RENGLON     *
+      * CANCELADO DE LA CARTA DE INSTRUCCION (ZMWMW79) QUEDA COMO UN   *
+      * REGISTRO INDEPENDIENTE, CON SU PROPIA FECHA/USUARIO/ESTADO,    *
+      * LIGADO A LA LLAVE DE ZMDT606 (IEMPR/ICUENTA/ICONCEPT).         *
+      ******************************************************************
+           EXEC SQL DECLARE PRODUSVP.ZMDT607 TABLE
+           ( ZM607_IEMPR                    CHAR(3) NOT NULL,
+             ZM607_ICUENTA                  DECIMAL(7, 0) NOT NULL,
+             ZM607_ICONCEPT                 DECIMAL(5, 0) NOT NULL,
+             ZM607_LINEA                    DECIMAL(2, 0) NOT NULL,
+             ZM607_ICONTR                   DECIMAL(7, 0) NOT NULL,
+             ZM607_SESTADO                  CHAR(1) NOT NULL,
+             ZM607_FCANC                    TIMESTAMP,
+             ZM607_IUSUARIO                 CHAR(8),
+             ZM607_IPROGRAM                 CHAR(8),
+             ZM607_FREG                     TIMESTAMP NOT NULL
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE PRODUSVP.ZMDT607                   *
+      ******************************************************************
+       01  DCLZMDT607.
+           10 ZM607-IEMPR          PIC X(3).
+           10 ZM607-ICUENTA        PIC S9(7)V USAGE COMP-3.
+           10 ZM607-ICONCEPT       PIC S9(5)V USAGE COMP-3.
+           10 ZM607-LINEA          PIC S9(2)V USAGE COMP-3.
+           10 ZM607-ICONTR         PIC S9(7)V USAGE COMP-3.
+           10 ZM607-SESTADO        PIC X(1).
+           10 ZM607-FCANC          PIC X(26).
+           10 ZM607-IUSUARIO       PIC X(8).
+           10 ZM607-IPROGRAM       PIC X(8).
+           10 ZM607-FREG           PIC X(26).
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 10      *
+      ******************************************************************
