@@ -0,0 +1,44 @@
+      ******************************************************************
+      * DCLGEN TABLE(PRODUSVP.ZMDT626)                                 *
+      *        LIBRARY(ZIVA.DCLGEN(ZZMDT626))                          *
+      *        ACTION(REPLACE)                                         *
+      *        LANGUAGE(COBOL)                                         *
+      *        QUOTE                                                   *
+      * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *
+      ******************************************************************
+      * ZMDT626 ES LA BITACORA DE ENVIO ELECTRONICO DE DOCUMENTOS DE LA *
+      * CUENTA (IENVDOC, DCLCUENTA), UN RENGLON POR CADA DOCUMENTO      *
+      * GENERADO PARA ENTREGA ELECTRONICA. ZM626_SENVIADO PASA A '1'    *
+      * CUANDO EL ENVIO SE REALIZA Y ZM626_SCONFIRMA A '1' CUANDO EL    *
+      * DESTINATARIO LO CONFIRMA (VEA 35/ZMWSC062/ED-REG Y              *
+      * 35/ZMWSC063, 9128-REGISTRA-ENVIO-DOC/9129-ACTUALIZA-ENVIO-DOC). *
+      ******************************************************************
+           EXEC SQL DECLARE PRODUSVP.ZMDT626 TABLE
+           ( ZM626_IEMPR                    CHAR(3) NOT NULL,
+             ZM626_ICUENTA                  DECIMAL(7, 0) NOT NULL,
+             ZM626_ISECUEN                  DECIMAL(5, 0) NOT NULL,
+             ZM626_IENVDOC                  DECIMAL(2, 0) NOT NULL,
+             ZM626_DDESTINO                 CHAR(60) NOT NULL,
+             ZM626_SENVIADO                 CHAR(1) NOT NULL,
+             ZM626_SCONFIRMA                CHAR(1) NOT NULL,
+             ZM626_FGENERA                  TIMESTAMP NOT NULL,
+             ZM626_FENVIADO                 TIMESTAMP,
+             ZM626_FCONFIRMA                TIMESTAMP
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE PRODUSVP.ZMDT626                   *
+      ******************************************************************
+       01  DCLZMDT626.
+           10 ZM626-IEMPR          PIC X(3).
+           10 ZM626-ICUENTA        PIC S9(7)V USAGE COMP-3.
+           10 ZM626-ISECUEN        PIC S9(5)V USAGE COMP-3.
+           10 ZM626-IENVDOC        PIC S9(2)V USAGE COMP-3.
+           10 ZM626-DDESTINO       PIC X(60).
+           10 ZM626-SENVIADO       PIC X(1).
+           10 ZM626-SCONFIRMA      PIC X(1).
+           10 ZM626-FGENERA        PIC X(26).
+           10 ZM626-FENVIADO       PIC X(26).
+           10 ZM626-FCONFIRMA      PIC X(26).
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 10      *
+      ******************************************************************
