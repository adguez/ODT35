@@ -0,0 +1,37 @@
+      ******************************************************************
+      * DCLGEN TABLE(PRODUSVP.ZMDT615)                                 *
+      *        LIBRARY(ZIVA.DCLGEN(ZZMDT615))                          *
+      *        ACTION(REPLACE)                                         *
+      *        LANGUAGE(COBOL)                                         *
+      *        QUOTE                                                   *
+      * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *
+      ******************************************************************
+      * ZMDT615 ES LA BITACORA DE ALERTAS DE UTILIZACION DE LINEA DE    *
+      * CREDITO (MLINCRB, DCLCUENTA), UN RENGLON POR CADA VEZ QUE EL    *
+      * PORCENTAJE UTILIZADO ALCANZA O REBASA EL UMBRAL CONFIGURADO     *
+      * (VEA 35/ZMWSC036/CL-REG Y 35/ZMWSC037,                         *
+      * 9197-VALIDA-UTILIZ-LINEA).                                     *
+      ******************************************************************
+           EXEC SQL DECLARE PRODUSVP.ZMDT615 TABLE
+           ( ZM615_IEMPR                    CHAR(3) NOT NULL,
+             ZM615_ICUENTA                  DECIMAL(7, 0) NOT NULL,
+             ZM615_ISECUEN                  DECIMAL(5, 0) NOT NULL,
+             ZM615_MLINCRB                  DECIMAL(15, 2) NOT NULL,
+             ZM615_MUTILIZADO               DECIMAL(15, 2) NOT NULL,
+             ZM615_PUTILIZ                  DECIMAL(5, 2) NOT NULL,
+             ZM615_FALERTA                  TIMESTAMP NOT NULL
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE PRODUSVP.ZMDT615                   *
+      ******************************************************************
+       01  DCLZMDT615.
+           10 ZM615-IEMPR          PIC X(3).
+           10 ZM615-ICUENTA        PIC S9(7)V USAGE COMP-3.
+           10 ZM615-ISECUEN        PIC S9(5)V USAGE COMP-3.
+           10 ZM615-MLINCRB        PIC S9(13)V9(2) USAGE COMP-3.
+           10 ZM615-MUTILIZADO     PIC S9(13)V9(2) USAGE COMP-3.
+           10 ZM615-PUTILIZ        PIC S9(3)V9(2) USAGE COMP-3.
+           10 ZM615-FALERTA        PIC X(26).
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 7       *
+      ******************************************************************
