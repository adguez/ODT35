@@ -0,0 +1,31 @@
+      ******************************************************************
+      * DCLGEN TABLE(PRODUSVP.ZMDT617)                                 *
+      *        LIBRARY(ZIVA.DCLGEN(ZZMDT617))                          *
+      *        ACTION(REPLACE)                                         *
+      *        LANGUAGE(COBOL)                                         *
+      *        QUOTE                                                   *
+      * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *
+      ******************************************************************
+      * ZMDT617 ES LA TABLA DE TECLAS DE MENU PARA 9900-TRANSFIERE      *
+      * (35/ZMWSC009). PARA CADA PROGRAMA QUE INVOCA 9900-TRANSFIERE,   *
+      * ASOCIA LA TECLA DE AID CICS (ZM617_ITECLA, EL MISMO BYTE QUE    *
+      * EIBAID) CON LA OPCION DE MENU (ZM617_IPFK = MM-WPFK) QUE SE LE  *
+      * PASA A ZM9CR432, EN LUGAR DE LA LISTA FIJA DFHENTER/DFHPF2/     *
+      * DFHPF3/DFHPF5 QUE TENIA EL PROGRAMA ANTES. VEASE ZMWSC044       *
+      * (MK-REG) Y ZMWSC009 (9135-CARGA-MENUTECLA/9136-BUSCA-MENUTECLA).*
+      ******************************************************************
+           EXEC SQL DECLARE PRODUSVP.ZMDT617 TABLE
+           ( ZM617_IPROGRAMA                CHAR(8) NOT NULL,
+             ZM617_ITECLA                   CHAR(1) NOT NULL,
+             ZM617_IPFK                     DECIMAL(3, 0) NOT NULL
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE PRODUSVP.ZMDT617                   *
+      ******************************************************************
+       01  DCLZMDT617.
+           10 ZM617-IPROGRAMA      PIC X(8).
+           10 ZM617-ITECLA         PIC X(1).
+           10 ZM617-IPFK           PIC S9(3)V USAGE COMP-3.
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 3       *
+      ******************************************************************
