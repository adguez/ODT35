@@ -0,0 +1,36 @@
+      ******************************************************************
+      * DCLGEN TABLE(PRODUSVP.ZMDT620)                                 *
+      *        LIBRARY(ZIVA.DCLGEN(ZZMDT620))                          *
+      *        ACTION(REPLACE)                                         *
+      *        LANGUAGE(COBOL)                                         *
+      *        QUOTE                                                   *
+      * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *
+      ******************************************************************
+      * ZMDT620 ES LA HISTORIA COMPLETA DE OPERACIONES POR USUARIO.     *
+      * CADA VEZ QUE UN PROGRAMA AUTORIZA UNA OPERACION CON UO-REG      *
+      * (ZMWSR468), SE GRABA AQUI UN RENGLON PERMANENTE (VEA            *
+      * 35/ZMWSC048/HO-REG Y 35/ZMWSC049, 9198-REGISTRA-HISTORIA-       *
+      * OPERACION), PARA PODER CONSULTAR TODO LO QUE HA HECHO UN        *
+      * USUARIO Y NO SOLO LA ULTIMA AUTORIZACION.                       *
+      ******************************************************************
+           EXEC SQL DECLARE PRODUSVP.ZMDT620 TABLE
+           ( ZM620_FREGISTRO                TIMESTAMP NOT NULL,
+             ZM620_IUSUARIO                  CHAR(8) NOT NULL,
+             ZM620_IOPERA                    DECIMAL(5, 0) NOT NULL,
+             ZM620_FOPERA                    CHAR(10) NOT NULL,
+             ZM620_HOPERA                    CHAR(8) NOT NULL,
+             ZM620_WCODRET                   DECIMAL(9, 0) NOT NULL
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE PRODUSVP.ZMDT620                   *
+      ******************************************************************
+       01  DCLZMDT620.
+           10 ZM620-FREGISTRO      PIC X(26).
+           10 ZM620-IUSUARIO       PIC X(8).
+           10 ZM620-IOPERA         PIC S9(5)V USAGE COMP-3.
+           10 ZM620-FOPERA         PIC X(10).
+           10 ZM620-HOPERA         PIC X(8).
+           10 ZM620-WCODRET        PIC S9(9)V USAGE COMP-3.
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 6       *
+      ******************************************************************
