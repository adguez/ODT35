@@ -0,0 +1,46 @@
+      ******************************************************************
+      * DCLGEN TABLE(PRODUSVP.ZMDT614)                                 *
+      *        LIBRARY(ZIVA.DCLGEN(ZZMDT614))                          *
+      *        ACTION(REPLACE)                                         *
+      *        LANGUAGE(COBOL)                                         *
+      *        QUOTE                                                   *
+      * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *
+      ******************************************************************
+      * ZMDT614 ES EL HISTORICO MENSUAL/ANUAL DE LOS ACUMULADOS DE      *
+      * COMISION DE CUENTA (MABOANO/MABOMES/MCGOANO/MCGOMES/MCARACT/    *
+      * MCARIMES), UN RENGLON POR EMPRESA/CUENTA/ANIO/MES, GRABADO      *
+      * ANTES DE QUE EL CIERRE DEL PERIODO REINICIE ESOS ACUMULADOS EN  *
+      * CUENTA (VEA 35/ZMWSC034/AR-REG Y 35/ZMWSC035,                   *
+      * 9151-ARCHIVA-COMIS-CUENTA).                                     *
+      ******************************************************************
+           EXEC SQL DECLARE PRODUSVP.ZMDT614 TABLE
+           ( ZM614_IEMPR                    CHAR(3) NOT NULL,
+             ZM614_ICUENTA                  DECIMAL(7, 0) NOT NULL,
+             ZM614_IANIO                    DECIMAL(4, 0) NOT NULL,
+             ZM614_IMES                     DECIMAL(2, 0) NOT NULL,
+             ZM614_MABOANO                  DECIMAL(15, 2) NOT NULL,
+             ZM614_MABOMES                  DECIMAL(15, 2) NOT NULL,
+             ZM614_MCGOANO                  DECIMAL(15, 2) NOT NULL,
+             ZM614_MCGOMES                  DECIMAL(15, 2) NOT NULL,
+             ZM614_MCARACT                  DECIMAL(15, 2) NOT NULL,
+             ZM614_MCARIMES                 DECIMAL(15, 2) NOT NULL,
+             ZM614_FARCHIVO                 TIMESTAMP NOT NULL
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE PRODUSVP.ZMDT614                   *
+      ******************************************************************
+       01  DCLZMDT614.
+           10 ZM614-IEMPR          PIC X(3).
+           10 ZM614-ICUENTA        PIC S9(7)V USAGE COMP-3.
+           10 ZM614-IANIO          PIC S9(4)V USAGE COMP-3.
+           10 ZM614-IMES           PIC S9(2)V USAGE COMP-3.
+           10 ZM614-MABOANO        PIC S9(13)V9(2) USAGE COMP-3.
+           10 ZM614-MABOMES        PIC S9(13)V9(2) USAGE COMP-3.
+           10 ZM614-MCGOANO        PIC S9(13)V9(2) USAGE COMP-3.
+           10 ZM614-MCGOMES        PIC S9(13)V9(2) USAGE COMP-3.
+           10 ZM614-MCARACT        PIC S9(13)V9(2) USAGE COMP-3.
+           10 ZM614-MCARIMES       PIC S9(13)V9(2) USAGE COMP-3.
+           10 ZM614-FARCHIVO       PIC X(26).
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 11      *
+      ******************************************************************
