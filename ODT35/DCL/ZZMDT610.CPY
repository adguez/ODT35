@@ -0,0 +1,42 @@
+      ******************************************************************
+      * DCLGEN TABLE(PRODUSVP.ZMDT610)                                 *
+      *        LIBRARY(ZIVA.DCLGEN(ZZMDT610))                          *
+      *        ACTION(REPLACE)                                         *
+      *        LANGUAGE(COBOL)                                         *
+      *        QUOTE                                                   *
+      * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *
+      ******************************************************************
+      * ZMDT610 ES LA BITACORA DE SOLICITUDES DE DESBLOQUEO DE CUENTAS  *
+      * CON SCANDADO = '1'. EL USUARIO QUE SOLICITA (IUSRSOL) NO PUEDE  *
+      * SER EL MISMO QUE AUTORIZA (IUSRAUT) - ESQUEMA SOLICITANTE/      *
+      * AUTORIZADOR (VEA ZMWSC024/UL-REG Y ZMWSC025, 9160-SOLICITA-     *
+      * DESBLOQUEO Y 9161-AUTORIZA-DESBLOQUEO). EL DESBLOQUEO DE        *
+      * SCANDADO EN CUENTA SOLO OCURRE CUANDO SE AUTORIZA.              *
+      ******************************************************************
+           EXEC SQL DECLARE PRODUSVP.ZMDT610 TABLE
+           ( ZM610_IEMPR                    CHAR(3) NOT NULL,
+             ZM610_ICUENTA                  DECIMAL(7, 0) NOT NULL,
+             ZM610_ISECUEN                  DECIMAL(5, 0) NOT NULL,
+             ZM610_IUSRSOL                  CHAR(8) NOT NULL,
+             ZM610_DMOTIVO                  CHAR(60) NOT NULL,
+             ZM610_FSOLICIT                 TIMESTAMP NOT NULL,
+             ZM610_IESTADO                  CHAR(1) NOT NULL,
+             ZM610_IUSRAUT                  CHAR(8),
+             ZM610_FAUTORIZ                 TIMESTAMP
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE PRODUSVP.ZMDT610                   *
+      ******************************************************************
+       01  DCLZMDT610.
+           10 ZM610-IEMPR          PIC X(3).
+           10 ZM610-ICUENTA        PIC S9(7)V USAGE COMP-3.
+           10 ZM610-ISECUEN        PIC S9(5)V USAGE COMP-3.
+           10 ZM610-IUSRSOL        PIC X(8).
+           10 ZM610-DMOTIVO        PIC X(60).
+           10 ZM610-FSOLICIT       PIC X(26).
+           10 ZM610-IESTADO        PIC X(1).
+           10 ZM610-IUSRAUT        PIC X(8).
+           10 ZM610-FAUTORIZ       PIC X(26).
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 9       *
+      ******************************************************************
