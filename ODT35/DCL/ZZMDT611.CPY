@@ -0,0 +1,32 @@
+      ******************************************************************
+      * DCLGEN TABLE(PRODUSVP.ZMDT611)                                 *
+      *        LIBRARY(ZIVA.DCLGEN(ZZMDT611))                          *
+      *        ACTION(REPLACE)                                         *
+      *        LANGUAGE(COBOL)                                         *
+      *        QUOTE                                                   *
+      * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *
+      ******************************************************************
+      * ZMDT611 AUTORIZA LOS PROMOTORES QUE PUEDE OPERAR UN USUARIO.    *
+      * SUSTITUYE A LA LISTA FIJA NA-PROMOTORES OCCURS 500 (ZMWSR489)   *
+      * POR UNA CONSULTA LLAVEADA POR IUSUARIO/IPROMOTOR, SIN TOPE      *
+      * DE 500 (VEA ms35/ZMWSC015/PM-REG Y ms35/ZMWSC016,               *
+      * 9170-VALIDA-PROMOTOR).                                          *
+      * ZM611_SESTADO ('A'=ACTIVA/'I'=INACTIVA) PERMITE DAR DE BAJA     *
+      * TODAS LAS AUTORIZACIONES DE UN PROMOTOR DADO DE BAJA SIN        *
+      * BORRAR EL HISTORICO DE RENGLONES (VEA 9171-BAJA-PROMOTOR).      *
+      ******************************************************************
+           EXEC SQL DECLARE PRODUSVP.ZMDT611 TABLE
+           ( ZM611_IUSUARIO                 CHAR(8) NOT NULL,
+             ZM611_IPROMOTOR                DECIMAL(4, 0) NOT NULL,
+             ZM611_SESTADO                  CHAR(1) NOT NULL
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE PRODUSVP.ZMDT611                   *
+      ******************************************************************
+       01  DCLZMDT611.
+           10 ZM611-IUSUARIO       PIC X(8).
+           10 ZM611-IPROMOTOR      PIC S9(4)V USAGE COMP-3.
+           10 ZM611-SESTADO        PIC X(1).
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 3       *
+      ******************************************************************
