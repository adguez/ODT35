@@ -0,0 +1,37 @@
+      ******************************************************************
+      * DCLGEN TABLE(PRODUSVP.ZMDT625)                                 *
+      *        LIBRARY(ZIVA.DCLGEN(ZZMDT625))                          *
+      *        ACTION(REPLACE)                                         *
+      *        LANGUAGE(COBOL)                                         *
+      *        QUOTE                                                   *
+      * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *
+      ******************************************************************
+      * ZMDT625 ES LA BITACORA DE DIFERENCIAS DETECTADAS AL CONCILIAR   *
+      * EL PORCENTAJE DE CUSTODIA DE LA CUENTA (PCUSTOD, DCLCUENTA)     *
+      * CONTRA EL RECIBIDO DEL CUSTODIO EXTERNO (ZMDT624), UN RENGLON   *
+      * POR CADA VEZ QUE LOS DOS VALORES NO COINCIDEN (VEA 35/ZMWSC060/ *
+      * RC-REG Y 35/ZMWSC061, 9125-CONCILIA-CUSTODIA-FEED).             *
+      ******************************************************************
+           EXEC SQL DECLARE PRODUSVP.ZMDT625 TABLE
+           ( ZM625_IEMPR                    CHAR(3) NOT NULL,
+             ZM625_ICUENTA                  DECIMAL(7, 0) NOT NULL,
+             ZM625_ISECUEN                  DECIMAL(5, 0) NOT NULL,
+             ZM625_PCUSTOD                  DECIMAL(5, 4) NOT NULL,
+             ZM625_PCUSTFEED                DECIMAL(5, 4) NOT NULL,
+             ZM625_PDIFER                   DECIMAL(5, 4) NOT NULL,
+             ZM625_FALERTA                  TIMESTAMP NOT NULL
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE PRODUSVP.ZMDT625                   *
+      ******************************************************************
+       01  DCLZMDT625.
+           10 ZM625-IEMPR          PIC X(3).
+           10 ZM625-ICUENTA        PIC S9(7)V USAGE COMP-3.
+           10 ZM625-ISECUEN        PIC S9(5)V USAGE COMP-3.
+           10 ZM625-PCUSTOD        PIC S9V9(4) USAGE COMP-3.
+           10 ZM625-PCUSTFEED      PIC S9V9(4) USAGE COMP-3.
+           10 ZM625-PDIFER         PIC S9V9(4) USAGE COMP-3.
+           10 ZM625-FALERTA        PIC X(26).
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 7       *
+      ******************************************************************
