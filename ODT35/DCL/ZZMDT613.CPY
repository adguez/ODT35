@@ -0,0 +1,44 @@
+      ******************************************************************
+      * DCLGEN TABLE(PRODUSVP.ZMDT613)                                 *
+      *        LIBRARY(ZIVA.DCLGEN(ZZMDT613))                          *
+      *        ACTION(REPLACE)                                         *
+      *        LANGUAGE(COBOL)                                         *
+      *        QUOTE                                                   *
+      * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *
+      ******************************************************************
+      * ZMDT613 ES LA TABLA DE COMISION ESCALONADA POR VOLUMEN, POR     *
+      * EMPRESA/TIPO DE CUENTA. SUSTITUYE AL TOPE FIJO DE 4 ESCALONES   *
+      * DE PCOMCTA1-PCOMCTA4 (DCLCUENTA) POR TANTOS ESCALONES COMO SE   *
+      * NECESITEN. ZM613_ISECUEN VA DE MENOR A MAYOR VOLUMEN;           *
+      * ZM613_MVOLDESDE ES EL VOLUMEN A PARTIR DEL CUAL APLICA          *
+      * ZM613_PCOMISION (VEA 35/ZMWSC032/TC-REG Y 35/ZMWSC033,          *
+      * 9196-LEE-COMISION-TIER).                                        *
+      * ZM613_ICUENTA DISTINGUE LOS ESCALONES GENERALES DEL TIPO DE     *
+      * CUENTA (ICUENTA = 0) DE LOS ESCALONES PROPIOS DE UNA CUENTA EN  *
+      * PARTICULAR (ICUENTA = NUMERO DE CUENTA), PARA CLIENTES GRANDES  *
+      * QUE NEGOCIAN UNA TABLA DE COMISION DISTINTA A LA DE SU TIPO DE  *
+      * CUENTA. 9196-LEE-COMISION-TIER BUSCA PRIMERO POR ICUENTA Y, DE  *
+      * NO ENCONTRAR ESCALONES PROPIOS DE LA CUENTA, REPITE LA BUSQUEDA *
+      * CON ICUENTA = 0 (EL ESCALONADO GENERAL DEL TIPO DE CUENTA).     *
+      ******************************************************************
+           EXEC SQL DECLARE PRODUSVP.ZMDT613 TABLE
+           ( ZM613_IEMPR                    CHAR(3) NOT NULL,
+             ZM613_ITIPOCTA                 CHAR(1) NOT NULL,
+             ZM613_ICUENTA                  DECIMAL(7, 0) NOT NULL,
+             ZM613_ISECUEN                  DECIMAL(3, 0) NOT NULL,
+             ZM613_MVOLDESDE                DECIMAL(15, 2) NOT NULL,
+             ZM613_PCOMISION                DECIMAL(5, 4) NOT NULL
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE PRODUSVP.ZMDT613                   *
+      ******************************************************************
+       01  DCLZMDT613.
+           10 ZM613-IEMPR          PIC X(3).
+           10 ZM613-ITIPOCTA       PIC X(1).
+           10 ZM613-ICUENTA        PIC S9(7)V USAGE COMP-3.
+           10 ZM613-ISECUEN        PIC S9(3)V USAGE COMP-3.
+           10 ZM613-MVOLDESDE      PIC S9(13)V9(2) USAGE COMP-3.
+           10 ZM613-PCOMISION      PIC S9V9999 USAGE COMP-3.
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 6       *
+      ******************************************************************
