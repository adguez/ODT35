@@ -0,0 +1,46 @@
+      ******************************************************************
+      * DCLGEN TABLE(PRODUSVP.ZMDT609)                                 *
+      *        LIBRARY(ZIVA.DCLGEN(ZZMDT609))                          *
+      *        ACTION(REPLACE)                                         *
+      *        LANGUAGE(COBOL)                                         *
+      *        QUOTE                                                   *
+      * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *
+      ******************************************************************
+      * ZMDT609 ES EL LOG PERMANENTE DE ABORTS/ERRORES, ADEMAS DEL      *
+      * START A LA TRANSACCION Z532 (QUE SOLO MUESTRA EL ERROR EN       *
+      * PANTALLA Y NO DEJA RASTRO SI EL USUARIO NO LO REPORTA). CADA    *
+      * PERFORM A 9800-ABORTA/9888-ABORTA-RETURN (ZMWSC008) GRABA AQUI  *
+      * UN RENGLON CON LOS DATOS DE AB-REG (ZMWSG532) ANTES DE HACER    *
+      * EL SYNCPOINT ROLLBACK.                                          *
+      ******************************************************************
+           EXEC SQL DECLARE PRODUSVP.ZMDT609 TABLE
+           ( ZM609_FREGISTRO                TIMESTAMP NOT NULL,
+             ZM609_ITASK                    DECIMAL(9, 0) NOT NULL,
+             ZM609_ITERM                    CHAR(4) NOT NULL,
+             ZM609_IAPLIC                   CHAR(8) NOT NULL,
+             ZM609_DPROCESO                 CHAR(30) NOT NULL,
+             ZM609_ICODIGO                  DECIMAL(9, 0) NOT NULL,
+             ZM609_DMENS1                   CHAR(70) NOT NULL,
+             ZM609_DMENS2                   CHAR(70) NOT NULL,
+             ZM609_DMENS3                   CHAR(70) NOT NULL,
+             ZM609_ITRANORI                 CHAR(4) NOT NULL,
+             ZM609_IABENORI                 CHAR(4) NOT NULL
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE PRODUSVP.ZMDT609                   *
+      ******************************************************************
+       01  DCLZMDT609.
+           10 ZM609-FREGISTRO      PIC X(26).
+           10 ZM609-ITASK          PIC S9(9)V USAGE COMP-3.
+           10 ZM609-ITERM          PIC X(4).
+           10 ZM609-IAPLIC         PIC X(8).
+           10 ZM609-DPROCESO       PIC X(30).
+           10 ZM609-ICODIGO        PIC S9(9)V USAGE COMP-3.
+           10 ZM609-DMENS1         PIC X(70).
+           10 ZM609-DMENS2         PIC X(70).
+           10 ZM609-DMENS3         PIC X(70).
+           10 ZM609-ITRANORI       PIC X(4).
+           10 ZM609-IABENORI       PIC X(4).
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 11      *
+      ******************************************************************
