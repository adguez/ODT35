@@ -0,0 +1,29 @@
+      ******************************************************************
+      * DCLGEN TABLE(PRODUSVP.ZMDT619)                                 *
+      *        LIBRARY(ZIVA.DCLGEN(ZZMDT619))                          *
+      *        ACTION(REPLACE)                                         *
+      *        LANGUAGE(COBOL)                                         *
+      *        QUOTE                                                   *
+      * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *
+      ******************************************************************
+      * ZMDT619 ES LA MATRIZ DE PERMISOS POR PERFIL Y FUNCION. SUSTITUYE*
+      * AL NIVEL UNICO NA-NIVEL-AUTOR (ZMWSR489) POR TANTOS NIVELES COMO*
+      * FUNCIONES SE NECESITEN AUTORIZAR, UNO POR COMBINACION DE        *
+      * ZM619_IPERFIL/ZM619_CFUNCION. VEA 35/ZMWSC046/PF-REG Y          *
+      * 35/ZMWSC047, 9214-LEE-NIVEL-PERFIL.                             *
+      ******************************************************************
+           EXEC SQL DECLARE PRODUSVP.ZMDT619 TABLE
+           ( ZM619_IPERFIL                  CHAR(8) NOT NULL,
+             ZM619_CFUNCION                 CHAR(8) NOT NULL,
+             ZM619_NNIVEL                   DECIMAL(1, 0) NOT NULL
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE PRODUSVP.ZMDT619                   *
+      ******************************************************************
+       01  DCLZMDT619.
+           10 ZM619-IPERFIL        PIC X(8).
+           10 ZM619-CFUNCION       PIC X(8).
+           10 ZM619-NNIVEL         PIC S9(1)V USAGE COMP-3.
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 3       *
+      ******************************************************************
