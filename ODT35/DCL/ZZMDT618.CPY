@@ -0,0 +1,35 @@
+      ******************************************************************
+      * DCLGEN TABLE(PRODUSVP.ZMDT618)                                 *
+      *        LIBRARY(ZIVA.DCLGEN(ZZMDT618))                          *
+      *        ACTION(REPLACE)                                         *
+      *        LANGUAGE(COBOL)                                         *
+      *        QUOTE                                                   *
+      * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *
+      ******************************************************************
+      * ZMDT618 REGISTRA CADA NAVEGACION EXITOSA A TRAVES DE            *
+      * 9900-TRANSFIERE (35/ZMWSC009) - DE QUE PROGRAMA/TERMINAL/TAREA  *
+      * SALIO EL USUARIO Y A QUE TRANSACCION/OPCION DE MENU LLEGO.      *
+      ******************************************************************
+           EXEC SQL DECLARE PRODUSVP.ZMDT618 TABLE
+           ( ZM618_ISECUEN                  DECIMAL(9, 0) NOT NULL,
+             ZM618_ITERM                    CHAR(4) NOT NULL,
+             ZM618_ITASK                    DECIMAL(9, 0) NOT NULL,
+             ZM618_IPROGORI                 CHAR(8) NOT NULL,
+             ZM618_ITRANSDES                CHAR(4) NOT NULL,
+             ZM618_IPFK                     DECIMAL(3, 0) NOT NULL,
+             ZM618_FNAVEGA                  TIMESTAMP NOT NULL
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE PRODUSVP.ZMDT618                   *
+      ******************************************************************
+       01  DCLZMDT618.
+           10 ZM618-ISECUEN        PIC S9(9)V USAGE COMP-3.
+           10 ZM618-ITERM          PIC X(4).
+           10 ZM618-ITASK          PIC S9(9)V USAGE COMP-3.
+           10 ZM618-IPROGORI       PIC X(8).
+           10 ZM618-ITRANSDES      PIC X(4).
+           10 ZM618-IPFK           PIC S9(3)V USAGE COMP-3.
+           10 ZM618-FNAVEGA        PIC X(26).
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 7       *
+      ******************************************************************
