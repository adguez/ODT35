@@ -0,0 +1,33 @@
+      ******************************************************************
+      * DCLGEN TABLE(PRODUSVP.ZMDT612)                                 *
+      *        LIBRARY(ZIVA.DCLGEN(ZZMDT612))                          *
+      *        ACTION(REPLACE)                                         *
+      *        LANGUAGE(COBOL)                                         *
+      *        QUOTE                                                   *
+      * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *
+      ******************************************************************
+      * ZMDT612 GUARDA VERSIONES VIGENTES POR FECHA DEL MISMO PARAMETRO *
+      * QUE HOY SOLO TIENE UN VALOR EN PARAM (VEA ZPARAM/DCLPARAM).     *
+      * PUEDE HABER VARIOS RENGLONES PARA EL MISMO ITIPOPAR/IPARAM, UNO *
+      * POR CADA FECHA EN QUE CAMBIO EL VALOR; EL VIGENTE A UNA FECHA   *
+      * ES EL DE MAYOR FVIGENCIA QUE NO LA REBASE (VEA ms35/ZMWSC018/   *
+      * PV-REG Y ms35/ZMWSC019, 9180-LEE-PARAM-VIGENTE Y                *
+      * 9181-GRABA-PARAM-VIGENTE).                                      *
+      ******************************************************************
+           EXEC SQL DECLARE PRODUSVP.ZMDT612 TABLE
+           ( ZM612_ITIPOPAR                 CHAR(3) NOT NULL,
+             ZM612_IPARAM                    CHAR(19) NOT NULL,
+             ZM612_FVIGENCIA                DATE NOT NULL,
+             ZM612_DATOSPAR                 CHAR(58) NOT NULL
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE PRODUSVP.ZMDT612                   *
+      ******************************************************************
+       01  DCLZMDT612.
+           10 ZM612-ITIPOPAR       PIC X(3).
+           10 ZM612-IPARAM         PIC X(19).
+           10 ZM612-FVIGENCIA      PIC X(10).
+           10 ZM612-DATOSPAR       PIC X(58).
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 4       *
+      ******************************************************************
