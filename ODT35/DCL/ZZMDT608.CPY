@@ -0,0 +1,41 @@
+      ******************************************************************
+      * DCLGEN TABLE(PRODUSVP.ZMDT608)                                 *
+      *        LIBRARY(ZIVA.DCLGEN(ZZMDT608))                          *
+      *        ACTION(REPLACE)                                         *
+      *        LANGUAGE(COBOL)                                         *
+      *        QUOTE                                                   *
+      * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *
+      ******************************************************************
+      * ZMDT608 ES EL HISTORICO DE ANTES/DESPUES DE LOS CAMPOS CRITICOS*
+      * DE CUENTA (P.EJ. SCANDADO, PCOMCTA, MLINCRB). CADA CAMBIO      *
+      * QUEDA COMO UN RENGLON INDEPENDIENTE, LIGADO A IEMPR/ICUENTA Y  *
+      * NUMERADO POR ISECUEN (VEA ZMWSC022/CH-REG Y ZMWSC023,          *
+      * 9150-REGISTRA-HIST-CUENTA).                                    *
+      ******************************************************************
+           EXEC SQL DECLARE PRODUSVP.ZMDT608 TABLE
+           ( ZM608_IEMPR                    CHAR(3) NOT NULL,
+             ZM608_ICUENTA                  DECIMAL(7, 0) NOT NULL,
+             ZM608_ISECUEN                  DECIMAL(5, 0) NOT NULL,
+             ZM608_ICAMPO                    CHAR(10) NOT NULL,
+             ZM608_DVALANT                  CHAR(30),
+             ZM608_DVALNVO                  CHAR(30),
+             ZM608_IUSUARIO                 CHAR(8) NOT NULL,
+             ZM608_IPROGRAM                 CHAR(8) NOT NULL,
+             ZM608_FCAMBIO                  TIMESTAMP NOT NULL
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE PRODUSVP.ZMDT608                   *
+      ******************************************************************
+       01  DCLZMDT608.
+           10 ZM608-IEMPR          PIC X(3).
+           10 ZM608-ICUENTA        PIC S9(7)V USAGE COMP-3.
+           10 ZM608-ISECUEN        PIC S9(5)V USAGE COMP-3.
+           10 ZM608-ICAMPO         PIC X(10).
+           10 ZM608-DVALANT        PIC X(30).
+           10 ZM608-DVALNVO        PIC X(30).
+           10 ZM608-IUSUARIO       PIC X(8).
+           10 ZM608-IPROGRAM       PIC X(8).
+           10 ZM608-FCAMBIO        PIC X(26).
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 9       *
+      ******************************************************************
