@@ -0,0 +1,41 @@
+      ******************************************************************
+      * DCLGEN TABLE(PRODUSVP.ZMDT622)                                 *
+      *        LIBRARY(ZIVA.DCLGEN(ZZMDT622))                          *
+      *        ACTION(REPLACE)                                         *
+      *        LANGUAGE(COBOL)                                         *
+      *        QUOTE                                                   *
+      * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *
+      ******************************************************************
+      * ZMDT622 ES LA CHAROLA DE NOTIFICACIONES PENDIENTES DE ENVIAR AL *
+      * CLIENTE/PROMOTOR CUANDO SE CANCELA UNA CARTA DE INSTRUCCION     *
+      * (ZMDT606, VEA DCLZMDT606). GRABADA CON ZM622_SENVIADO = '0' POR *
+      * 35/ZMWSC056, 9139-NOTIFICA-CANCELACION-CARTA; EL PROCESO DE     *
+      * ENTREGA (CORREO/SMS/ETC.) LA MARCA '1' AL ENVIARLA.             *
+      ******************************************************************
+           EXEC SQL DECLARE PRODUSVP.ZMDT622 TABLE
+           ( ZM622_IEMPR                    CHAR(3) NOT NULL,
+             ZM622_ICUENTA                  DECIMAL(7, 0) NOT NULL,
+             ZM622_ICONCEPT                 DECIMAL(5, 0) NOT NULL,
+             ZM622_ISECUEN                  DECIMAL(5, 0) NOT NULL,
+             ZM622_TDESTINO                 CHAR(1) NOT NULL,
+             ZM622_DESTINO                  CHAR(60) NOT NULL,
+             ZM622_SENVIADO                 CHAR(1) NOT NULL,
+             ZM622_FALTA                    TIMESTAMP NOT NULL,
+             ZM622_FENVIADO                 TIMESTAMP
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE PRODUSVP.ZMDT622                   *
+      ******************************************************************
+       01  DCLZMDT622.
+           10 ZM622-IEMPR          PIC X(3).
+           10 ZM622-ICUENTA        PIC S9(7)V USAGE COMP-3.
+           10 ZM622-ICONCEPT       PIC S9(5)V USAGE COMP-3.
+           10 ZM622-ISECUEN        PIC S9(5)V USAGE COMP-3.
+           10 ZM622-TDESTINO       PIC X(1).
+           10 ZM622-DESTINO        PIC X(60).
+           10 ZM622-SENVIADO       PIC X(1).
+           10 ZM622-FALTA          PIC X(26).
+           10 ZM622-FENVIADO       PIC X(26).
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 9       *
+      ******************************************************************
