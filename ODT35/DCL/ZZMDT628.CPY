@@ -0,0 +1,44 @@
+      ******************************************************************
+      * DCLGEN TABLE(PRODUSVP.ZMDT628)                                 *
+      *        LIBRARY(ZIVA.DCLGEN(ZZMDT628))                          *
+      *        ACTION(REPLACE)                                         *
+      *        LANGUAGE(COBOL)                                         *
+      *        QUOTE                                                   *
+      * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *
+      ******************************************************************
+      * ZMDT628 ES EL HISTORICO DEL DETALLE POR RENGLON (MISMAS        *
+      * COLUMNAS QUE ZMDT607, VEA ZZMDT607) QUE SE GRABA ANTES DE      *
+      * PURGAR UNA CARTA POR RETENCION (35/ZMWSC041, 9201-PURGA-CARTA),*
+      * PARA NO PERDER EL HISTORICO AL BORRAR ZMDT607.                 *
+      ******************************************************************
+           EXEC SQL DECLARE PRODUSVP.ZMDT628 TABLE
+           ( ZM628_IEMPR                    CHAR(3) NOT NULL,
+             ZM628_ICUENTA                  DECIMAL(7, 0) NOT NULL,
+             ZM628_ICONCEPT                 DECIMAL(5, 0) NOT NULL,
+             ZM628_LINEA                    DECIMAL(2, 0) NOT NULL,
+             ZM628_ICONTR                   DECIMAL(7, 0) NOT NULL,
+             ZM628_SESTADO                  CHAR(1) NOT NULL,
+             ZM628_FCANC                    TIMESTAMP,
+             ZM628_IUSUARIO                 CHAR(8),
+             ZM628_IPROGRAM                 CHAR(8),
+             ZM628_FREG                     TIMESTAMP NOT NULL,
+             ZM628_FARCHIVO                 TIMESTAMP NOT NULL
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE PRODUSVP.ZMDT628                   *
+      ******************************************************************
+       01  DCLZMDT628.
+           10 ZM628-IEMPR          PIC X(3).
+           10 ZM628-ICUENTA        PIC S9(7)V USAGE COMP-3.
+           10 ZM628-ICONCEPT       PIC S9(5)V USAGE COMP-3.
+           10 ZM628-LINEA          PIC S9(2)V USAGE COMP-3.
+           10 ZM628-ICONTR         PIC S9(7)V USAGE COMP-3.
+           10 ZM628-SESTADO        PIC X(1).
+           10 ZM628-FCANC          PIC X(26).
+           10 ZM628-IUSUARIO       PIC X(8).
+           10 ZM628-IPROGRAM       PIC X(8).
+           10 ZM628-FREG           PIC X(26).
+           10 ZM628-FARCHIVO       PIC X(26).
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 11      *
+      ******************************************************************
