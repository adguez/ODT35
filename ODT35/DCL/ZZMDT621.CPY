@@ -0,0 +1,33 @@
+      ******************************************************************
+      * DCLGEN TABLE(PRODUSVP.ZMDT621)                                 *
+      *        LIBRARY(ZIVA.DCLGEN(ZZMDT621))                          *
+      *        ACTION(REPLACE)                                         *
+      *        LANGUAGE(COBOL)                                         *
+      *        QUOTE                                                   *
+      * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *
+      ******************************************************************
+      * ZMDT621 ES LA TABLA DE RECEPCION DEL CALENDARIO DE LIQUIDACION  *
+      * DE LA BMV. LA INTERFAZ QUE RECIBE EL ARCHIVO DE LA BOLSA INSERTA*
+      * AQUI UN RENGLON POR FECHA, CON ZM621_SPROCESO = '0'. VEA        *
+      * 35/ZMWSC050/BF-REG Y 35/ZMWSC051, 9123-MERGE-VXT006-BMV, QUE    *
+      * PASA LOS RENGLONES PENDIENTES A VXT006 Y LOS MARCA PROCESADOS.  *
+      ******************************************************************
+           EXEC SQL DECLARE PRODUSVP.ZMDT621 TABLE
+           ( ZM621_IANIO                    DECIMAL(4, 0) NOT NULL,
+             ZM621_TFERIADO                  CHAR(10) NOT NULL,
+             ZM621_DESCRIP                   CHAR(30) NOT NULL,
+             ZM621_SPROCESO                  CHAR(1) NOT NULL,
+             ZM621_FRECIBIDO                 TIMESTAMP NOT NULL
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE PRODUSVP.ZMDT621                   *
+      ******************************************************************
+       01  DCLZMDT621.
+           10 ZM621-IANIO          PIC S9(4) USAGE COMP-3.
+           10 ZM621-TFERIADO       PIC X(10).
+           10 ZM621-DESCRIP        PIC X(30).
+           10 ZM621-SPROCESO       PIC X(1).
+           10 ZM621-FRECIBIDO      PIC X(26).
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 5       *
+      ******************************************************************
