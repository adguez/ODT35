@@ -0,0 +1,37 @@
+      ******************************************************************
+      * DCLGEN TABLE(PRODUSVP.ZMDT624)                                 *
+      *        LIBRARY(ZIVA.DCLGEN(ZZMDT624))                          *
+      *        ACTION(REPLACE)                                         *
+      *        LANGUAGE(COBOL)                                         *
+      *        QUOTE                                                   *
+      * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *
+      ******************************************************************
+      * ZMDT624 ES LA TABLA DE RECEPCION DEL PORCENTAJE DE CUSTODIA     *
+      * REPORTADO POR EL CUSTODIO EXTERNO PARA CADA CUENTA. LA          *
+      * INTERFAZ QUE RECIBE EL ARCHIVO DEL CUSTODIO INSERTA AQUI UN     *
+      * RENGLON POR CUENTA CON ZM624_SPROCESO = '0'. VEA 35/ZMWSC060/   *
+      * RC-REG Y 35/ZMWSC061, 9125-CONCILIA-CUSTODIA-FEED, QUE COMPARA  *
+      * ZM624_PCUSTOD CONTRA CUENTA.PCUSTOD (DCLCUENTA) Y MARCA LOS     *
+      * RENGLONES PROCESADOS.                                          *
+      ******************************************************************
+           EXEC SQL DECLARE PRODUSVP.ZMDT624 TABLE
+           ( ZM624_IEMPR                    CHAR(3) NOT NULL,
+             ZM624_ICUENTA                  DECIMAL(7, 0) NOT NULL,
+             ZM624_ISECUEN                  DECIMAL(5, 0) NOT NULL,
+             ZM624_PCUSTOD                  DECIMAL(5, 4) NOT NULL,
+             ZM624_SPROCESO                 CHAR(1) NOT NULL,
+             ZM624_FRECIBIDO                TIMESTAMP NOT NULL
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE PRODUSVP.ZMDT624                   *
+      ******************************************************************
+       01  DCLZMDT624.
+           10 ZM624-IEMPR          PIC X(3).
+           10 ZM624-ICUENTA        PIC S9(7)V USAGE COMP-3.
+           10 ZM624-ISECUEN        PIC S9(5)V USAGE COMP-3.
+           10 ZM624-PCUSTOD        PIC S9V9(4) USAGE COMP-3.
+           10 ZM624-SPROCESO       PIC X(1).
+           10 ZM624-FRECIBIDO      PIC X(26).
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 6       *
+      ******************************************************************
