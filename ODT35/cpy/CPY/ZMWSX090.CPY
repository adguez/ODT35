@@ -21,7 +21,15 @@
                  15 VF-AA2          PIC 99.                                     
               10 VF-GUION1          PIC X.                                      
               10 VF-MMT             PIC 99.                                     
-              10 VF-GUION2          PIC X.                                      
-              10 VF-DDT             PIC 99.                                     
-      *----------------------------------------------------------------*        
-                                                                                
+              10 VF-GUION2          PIC X.
+              10 VF-DDT             PIC 99.
+      *----------------------------------------------------------------*
+      * VF-SFERIADO SE ENCIENDE POR 9130-VALIDA-FERIADO-VF (ZMWSCOM1)  *
+      * AL CRUZAR VF-FECHA-TEXTO CONTRA LOS DIAS INHABILES DE VXT006   *
+      * YA CARGADOS EN MEMORIA POR 9120-CARGA-VXT006.                  *
+      *----------------------------------------------------------------*
+           05 VF-SFERIADO           PIC X.
+              88 VF-ES-FERIADO      VALUE '1'.
+              88 VF-NO-FERIADO      VALUE '0'.
+      *----------------------------------------------------------------*
+
