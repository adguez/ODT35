@@ -1,8 +1,16 @@
-      *----                                                                     
-      * ZMWCOM11 : REGISTRO CON VARIABLES DE COMUNICACION PARA LA               
-      *            TRANSFERENCIA DE APLICACIONES. SI SE DESEA ENVIAR            
-      *            MAS DATOS SE PUEDEN INCLUIR EN UN NIVEL 02 ADICIONAL         
-      *                                                                         
+      *----
+      * ZMWCOM11 : REGISTRO CON VARIABLES DE COMUNICACION PARA LA
+      *            TRANSFERENCIA DE APLICACIONES. SI SE DESEA ENVIAR
+      *            MAS DATOS SE PUEDEN INCLUIR EN UN NIVEL 02 ADICIONAL
+      *
+      *            WC-ICORRELA IDENTIFICA LA UNIDAD DE TRABAJO A TRAVES
+      *            DE TODAS LAS TRANSACCIONES POR LAS QUE PASA (LINK/
+      *            START EN 9900-TRANSFIERE, ZMWSC009), PARA CORRELA-
+      *            CIONAR BITACORAS ENTRE PROGRAMAS. EL PRIMER PROGRAMA
+      *            DE LA CADENA LA GENERA UNA SOLA VEZ (POR EJEMPLO,
+      *            EIBTRMID + EIBTASKN + CURRENT TIMESTAMP) Y LOS
+      *            DEMAS SOLO LA PROPAGAN SIN MODIFICARLA.
+      *
       * EJEMPLO:     *----                                                      
       *              * VARIABLES DE COMUNICACION (WC-COMMAREA)                  
       *              *----                                                      
@@ -19,9 +27,9 @@
                     10 WC-WPARAM            PIC  X(65) VALUE SPACES.            
                     10 WC-WCODIGO           PIC S9(08) COMP VALUE 0.            
                  07 WC-EMPRESA              PIC  X(50) VALUE SPACES.            
-                 07 WC-PGMID                PIC  X(08) VALUE SPACES.            
-                 07 WC-ESTADO               PIC  9(02) VALUE 0.                 
-                 07 WC-QUEUES               PIC  9(01) VALUE 0.                 
+                 07 WC-PGMID                PIC  X(08) VALUE SPACES.
+                 07 WC-ESTADO               PIC  9(02) VALUE 0.
+                 07 WC-QUEUES               PIC  9(01) VALUE 0.
                  07 WC-IEMPR                PIC  X(03) VALUE SPACES.            
                  07 WC-ISUCMTZ              PIC  X(03) VALUE SPACES.            
                  07 WC-IIDEBMV              PIC  X(05) VALUE SPACES.            
@@ -39,7 +47,8 @@
                  07 WC-TFEC72               PIC  X(10) VALUE SPACES.            
                  07 WC-TDIAS72              PIC  9(09) COMP  VALUE 0.           
                  07 WC-TFEC96               PIC  X(10) VALUE SPACES.            
-                 07 WC-TDIAS96              PIC  9(09) COMP  VALUE 0.           
-              05 FILLER                     PIC  X(04) VALUE SPACES.            
-      *---                                       -----                          
-      *---    TOTAL LONGITUD FIJA                 245 CHARS.                    
+                 07 WC-TDIAS96              PIC  9(09) COMP  VALUE 0.
+                 07 WC-ICORRELA             PIC  X(20) VALUE SPACES.
+              05 FILLER                     PIC  X(04) VALUE SPACES.
+      *---                                       -----
+      *---    TOTAL LONGITUD FIJA                 265 CHARS.
