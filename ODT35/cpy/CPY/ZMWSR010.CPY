@@ -0,0 +1,31 @@
+      *-----------------------------------------------------------------
+      *  * RG *                        REGISTRO DE PARAMETROS REQUERI-
+      *                                DOS PARA LA RUTINA DE AJUSTE DE
+      *                                TEXTO A RENGLONES (WORD-WRAP),
+      *                                COMPLEMENTARIA A LA RUTINA DE
+      *                                CENTRADO DE TEXTO: PRIMERO SE
+      *                                PARTE EL TEXTO EN RENGLONES DE
+      *                                L010-ANCHO CARACTERES SIN PARTIR
+      *                                PALABRAS, Y LUEGO CADA RENGLON SE
+      *                                PASA POR SEPARADO A LA RUTINA DE
+      *                                CENTRADO (L000-PARAM, ZMWSR009).
+      *
+      *  REFERENCIAS    ZMWSR009
+      *                 AGO/26
+      *
+        02 L010-PARAM.
+           05 L010-ANCHO               PIC S9(3) COMP.
+           05 L010-NUMLIN              PIC S9(3) COMP.
+           05 L010-LONGACT             PIC S9(3) COMP.
+           05 L010-NECES               PIC S9(3) COMP.
+           05 L010-IPAL                PIC S9(9) COMP.
+           05 L010-IDESDE              PIC S9(9) COMP.
+           05 L010-ILARGO              PIC S9(9) COMP.
+           05 L010-IACT                PIC S9(9) COMP.
+           05 L010-J                   PIC S9(9) COMP.
+           05 L010-RENGLONES.
+              10 L010-RENGLON          OCCURS 1 TO 50 TIMES
+                                        DEPENDING ON L010-NUMLIN
+                                        INDEXED BY L010-IL
+                                        PIC X(80).
+      *-----------------------------------------------------------------
