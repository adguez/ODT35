@@ -1,27 +1,157 @@
       *----                                                             00010000
-      * ZMWSCOM1 : OBTIENE FECHAS VALOR HOY,NORMAL, 24, 48, 72 Y 96 HRS.00020000
+      * ZMWSCOM1 : OBTIENE FECHAS VALOR HOY,NORMAL,24,48,72,96,120,144HR00020000
       *            LAYOUT DE REFERENCIA ZMWSC011 (WX-REG)               00030000
       *                                                                 00040000
-      * EJEMPLO  : PERFORM A 9100-OBTENER-FECHAS-VXT                    00050000
-      *            MOVE WX-TFECHOY   TO FEVENTO  OF DCLCTLPROC          00060000
-      *----                                                             00070000
+      *            VXT001/VXT006 RESIDEN EN DB2 (DCLVXT001/DCLVXT006),  00041000
+      *            YA NO EN QUEUES DE TS, PARA QUE SOBREVIVAN UN        00042000
+      *            RECYCLE DE LA REGION. CARGAR WX-IEMPR ANTES DE       00043000
+      *            INVOCAR LA RUTINA.                                   00044000
+      *                                                                 00050000
+      * EJEMPLO  : MOVE WC-IEMPR     TO WX-IEMPR                        00051000
+      *            PERFORM A 9100-OBTENER-FECHAS-VXT                    00060000
+      *            MOVE WX-TFECHOY   TO FEVENTO  OF DCLCTLPROC          00070000
+      *----                                                             00070500
        9100-OBTENER-FECHAS-VXT.                                         00080000
-      *----                                                             00090000
-           INITIALIZE                     WX-REG                        00100000
-           PERFORM 9110-LEE-VXT001                                      00110000
-                                                                        00120000
-           PERFORM 9500-VALIDA-CICS.                                    00130000
-                                                                        00140000
-      *----                                                             00150000
-       9110-LEE-VXT001.                                                 00160000
-      *----                                                             00170000
-           MOVE 1                      TO WX-ITEM-1                     00180000
-                                                                        00190000
-           EXEC CICS                                                    00200000
-                READQ  TS QUEUE    ('ZMVXT001')                         00210000
-                INTO               (WX-REG)                             00220000
-                LENGTH             (LENGTH OF WX-REG)                   00230000
-                ITEM               (WX-ITEM-1)                          00240000
-                RESP               (W000-RESP)                          00250000
-           END-EXEC.                                                    00260000
-      *----                                                             00270000
+      *----                                                             00081000
+           INITIALIZE                     WX-TESTATUS                   00082000
+                                           WX-TFECHOY                   00083000
+                                           WX-TFECVN                    00084000
+                                           WX-TDIASVN                   00085000
+                                           WX-TFEC48                    00086000
+                                           WX-TDIAS48                   00087000
+                                           WX-TFEC72                    00088000
+                                           WX-TDIAS72                   00089000
+                                           WX-TFEC96                    00090000
+                                           WX-TDIAS96                   00091000
+                                           WX-TFEC120                   00092000
+                                           WX-TDIAS120                  00093000
+                                           WX-TFEC144                   00094000
+                                           WX-TDIAS144                  00095000
+           PERFORM 9110-LEE-VXT001.                                     00096000
+      *----                                                             00097000
+       9110-LEE-VXT001.                                                 00098000
+      *----                                                             00099000
+           EXEC SQL                                                     00100000
+                SELECT VX1_TESTATUS, VX1_TFECHOY, VX1_TFECVN,           00101000
+                       VX1_TDIASVN,  VX1_TFEC48,  VX1_TDIAS48,          00102000
+                       VX1_TFEC72,   VX1_TDIAS72, VX1_TFEC96,           00103000
+                       VX1_TDIAS96,  VX1_TFEC120, VX1_TDIAS120,         00104000
+                       VX1_TFEC144,  VX1_TDIAS144                       00105000
+                  INTO :VX1-TESTATUS, :VX1-TFECHOY, :VX1-TFECVN,        00106000
+                       :VX1-TDIASVN,  :VX1-TFEC48,  :VX1-TDIAS48,       00107000
+                       :VX1-TFEC72,   :VX1-TDIAS72, :VX1-TFEC96,        00108000
+                       :VX1-TDIAS96,  :VX1-TFEC120, :VX1-TDIAS120,      00109000
+                       :VX1-TFEC144,  :VX1-TDIAS144                     00110000
+                  FROM VXT001                                           00111000
+                 WHERE VX1_IEMPR = :WX-IEMPR                            00112000
+           END-EXEC                                                     00113000
+                                                                        00114000
+           IF SQLCODE EQUAL 0                                           00115000
+              MOVE VX1-TESTATUS        TO WX-TESTATUS                   00116000
+              MOVE VX1-TFECHOY         TO WX-TFECHOY                    00117000
+              MOVE VX1-TFECVN          TO WX-TFECVN                     00118000
+              MOVE VX1-TDIASVN         TO WX-TDIASVN                    00119000
+              MOVE VX1-TFEC48          TO WX-TFEC48                     00120000
+              MOVE VX1-TDIAS48         TO WX-TDIAS48                    00121000
+              MOVE VX1-TFEC72          TO WX-TFEC72                     00122000
+              MOVE VX1-TDIAS72         TO WX-TDIAS72                    00123000
+              MOVE VX1-TFEC96          TO WX-TFEC96                     00124000
+              MOVE VX1-TDIAS96         TO WX-TDIAS96                    00125000
+              MOVE VX1-TFEC120         TO WX-TFEC120                    00126000
+              MOVE VX1-TDIAS120        TO WX-TDIAS120                   00127000
+              MOVE VX1-TFEC144         TO WX-TFEC144                    00128000
+              MOVE VX1-TDIAS144        TO WX-TDIAS144                   00129000
+           END-IF                                                       00130000
+                                                                        00131000
+           PERFORM 9600-VALIDA-SQL.                                     00132000
+      *----                                                             00133000
+      * ZMWSCOM1 : CARGA EN MEMORIA LOS DIAS FERIADOS DE VXT006 PARA    00280000
+      *            EL RANGO WX6-ANIO/WX6-ANIOFIN, PARA QUE VF-FECHAS    00281000
+      *            (ZMWSX090) PUEDA CRUZARLOS SIN VOLVER A CONSULTAR    00282000
+      *            DB2 POR CADA FECHA VALIDADA. SI WX6-ANIOFIN NO SE    00283000
+      *            CARGA (O QUEDA MENOR QUE WX6-ANIO), SE ASUME UN      00284000
+      *            SOLO A#O, IGUAL AL COMPORTAMIENTO ORIGINAL.          00285000
+      *                                                                 00286000
+      * EJEMPLO  : MOVE 2026          TO WX6-ANIO                       00287000
+      *            MOVE 2027          TO WX6-ANIOFIN                    00288000
+      *            PERFORM 9120-CARGA-VXT006                            00289000
+      *----                                                             00290000
+       9120-CARGA-VXT006.                                               00291000
+      *----                                                             00292000
+           MOVE 0                      TO WX6-NUMDIAS                   00293000
+                                                                        00294000
+           IF WX6-ANIOFIN              LESS THAN WX6-ANIO               00295000
+              MOVE WX6-ANIO            TO WX6-ANIOFIN                   00296000
+           END-IF                                                       00297000
+                                                                        00298000
+           EXEC SQL                                                     00299000
+                DECLARE CVXT006 CURSOR FOR                              00300000
+                   SELECT VX6_IANIO, VX6_TFERIADO                       00301000
+                     FROM VXT006                                        00302000
+                    WHERE VX6_IANIO BETWEEN :WX6-ANIO AND :WX6-ANIOFIN  00303000
+                 ORDER BY VX6_IANIO, VX6_ISECUEN                        00304000
+           END-EXEC                                                     00305000
+                                                                        00306000
+           EXEC SQL                                                     00307000
+                OPEN CVXT006                                            00308000
+           END-EXEC                                                     00309000
+           PERFORM 9600-VALIDA-SQL                                      00310000
+                                                                        00311000
+           SET WX6-HAY-DATOS               TO TRUE                      00313200
+           PERFORM 9121-LEE-CVXT006                                     00312000
+               VARYING WX6-I FROM 1 BY 1                                00313000
+                 UNTIL WX6-FIN-DATOS                                    00314000
+                    OR WX6-I > 2000                                     00315000
+                                                                        00316000
+           EXEC SQL                                                     00317000
+                CLOSE CVXT006                                           00318000
+           END-EXEC.                                                    00319000
+      *----                                                             00320000
+       9121-LEE-CVXT006.                                                00324000
+      *----                                                             00325000
+           EXEC SQL                                                     00326000
+                FETCH CVXT006                                           00327000
+                 INTO :VX6-IANIO, :VX6-TFERIADO                         00328000
+           END-EXEC                                                     00329000
+           IF SQLCODE EQUAL 0                                           00330000
+              SET WX6-HAY-DATOS         TO TRUE                         00330200
+              MOVE VX6-IANIO            TO WX6-IANIO (WX6-I)             00331000
+              MOVE VX6-TFERIADO         TO WX6-DIASFER (WX6-I)           00332000
+              MOVE WX6-I                TO WX6-NUMDIAS                  00333000
+           ELSE                                                         00334000
+              SET WX6-FIN-DATOS         TO TRUE                         00333200
+              IF SQLCODE NOT = 100                                      00335000
+                 PERFORM 9600-VALIDA-SQL                                00336000
+              END-IF                                                    00337000
+           END-IF.                                                      00338000
+      *----                                                             00339000
+      * ZMWSCOM1 : CRUZA VF-FECHA-TEXTO (ZMWSX090) CONTRA LOS DIAS      00340000
+      *            INHABILES DE VXT006 YA CARGADOS EN MEMORIA POR       00341000
+      *            9120-CARGA-VXT006, Y ENCIENDE VF-SFERIADO CUANDO     00342000
+      *            LA FECHA COINCIDE CON UN FERIADO DEL MISMO A#O.      00343000
+      *                                                                 00344000
+      * EJEMPLO  : MOVE FECHA-A-VALIDAR TO VF-FECHA (FORMATO AAAAMMDD)  00345000
+      *            PERFORM 9130-VALIDA-FERIADO-VF                       00346000
+      *            IF VF-ES-FERIADO ...                                 00347000
+      *----                                                             00348000
+       9130-VALIDA-FERIADO-VF.                                          00349000
+      *----                                                             00350000
+           SET VF-NO-FERIADO           TO TRUE                          00351000
+                                                                        00352000
+           MOVE VF-SA                  TO VF-AAT                        00353000
+           MOVE VF-MM                  TO VF-MMT                        00354000
+           MOVE VF-DD                  TO VF-DDT                        00355000
+           MOVE '-'                    TO VF-GUION1 VF-GUION2           00356000
+                                                                        00357000
+           PERFORM 9131-BUSCA-FERIADO-VF                                00358000
+               VARYING WX6-I FROM 1 BY 1                                00359000
+                 UNTIL VF-ES-FERIADO                                    00360000
+                    OR WX6-I > WX6-NUMDIAS.                             00361000
+      *----                                                             00362000
+       9131-BUSCA-FERIADO-VF.                                           00363000
+      *----                                                             00364000
+           IF WX6-IANIO (WX6-I)       EQUAL VF-AAT                      00365000
+              AND WX6-DIASFER (WX6-I) EQUAL VF-FECHA-TEXTO              00366000
+              SET VF-ES-FERIADO          TO TRUE                        00367000
+           END-IF.                                                      00368000
+      *----                                                             00369000
