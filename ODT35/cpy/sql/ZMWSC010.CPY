@@ -0,0 +1,92 @@
+      *----
+      * ZMWSC010 : AJUSTA EL TEXTO DE L000-TEXTO (ZMWSR009, 1 A
+      *            L000-LONG CARACTERES) A RENGLONES DE COMO MAXIMO
+      *            L010-ANCHO CARACTERES (L010-PARAM, ZMWSR010), SIN
+      *            PARTIR PALABRAS. RUTINA COMPLEMENTARIA A LA DE
+      *            CENTRADO DE TEXTO: SE USA PARA PARTIR EL TEXTO EN
+      *            RENGLONES ANTES DE CENTRAR CADA UNO POR SEPARADO.
+      *
+      * EJEMPLO  : MOVE TEXTO-LARGO          TO L000-TEXTO
+      *            MOVE LENGTH OF TEXTO-LARGO TO L000-LONG
+      *            MOVE 40                   TO L010-ANCHO
+      *            PERFORM 9140-PARTE-TEXTO-RENGLONES
+      *            PERFORM VARYING L010-IL FROM 1 BY 1
+      *                      UNTIL L010-IL > L010-NUMLIN
+      *               DISPLAY L010-RENGLON(L010-IL)
+      *            END-PERFORM
+      *----
+       9140-PARTE-TEXTO-RENGLONES.
+      *----
+           IF L010-ANCHO                 GREATER THAN 80
+              OR L010-ANCHO              LESS THAN 1
+              MOVE 80                    TO L010-ANCHO
+           END-IF
+
+           MOVE 1                       TO L010-NUMLIN
+           MOVE 0                       TO L010-LONGACT
+           MOVE SPACES                  TO L010-RENGLON(L010-NUMLIN)
+           MOVE 1                       TO L010-IPAL
+
+           PERFORM VARYING L000-I1 FROM 1 BY 1
+                     UNTIL L000-I1 > L000-LONG
+              IF L000-CAR(L000-I1)      EQUAL SPACE
+                 IF L000-I1              GREATER THAN L010-IPAL
+                    MOVE L010-IPAL       TO L010-IDESDE
+                    COMPUTE L010-ILARGO = L000-I1 - L010-IPAL
+                    PERFORM 9141-AGREGA-PALABRA-RENGLON
+                 END-IF
+                 COMPUTE L010-IPAL = L000-I1 + 1
+              END-IF
+           END-PERFORM
+
+           IF L010-IPAL                 NOT GREATER THAN L000-LONG
+              MOVE L010-IPAL            TO L010-IDESDE
+              COMPUTE L010-ILARGO = L000-LONG - L010-IPAL + 1
+              PERFORM 9141-AGREGA-PALABRA-RENGLON
+           END-IF.
+      *----
+      * ZMWSC010 : AGREGA UNA PALABRA (L010-IDESDE/L010-ILARGO, YA
+      *            LOCALIZADA DENTRO DE L000-CAR) AL RENGLON ACTUAL, O
+      *            ABRE UN RENGLON NUEVO SI YA NO CABE EN L010-ANCHO.
+      *----
+       9141-AGREGA-PALABRA-RENGLON.
+      *----
+           IF L010-LONGACT              EQUAL 0
+              MOVE L010-ILARGO          TO L010-NECES
+           ELSE
+              COMPUTE L010-NECES = L010-LONGACT + 1 + L010-ILARGO
+           END-IF
+
+           IF L010-NECES                GREATER THAN L010-ANCHO
+              IF L010-NUMLIN            LESS THAN 50
+                 ADD 1                  TO L010-NUMLIN
+                 MOVE SPACES            TO L010-RENGLON(L010-NUMLIN)
+                 MOVE 0                 TO L010-LONGACT
+              END-IF
+           ELSE
+              IF L010-LONGACT           GREATER THAN 0
+                 ADD 1                  TO L010-LONGACT
+                 MOVE SPACE             TO
+                     L010-RENGLON(L010-NUMLIN) (L010-LONGACT : 1)
+              END-IF
+           END-IF
+
+           PERFORM 9142-COPIA-CARACTER-RENGLON
+               VARYING L010-J FROM 1 BY 1
+                 UNTIL L010-J > L010-ILARGO.
+      *----
+      * ZMWSC010 : UNA PALABRA MAS LARGA QUE L010-ANCHO (POR EJEMPLO,
+      *            UN TEXTO SIN ESPACIOS) NO SE PARTE EN DOS RENGLONES;
+      *            SUS CARACTERES SOBRANTES MAS ALLA DE L010-ANCHO SE
+      *            TRUNCAN AQUI, PARA NO REBASAR EL RENGLON FISICO DE
+      *            80 BYTES (L010-RENGLON, ZMWSR010).
+      *----
+       9142-COPIA-CARACTER-RENGLON.
+      *----
+           IF L010-LONGACT              LESS THAN L010-ANCHO
+              ADD 1                     TO L010-LONGACT
+              COMPUTE L010-IACT = L010-IDESDE + L010-J - 1
+              MOVE L000-CAR(L010-IACT)  TO
+                  L010-RENGLON(L010-NUMLIN) (L010-LONGACT : 1)
+           END-IF.
+      *----
