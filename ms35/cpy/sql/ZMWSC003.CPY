@@ -10,14 +10,17 @@
            EXEC CICS ASKTIME                                                    
                 ABSTIME(FH-TIEMPO)                                              
            END-EXEC                                                             
-           EXEC CICS FORMATTIME                                                 
-                ABSTIME(FH-TIEMPO)                                              
-                DDMMYY(FH-FECHA-6)                                              
-                TIME(FH-HORA)                                                   
-                TIMESEP                                                         
-           END-EXEC                                                             
-           MOVE 20                     TO FH-SIGLO-10                           
-           MOVE FH-DIA-6               TO FH-DIA-10                             
-           MOVE FH-MES-6               TO FH-MES-10                             
-           MOVE FH-ANO-6               TO FH-ANO-10.                            
+           EXEC CICS FORMATTIME
+                ABSTIME(FH-TIEMPO)
+                DDMMYY(FH-FECHA-6)
+                YYYYMMDD(FH-FECHA-8)
+                TIME(FH-HORA)
+                MILLISECONDS(FH-MILISEG)
+                TIMESEP
+           END-EXEC
+           MOVE FH-SIGLO-8             TO FH-SIGLO-10
+           MOVE FH-DIA-6               TO FH-DIA-10
+           MOVE FH-MES-6               TO FH-MES-10
+           MOVE FH-ANO-6               TO FH-ANO-10
+           COMPUTE FH-CENTESIMAS = FH-MILISEG / 10.
       *----                                                                     
