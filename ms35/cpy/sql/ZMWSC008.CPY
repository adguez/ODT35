@@ -6,16 +6,18 @@
       *----                                                                     
            MOVE W000-PROG              TO AB-WAPLIC                             
       *                                                                         
-           MOVE EIBTRNID               TO AB-TRAN-ORI                           
-           MOVE EIBTASKN               TO AB-TASK-ORI                           
-      *                                                                         
-           EXEC CICS                                                            
-                SYNCPOINT ROLLBACK                                              
-           END-EXEC                                                             
-                                                                                
-           PERFORM 9889-ABORTA-QUEUES                                           
-                                                                                
-           EXEC CICS START                                                      
+           MOVE EIBTRNID               TO AB-TRAN-ORI
+           MOVE EIBTASKN               TO AB-TASK-ORI
+      *
+           EXEC CICS
+                SYNCPOINT ROLLBACK
+           END-EXEC
+
+           PERFORM 9155-REGISTRA-LOG-ABORTA
+
+           PERFORM 9889-ABORTA-QUEUES
+
+           EXEC CICS START
               TRANSID         ('Z532')                                          
               TERMID          (EIBTRMID)                                        
               FROM            (AB-REG)                                          
@@ -27,14 +29,16 @@
       * ZMWSC008 : DAR BYPASS A LA RUTINA, ABORTA PREVIO.                       
       * (DOS)                                                                   
       *----                                                                     
-       9888-ABORTA-RETURN.                                                      
-      *----                                                                     
-           EXEC CICS                                                            
-                SYNCPOINT ROLLBACK                                              
-           END-EXEC                                                             
-                                                                                
-           PERFORM 9889-ABORTA-QUEUES                                           
-                                                                                
+       9888-ABORTA-RETURN.
+      *----
+           EXEC CICS
+                SYNCPOINT ROLLBACK
+           END-EXEC
+
+           PERFORM 9155-REGISTRA-LOG-ABORTA
+
+           PERFORM 9889-ABORTA-QUEUES
+
            PERFORM 300000-TERMINA.
       *----                                                                     
       * ZMWSC008 : BORRAR QUEUES DE PAGINACION PENDIENTES, DESPUES              
