@@ -0,0 +1,24 @@
+      *----
+      * ZMWSC021 : INVOCA EL SERVICIO DE CONSULTA DE CUENTA (ZM9CR440)
+      *            POR CICS LINK, PARA QUE PROGRAMAS QUE NO TIENEN
+      *            PANTALLA DE CUENTA (LOTES, OTROS CANALES) OBTENGAN
+      *            LOS MISMOS DATOS QUE LAS PANTALLAS. LAYOUT DE
+      *            REFERENCIA ZMWSC020 (CQ-PARM).
+      *----
+       9133-CONSULTA-CUENTA.
+      *----
+           MOVE '0'                        TO CQ-ESTADO
+
+           EXEC CICS
+                LINK PROGRAM             (wsc-ZM9CR440)
+                     COMMAREA            (CQ-PARM)
+                     LENGTH   (LENGTH  OF CQ-PARM)
+                     RESP                (W000-RESP)
+           END-EXEC
+
+           PERFORM 9500-VALIDA-CICS
+
+           IF CQ-WCODRET                 = ZM-WCODRET
+              PERFORM 9888-ABORTA-RETURN
+           END-IF.
+      *----
