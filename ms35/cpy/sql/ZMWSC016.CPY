@@ -0,0 +1,43 @@
+      *----
+      * ZMWSC016 : VALIDA SI PM-IUSUARIO ESTA AUTORIZADO PARA EL
+      *            PROMOTOR PM-IPROMOTOR, CONSULTANDO ZMDT611 EN LUGAR
+      *            DE RECORRER NA-PROMOTORES OCCURS 500 (ZMWSR489).
+      *----
+       9170-VALIDA-PROMOTOR.
+      *----
+           SET PM-NO-AUTORIZADO            TO TRUE
+
+           EXEC SQL
+                SELECT ZM611_IPROMOTOR
+                  INTO :PM-IPROMOTOR
+                  FROM ZMDT611
+                 WHERE ZM611_IUSUARIO   = :PM-IUSUARIO
+                   AND ZM611_IPROMOTOR  = :PM-IPROMOTOR
+                   AND ZM611_SESTADO    = 'A'
+           END-EXEC
+
+           IF SQLCODE EQUAL 0
+              SET PM-AUTORIZADO            TO TRUE
+           ELSE
+              IF SQLCODE NOT = 100
+                 PERFORM 9600-VALIDA-SQL
+              END-IF
+           END-IF.
+      *----
+      * ZMWSC016 : AL DAR DE BAJA A UN PROMOTOR, DESACTIVA (ZM611_
+      *            SESTADO = 'I') TODAS SUS AUTORIZACIONES EN ZMDT611,
+      *            DE CUALQUIER USUARIO, SIN BORRAR LOS RENGLONES.
+      *----
+       9171-BAJA-PROMOTOR.
+      *----
+           EXEC SQL
+                UPDATE ZMDT611
+                   SET ZM611_SESTADO  = 'I'
+                 WHERE ZM611_IPROMOTOR = :PM-IPROMOTOR
+                   AND ZM611_SESTADO   = 'A'
+           END-EXEC
+
+           IF SQLCODE NOT = 0 AND SQLCODE NOT = 100
+              PERFORM 9600-VALIDA-SQL
+           END-IF.
+      *----
