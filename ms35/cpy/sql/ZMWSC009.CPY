@@ -0,0 +1,39 @@
+      *----
+      * ZMWSC009 : GRABA EN ZMDT609 UN RENGLON PERMANENTE CON LOS DATOS
+      *            DEL ABORTA (AB-REG, VEA ZMWSG532). 9800-ABORTA/
+      *            9888-ABORTA-RETURN (ZMWSC008) HACEN PRIMERO SU
+      *            SYNCPOINT ROLLBACK DEL TRABAJO PENDIENTE DE LA TAREA
+      *            Y LUEGO PERFORM ESTE PARRAFO, PARA QUE EL INSERT Y
+      *            EL SYNCPOINT (COMMIT) DE ESTE RENGLON QUEDEN EN SU
+      *            PROPIA UNIDAD DE TRABAJO, AISLADOS DEL ROLLBACK.
+      *----
+       9155-REGISTRA-LOG-ABORTA.
+      *----
+           MOVE AB-TASK-ORI            TO ZM609-ITASK
+           MOVE EIBTRMID               TO ZM609-ITERM
+           MOVE AB-WAPLIC              TO ZM609-IAPLIC
+           MOVE AB-WPROCESO            TO ZM609-DPROCESO
+           MOVE AB-WCODIGO             TO ZM609-ICODIGO
+           MOVE AB-WMENS1              TO ZM609-DMENS1
+           MOVE AB-WMENS2              TO ZM609-DMENS2
+           MOVE AB-WMENS3              TO ZM609-DMENS3
+           MOVE AB-TRAN-ORI            TO ZM609-ITRANORI
+           MOVE AB-ABEN-ORI            TO ZM609-IABENORI
+
+           EXEC SQL
+                INSERT INTO ZMDT609
+                     ( ZM609_FREGISTRO, ZM609_ITASK,    ZM609_ITERM,
+                       ZM609_IAPLIC,    ZM609_DPROCESO, ZM609_ICODIGO,
+                       ZM609_DMENS1,    ZM609_DMENS2,   ZM609_DMENS3,
+                       ZM609_ITRANORI,  ZM609_IABENORI )
+                VALUES ( CURRENT TIMESTAMP,  :ZM609-ITASK,   :ZM609-ITERM,
+                         :ZM609-IAPLIC,      :ZM609-DPROCESO,:ZM609-ICODIGO,
+                         :ZM609-DMENS1,      :ZM609-DMENS2,  :ZM609-DMENS3,
+                         :ZM609-ITRANORI,    :ZM609-IABENORI )
+           END-EXEC
+           PERFORM 9600-VALIDA-SQL
+
+           EXEC CICS
+                SYNCPOINT
+           END-EXEC.
+      *----
