@@ -0,0 +1,54 @@
+      *----
+      * ZMWSC019 : CONSULTA/ALTA DE PARAMETROS CON VIGENCIA POR FECHA
+      *            (TABLA ZMDT612, VEA ms35/ZMWSC018/PV-REG).
+      *----
+       9180-LEE-PARAM-VIGENTE.
+      *----
+           SET PV-NO-ENCONTRADO             TO TRUE
+
+           EXEC SQL
+                SELECT ZM612_DATOSPAR, ZM612_FVIGENCIA
+                  INTO :PV-DATOSPAR,    :PV-FVIGENCIA
+                  FROM ZMDT612
+                 WHERE ZM612_ITIPOPAR   = :PV-ITIPOPAR
+                   AND ZM612_IPARAM     = :PV-IPARAM
+                   AND ZM612_FVIGENCIA  =
+                         ( SELECT MAX(ZM612_FVIGENCIA)
+                             FROM ZMDT612
+                            WHERE ZM612_ITIPOPAR  = :PV-ITIPOPAR
+                              AND ZM612_IPARAM    = :PV-IPARAM
+                              AND ZM612_FVIGENCIA <= :PV-FVIGENCIA )
+           END-EXEC
+
+           IF SQLCODE EQUAL 0
+              SET PV-ENCONTRADO             TO TRUE
+           ELSE
+              IF SQLCODE NOT = 100
+                 PERFORM 9600-VALIDA-SQL
+              END-IF
+           END-IF.
+      *----
+      * ZMWSC019 : DA DE ALTA UNA NUEVA VIGENCIA PARA UN PARAMETRO. SI
+      *            YA EXISTE UN RENGLON PARA ESA MISMA FECHA, SE VUELVE
+      *            A GRABAR CON EL VALOR NUEVO (VEA EJEMPLO ALTA EN
+      *            ZMWSC018).
+      *----
+       9181-GRABA-PARAM-VIGENTE.
+      *----
+           EXEC SQL
+                DELETE FROM ZMDT612
+                 WHERE ZM612_ITIPOPAR  = :PV-ITIPOPAR
+                   AND ZM612_IPARAM    = :PV-IPARAM
+                   AND ZM612_FVIGENCIA = :PV-FVIGENCIA
+           END-EXEC
+           PERFORM 9600-VALIDA-SQL
+
+           EXEC SQL
+                INSERT INTO ZMDT612
+                     ( ZM612_ITIPOPAR, ZM612_IPARAM, ZM612_FVIGENCIA,
+                       ZM612_DATOSPAR )
+                VALUES ( :PV-ITIPOPAR, :PV-IPARAM,   :PV-FVIGENCIA,
+                         :PV-DATOSPAR )
+           END-EXEC
+           PERFORM 9600-VALIDA-SQL.
+      *----
