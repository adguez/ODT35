@@ -1,7 +1,11 @@
-      *----------------------------------------------------------------         
-      *  ZMWSC017  RUTINA PARA VALIDACION Y FORMATEO DE                         
-      *            CAMPOS NUMERICOS. (VEA DOCUMENTACION EN ZMWSC016).           
-      *----------------------------------------------------------------         
+      *----------------------------------------------------------------
+      *  ZMWSC017  RUTINA PARA VALIDACION Y FORMATEO DE
+      *            CAMPOS NUMERICOS. (VEA DOCUMENTACION EN ZMWSC016).
+      *            W9350-SW-VALIDA-RANGO/VALMIN/VALMAX SON OPCIONALES,
+      *            PARA QUE EL LLAMADOR IMPONGA UN MINIMO/MAXIMO DE
+      *            REGLA DE NEGOCIO SOBRE EL RESULTADO (W9350-IMP-
+      *            00DEC), ADEMAS DE LOS LIMITES DE DIGITOS DE SIEMPRE.
+      *----------------------------------------------------------------
        01  W9350-REGISTRO.                                                      
            05 FILLER               PIC X(03)  VALUE SPACES.                     
            05 W9350-IMP-ALFA.                                                   
@@ -29,9 +33,24 @@
            05 W9350-SIGNO          PIC X.                                       
               88 W9350-HAY-SIGNO       VALUE '+', '-'.                          
            05 W9350-CODIGO         PIC S9999 COMP   VALUE 0.                    
-           05 W9350-MSGERROR       PIC X(40).                                   
-              88 W9350-NO-HAY-ERROR    VALUE ' '.                               
-      *----------------------------------------------------------------         
+           05 W9350-MSGERROR       PIC X(40).
+              88 W9350-NO-HAY-ERROR    VALUE ' '.
+      *----------------------------------------------------------------
+           05 W9350-SW-VALIDA-RANGO  PIC X(01)  VALUE 'N'.
+              88 W9350-VALIDA-RANGO      VALUE 'S'.
+              88 W9350-NO-VALIDA-RANGO   VALUE 'N'.
+           05 W9350-VALMIN            PIC S9(18).
+           05 W9350-VALMAX            PIC S9(18).
+      *----------------------------------------------------------------
+      *  W9350-MONEDA ES OPCIONAL. SI SE CAPTURA (CATALOGO ISO DE TRES
+      *  LETRAS, P.EJ. 'MXN'/'USD'/'JPY'), 9350-VALIDA-CANTIDAD AJUSTA
+      *  W9350-DECIMALES AL NUMERO DE DECIMALES PROPIO DE ESA MONEDA
+      *  ANTES DE VALIDAR/REDONDEAR, EN VEZ DE USAR EL VALOR DIGITADO
+      *  POR EL LLAMADOR. EN BLANCOS (VALOR POR DEFECTO) NO SE APLICA
+      *  NINGUN AJUSTE.
+           05 W9350-MONEDA            PIC X(03)  VALUE SPACES.
+              88 W9350-SIN-MONEDA         VALUE SPACES.
+      *----------------------------------------------------------------
            05 W9350-I              PIC S9(04) COMP.                             
            05 W9350-J              PIC S9(04) COMP.                             
            05 W9350-K              PIC S9(04) COMP.                             
