@@ -0,0 +1,38 @@
+      *-----------------------------------------------------------------
+      *  ZMWSC020 : COMMAREA PARA EL SERVICIO DE CONSULTA DE CUENTA
+      *             (ZM9CR440, VEA wsc-ZM9CR440 EN ZMWSC010), QUE
+      *             PUEDE INVOCARSE POR CICS LINK DESDE PROGRAMAS QUE
+      *             NECESITAN LOS DATOS DE UNA CUENTA SIN PASAR POR
+      *             NINGUNA PANTALLA (POR EJEMPLO, UN LOTE O UN
+      *             PROGRAMA DE OTRO CANAL). DEVUELVE LOS MISMOS
+      *             CAMPOS QUE LAS PANTALLAS DE CONSULTA DE CUENTA.
+      *
+      *  EJEMPLO  : MOVE WC-IEMPR         TO CQ-IEMPR
+      *             MOVE ICUENTA-SOLICITADA TO CQ-ICUENTA
+      *             PERFORM 9133-CONSULTA-CUENTA
+      *             IF CQ-ENCONTRADA
+      *                ...
+      *-----------------------------------------------------------------
+       01  CQ-PARM.
+           05 CQ-WCODRET                    PIC S9(09) COMP.
+           05 CQ-ENTRADA.
+              10 CQ-IEMPR                   PIC X(03).
+              10 CQ-ICUENTA                 PIC S9(07) COMP-3.
+           05 CQ-SALIDA.
+              10 CQ-ESTADO                  PIC X(01).
+                 88 CQ-ENCONTRADA           VALUE '1'.
+                 88 CQ-NO-ENCONTRADA        VALUE '0'.
+              10 CQ-ITIPOCTA                PIC X(01).
+              10 CQ-NABREV                  PIC X(25).
+              10 CQ-NOMBRE                  PIC X(20).
+              10 CQ-NAPELL1                 PIC X(40).
+              10 CQ-NAPELL2                 PIC X(20).
+              10 CQ-ICCOSTO                 PIC S9(05) COMP-3.
+              10 CQ-IPROM                   PIC S9(04) COMP-3.
+              10 CQ-SCANDADO                PIC X(01).
+              10 CQ-SCONFIR                 PIC X(01).
+              10 CQ-STARFIR                 PIC X(01).
+              10 CQ-MABOANO                 PIC S9(13)V99 COMP-3.
+              10 CQ-MABOMES                 PIC S9(13)V99 COMP-3.
+              10 CQ-MLINCRB                 PIC S9(13)V99 COMP-3.
+      *-----------------------------------------------------------------
