@@ -3,6 +3,9 @@
       *                                                                 00030000
       * COPY DE PARAMETROS COMUNES A FUNCIONES DE MUV PARA TF           00040000
       * CON LOS CAMPOS DE CODIGOS Y SEGURIDAD EXCLUSIVAMENTE            00050000
+      *                                                                 00060000
+      * ZMNN-C-CAMPO AMPLIADO DE 6 A 10 OCURRENCIAS PARA PERMITIR       00065000
+      * MAS VALORES DE SUSTITUCION EN LOS MENSAJES DE SIVA.             00068000
       *----                                                             00080000
           05 ZMNN-FIJA.                                                 00090000
              10 ZMNN-CODIGOS.                                           00100000
@@ -22,13 +25,13 @@
                    20 ZMNN-C-RESOURCE       PIC  X(08).                 00240000
                    20 ZMNN-C-COMMIT         PIC  X(01).                 00250000
                    20 ZMNN-C-PROCESO        PIC  X(30).                 00260000
-                   20 ZMNN-C-CAMPO       OCCURS 6.                      00270000
+                   20 ZMNN-C-CAMPO       OCCURS 10.                     00270000
                       25 ZMNN-C-LLAVE       PIC  X(08).                 00280000
                       25 ZMNN-C-CAMPOA      PIC  X(40).                 00290000
                       25 FILLER       REDEFINES ZMNN-C-CAMPOA.          00300000
                          30 ZMNN-C-CAMPON   PIC  Z(17)9-.               00310000
                          30 FILLER          PIC  X(21).                 00320000
-                15 FILLER-780               PIC  X(04).                 00330000
+                15 FILLER-972               PIC  X(04).                 00330000
              10 ZMNN-SEGURIDAD.                                         00340000
                 15 ZMNN-S-DEBUG             PIC  9(01).                 00350000
                 15 ZMNN-S-USERTF            PIC  X(08).                 00360000
