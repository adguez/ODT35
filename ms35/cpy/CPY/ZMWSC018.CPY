@@ -0,0 +1,28 @@
+      *-----------------------------------------------------------------
+      *  ZMWSC018 : VARIABLES PARA CONSULTAR/GRABAR UN PARAMETRO CON
+      *             VIGENCIA POR FECHA (TABLA ZMDT612, VEA DCLZMDT612),
+      *             EN LUGAR DEL VALOR UNICO DE PARAM (ZPARAM). AL
+      *             CONSULTAR, PV-FVIGENCIA ENTRA CON LA FECHA A LA QUE
+      *             SE QUIERE EL VALOR VIGENTE Y SALE CON LA FECHA EN
+      *             QUE ESE VALOR EMPEZO A APLICAR.
+      *
+      *  EJEMPLO CONSULTA : MOVE ITIPOPAR-DESEADO  TO PV-ITIPOPAR
+      *                     MOVE IPARAM-DESEADO    TO PV-IPARAM
+      *                     MOVE WS-FECHA-HOY      TO PV-FVIGENCIA
+      *                     PERFORM 9180-LEE-PARAM-VIGENTE
+      *
+      *  EJEMPLO ALTA     : MOVE ITIPOPAR-DESEADO  TO PV-ITIPOPAR
+      *                     MOVE IPARAM-DESEADO    TO PV-IPARAM
+      *                     MOVE FECHA-DESDE-CUANDO TO PV-FVIGENCIA
+      *                     MOVE VALOR-NUEVO       TO PV-DATOSPAR
+      *                     PERFORM 9181-GRABA-PARAM-VIGENTE
+      *-----------------------------------------------------------------
+       01  PV-REG.
+           05 PV-ITIPOPAR                   PIC X(03).
+           05 PV-IPARAM                     PIC X(19).
+           05 PV-FVIGENCIA                  PIC X(10).
+           05 PV-DATOSPAR                   PIC X(58).
+           05 PV-ESTADO                     PIC X(01).
+               88 PV-ENCONTRADO             VALUE '1'.
+               88 PV-NO-ENCONTRADO          VALUE '0'.
+      *-----------------------------------------------------------------
