@@ -0,0 +1,25 @@
+      *-----------------------------------------------------------------
+      *  ZMWSC015 : VARIABLES PARA VALIDAR SI UN USUARIO ESTA AUTORIZADO
+      *             PARA UN PROMOTOR, CONSULTANDO ZMDT611 (VEA DCLZMDT611)
+      *             EN LUGAR DE RECORRER NA-PROMOTORES OCCURS 500
+      *             (ZMWSR489), QUE QUEDA LIMITADA A 500 PROMOTORES POR
+      *             USUARIO. VEA 9170-VALIDA-PROMOTOR (ms35/ZMWSC016).
+      *
+      *  EJEMPLO   : MOVE NA-IUSUARIO         TO PM-IUSUARIO
+      *              MOVE WX-IPROMOTOR        TO PM-IPROMOTOR
+      *              PERFORM 9170-VALIDA-PROMOTOR
+      *              IF PM-AUTORIZADO
+      *                 ...
+      *
+      *  ZMWSC015 : PM-IPROMOTOR/9171-BAJA-PROMOTOR (ZMWSC016) PONEN EN
+      *             'I' EL ZM611_SESTADO DE TODOS LOS RENGLONES DE UN
+      *             PROMOTOR DADO DE BAJA; 9170-VALIDA-PROMOTOR SOLO
+      *             AUTORIZA RENGLONES CON ZM611_SESTADO = 'A'.
+      *-----------------------------------------------------------------
+       01  PM-REG.
+           05 PM-IUSUARIO                   PIC X(08).
+           05 PM-IPROMOTOR                  PIC S9(04)  COMP-3.
+           05 PM-ESTADO                     PIC X(01).
+               88 PM-AUTORIZADO             VALUE '1'.
+               88 PM-NO-AUTORIZADO          VALUE '0'.
+      *-----------------------------------------------------------------
