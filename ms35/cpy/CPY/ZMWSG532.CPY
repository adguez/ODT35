@@ -32,20 +32,28 @@
                  15 AB-AUX-ROWN        PIC 9(18).                               
                  15 AB-AUX-RWFILL      PIC X(02).                               
                  15 AB-AUX-ROWM        PIC X(20).                               
-           05 AB-ESTADO                PIC X(01).                               
-           05 AB-EMPRESA               PIC X(50).                               
-      *                                                                         
-           05 AB-LOG.                                                           
-              10 AB-LOG-NUM.                                                    
-                 15 AB-TASK-ORI        PIC S9(9) COMP.                          
-                 15 AB-RES1-ORI        PIC S9(9) COMP.                          
-                 15 AB-RES2-ORI        PIC S9(9) COMP.                          
-              10 AB-LOG-ALFA.                                                   
-                 15 AB-TRAN-ORI        PIC X(4).                                
-                 15 AB-ABEN-ORI        PIC X(4).                                
-                 15 AB-OBJE-ORI        PIC X(8).                                
-                 15 AB-SOUR-ORI        PIC X(8).                                
-                 15 AB-RCOD-ORI        PIC X(6).                                
-                 15 AB-FUNC-ORI        PIC X(2).                                
-      *                                                                         
-      *-----------------------------------------------------------------        
+           05 AB-ESTADO                PIC X(01).
+           05 AB-EMPRESA               PIC X(50).
+           05 AB-LOG.
+              10 AB-LOG-NUM.
+                 15 AB-TASK-ORI        PIC S9(9) COMP.
+                 15 AB-RES1-ORI        PIC S9(9) COMP.
+                 15 AB-RES2-ORI        PIC S9(9) COMP.
+              10 AB-LOG-ALFA.
+                 15 AB-TRAN-ORI        PIC X(4).
+                 15 AB-ABEN-ORI        PIC X(4).
+                 15 AB-OBJE-ORI        PIC X(8).
+                 15 AB-SOUR-ORI        PIC X(8).
+                 15 AB-RCOD-ORI        PIC X(6).
+                 15 AB-FUNC-ORI        PIC X(2).
+      *        CONTADOR/SWITCH DE REINTENTO PARA SQLCODE TRANSITORIOS,
+      *        USADOS POR 9600-VALIDA-SQL (ZMWSC006) - VEA EL EJEMPLO
+      *        EN ESE MODULO. AL FINAL DE AB-REG PARA NO RECORRER LOS
+      *        OFFSETS DE AB-LOG QUE USA ZM2OG532 (EXEC CICS START
+      *        FROM(AB-REG), ZMWSC008) SIN RECOMPILARSE.
+           05 AB-REINTENTOS            PIC S9(04) COMP VALUE 0.
+           05 AB-SW-REINTENTO          PIC X(01) VALUE 'N'.
+              88 AB-REINTENTA                VALUE 'S'.
+              88 AB-NO-REINTENTA             VALUE 'N'.
+      *
+      *-----------------------------------------------------------------
