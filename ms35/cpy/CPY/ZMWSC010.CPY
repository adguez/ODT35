@@ -28,3 +28,4 @@
            05 wsc-ZM8CR009             PIC  X(08) VALUE 'ZM8CR009'.     00280000
            05 wsc-ZM9CR403             PIC  X(08) VALUE 'ZM9CR403'.     00290000
            05 wsc-ZM9CR432             PIC  X(08) VALUE 'ZM9CR432'.     00300000
+           05 wsc-ZM9CR440             PIC  X(08) VALUE 'ZM9CR440'.     00310000
