@@ -7,6 +7,16 @@
       *  REFERENCIAS    NINGUNA                                         00070000
       *                 JUN/02                                          00080000
       *                                                                 00090000
+      *  NOTA : NA-PROMOTORES QUEDA LIMITADA A 500 PROMOTORES POR       00091000
+      *         USUARIO. PARA VALIDAR UN PROMOTOR SIN ESE TOPE, USE     00092000
+      *         ZMDT611/ZMWSC015(PM-REG)/ZMWSC016(9170-VALIDA-          00093000
+      *         PROMOTOR) EN LUGAR DE RECORRER ESTE ARREGLO.            00094000
+      *                                                                 00095000
+      *  NOTA : NA-NIVEL-AUTOR QUEDA LIMITADO A UN SOLO NIVEL POR       00096000
+      *         USUARIO. PARA AUTORIZACION POR FUNCION USE LA MATRIZ    00097000
+      *         ZMDT619/ZMWSC046(PF-REG)/ZMWSC047(9197-LEE-NIVEL-       00098000
+      *         PERFIL) EN LUGAR DE ESTE CAMPO.                         00099000
+      *                                                                 00099500
            02  NA-REG.                                                  00100000
            05  NA-IUSUARIO             PIC X(8).                        00110000
            05  NA-NIVEL-AUTOR          PIC X.                           00120000
