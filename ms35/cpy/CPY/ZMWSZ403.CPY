@@ -35,5 +35,14 @@
                  10 NC-SVIGEN          PIC X.
       *          10 NC-IEMPR           PIC X(03).
                  10 NC-ISUCMTZ         PIC X(03).
-                 10 NC-IIDEBMV         PIC X(05).                               
-      *-----------------------------------------------------------------        
+                 10 NC-IIDEBMV         PIC X(05).
+      *-----------------------------------------------------------------
+      *          SEGURIDAD DE SESION, DEVUELTA POR ZM9CR403 JUNTO CON
+      *          EL RESTO DEL REGISTRO DEL USUARIO.
+                 10 NC-FULTACCESO      PIC X(26).
+                 10 NC-FULTINTENTO     PIC X(26).
+                 10 NC-NINTFALL        PIC S9(03) USAGE COMP-3.
+                 10 NC-SUSRBLOQ        PIC X.
+                    88 NC-USUARIO-BLOQUEADO   VALUE '1'.
+                    88 NC-USUARIO-ACTIVO      VALUE '0'.
+      *-----------------------------------------------------------------
