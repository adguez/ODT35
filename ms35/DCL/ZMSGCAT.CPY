@@ -0,0 +1,30 @@
+      ******************************************************************
+      * DCLGEN TABLE(PRODUSVP.MSGCAT)
+      *        LIBRARY(ZIVA.DCLGEN(ZMSGCAT))
+      *        ACTION(REPLACE)
+      *        LANGUAGE(COBOL)
+      *        QUOTE
+      * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS
+      ******************************************************************
+      * CATALOGO DE MENSAJES DE ERROR, ANTES EN LA QUEUE DE TS ZMMSG01
+      * (VEA ZMWSC002/9200-MENSAJE-ERROR). CADA MENSAJE SE CATALOGA
+      * POR CODIGO E IDIOMA, CON SU SEVERIDAD (I=INFORMATIVO,
+      * W=ADVERTENCIA, E=ERROR, C=CRITICO).
+      ******************************************************************
+           EXEC SQL DECLARE PRODUSVP.MSGCAT TABLE
+           ( ICODIGO                        DECIMAL(4, 0) NOT NULL,
+             IIDIOMA                        CHAR(2) NOT NULL,
+             ISEVERI                        CHAR(1) NOT NULL,
+             DMENSAJE                       CHAR(70) NOT NULL
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE PRODUSVP.MSGCAT                    *
+      ******************************************************************
+       01  DCLMSGCAT.
+           10 ICODIGO             PIC S9(4)V USAGE COMP-3.
+           10 IIDIOMA             PIC X(2).
+           10 ISEVERI             PIC X(1).
+           10 DMENSAJE            PIC X(70).
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 4       *
+      ******************************************************************
